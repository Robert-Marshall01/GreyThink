@@ -0,0 +1,270 @@
+      ******************************************************************
+      * ops_latency_report.cbl - Grey SDK Latency Report
+      * Reads the outbound call audit log written by AUDIT-LOG-CALL /
+      * AUDIT-LOG-CALL-TIMED and rolls it up into a per-endpoint
+      * summary (call count, min/avg/max latency) for the nightly ops
+      * report. Reads a local file only - it does not talk to Grey.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPS-LATENCY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-IN-FILE ASSIGN TO WS-AUDIT-IN-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-IN-FILE-STATUS.
+
+           SELECT LATENCY-FILE ASSIGN TO WS-LATENCY-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-IN-FILE.
+       01  AUDIT-IN-RECORD              PIC X(512).
+
+       FD  LATENCY-FILE.
+       01  LATENCY-RECORD               PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-IN-FILE-NAME        PIC X(64)
+               VALUE "/tmp/grey_audit.log".
+       01  WS-AUDIT-IN-FILE-STATUS      PIC XX     VALUE SPACES.
+       01  WS-LATENCY-FILE-NAME         PIC X(64)
+               VALUE "/tmp/grey_latency_report.txt".
+       01  WS-LATENCY-LINE              PIC X(512).
+       01  WS-EOF                       PIC X      VALUE "N".
+       01  WS-LINE-COUNT                PIC 9(6)   VALUE 0.
+
+      ******************************************************************
+      * Fields used to tear one audit line back apart into its pieces
+      ******************************************************************
+       01  WS-TOK-DATE                  PIC X(16)  VALUE SPACES.
+       01  WS-TOK-TIME                  PIC X(16)  VALUE SPACES.
+       01  WS-TOK-METHOD                PIC X(16)  VALUE SPACES.
+       01  WS-TOK-URL                   PIC X(1024) VALUE SPACES.
+       01  WS-TOK-STATUS-KV             PIC X(32)  VALUE SPACES.
+       01  WS-TOK-RC-KV                 PIC X(32)  VALUE SPACES.
+       01  WS-TOK-OK-KV                 PIC X(16)  VALUE SPACES.
+       01  WS-TOK-ELAPSED-KV            PIC X(32)  VALUE SPACES.
+       01  WS-KV-LABEL                  PIC X(16)  VALUE SPACES.
+       01  WS-KV-VALUE                  PIC X(8)   VALUE SPACES.
+       01  WS-ELAPSED-MS                PIC 9(8)   VALUE 0.
+       01  WS-QMARK-POS                 PIC 9(4)   VALUE 0.
+       01  WS-ENDPOINT-KEY              PIC X(80)  VALUE SPACES.
+       01  WS-PARSE-OK                  PIC X      VALUE "N".
+
+      ******************************************************************
+      * Per-endpoint aggregate table - one row per distinct
+      * "METHOD URL" combination seen in the audit log
+      ******************************************************************
+       01  WS-ENDPOINT-COUNT            PIC 9(3)   VALUE 0.
+       01  WS-ENDPOINT-TABLE.
+           05  WS-ENDPOINT-ENTRY OCCURS 50 TIMES.
+               10  WS-EP-KEY            PIC X(80).
+               10  WS-EP-CALLS          PIC 9(6)   VALUE 0.
+               10  WS-EP-TOTAL-MS       PIC 9(10)  VALUE 0.
+               10  WS-EP-MIN-MS         PIC 9(8)   VALUE 0.
+               10  WS-EP-MAX-MS         PIC 9(8)   VALUE 0.
+       01  WS-EP-IDX                    PIC 9(3)   VALUE 0.
+       01  WS-EP-FOUND-IDX              PIC 9(3)   VALUE 0.
+       01  WS-EP-AVG-MS                 PIC 9(8)   VALUE 0.
+       01  WS-TABLE-FULL                PIC X      VALUE "N".
+
+       01  WS-CALLS-STR                 PIC ZZZZZ9.
+       01  WS-AVG-STR                   PIC ZZZZZZZ9.
+       01  WS-MIN-STR                   PIC ZZZZZZZ9.
+       01  WS-MAX-STR                   PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== Grey Ops Latency Report ==="
+           MOVE 0 TO RETURN-CODE
+
+           OPEN INPUT AUDIT-IN-FILE
+
+           IF WS-AUDIT-IN-FILE-STATUS NOT = "00"
+               DISPLAY "No audit log found - nothing to report"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ AUDIT-IN-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-LINE-COUNT
+                       PERFORM PARSE-AUDIT-LINE
+                       IF WS-PARSE-OK = "Y"
+                           PERFORM RECORD-ENDPOINT-SAMPLE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE AUDIT-IN-FILE
+
+           OPEN OUTPUT LATENCY-FILE
+           PERFORM WRITE-HEADER
+
+           PERFORM VARYING WS-EP-IDX FROM 1 BY 1
+                       UNTIL WS-EP-IDX > WS-ENDPOINT-COUNT
+               PERFORM WRITE-ENDPOINT-LINE
+           END-PERFORM
+
+           PERFORM WRITE-FOOTER
+           CLOSE LATENCY-FILE
+
+           IF WS-TABLE-FULL = "Y"
+               DISPLAY "WARNING: more than " WS-ENDPOINT-COUNT
+                       " distinct endpoints seen - report is "
+                       "limited to the first " WS-ENDPOINT-COUNT
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           DISPLAY "Latency report complete. Endpoints: "
+                   WS-ENDPOINT-COUNT
+           STOP RUN.
+
+      ******************************************************************
+      * PARSE-AUDIT-LINE: Split one audit record into its
+      * space-delimited fields and pull the elapsed-ms value out of
+      * the trailing "elapsed_ms=NNNNNNNN" token. Older audit lines
+      * written before AUDIT-LOG-CALL-TIMED existed have no such
+      * token, so those are skipped rather than counted as zero.
+      ******************************************************************
+       PARSE-AUDIT-LINE.
+           MOVE "N" TO WS-PARSE-OK
+           MOVE SPACES TO WS-TOK-DATE WS-TOK-TIME WS-TOK-METHOD
+                          WS-TOK-URL WS-TOK-STATUS-KV WS-TOK-RC-KV
+                          WS-TOK-OK-KV WS-TOK-ELAPSED-KV
+
+           UNSTRING AUDIT-IN-RECORD DELIMITED BY ALL SPACES
+               INTO WS-TOK-DATE WS-TOK-TIME WS-TOK-METHOD WS-TOK-URL
+                    WS-TOK-STATUS-KV WS-TOK-RC-KV WS-TOK-OK-KV
+                    WS-TOK-ELAPSED-KV
+
+           IF WS-TOK-ELAPSED-KV = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-KV-LABEL WS-KV-VALUE
+           UNSTRING WS-TOK-ELAPSED-KV DELIMITED BY "="
+               INTO WS-KV-LABEL WS-KV-VALUE
+
+           IF WS-KV-VALUE = SPACES OR WS-TOK-METHOD = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-KV-VALUE TO WS-ELAPSED-MS
+
+      *    Strip a query string off the URL so "/x?id=1" and
+      *    "/x?id=2" roll up under the same endpoint
+           MOVE 0 TO WS-QMARK-POS
+           INSPECT WS-TOK-URL TALLYING WS-QMARK-POS
+               FOR CHARACTERS BEFORE INITIAL "?"
+           IF WS-QMARK-POS < LENGTH OF WS-TOK-URL
+               MOVE SPACES TO WS-TOK-URL(WS-QMARK-POS + 1:)
+           END-IF
+
+           MOVE SPACES TO WS-ENDPOINT-KEY
+           STRING WS-TOK-METHOD DELIMITED BY SPACE
+                  " "           DELIMITED BY SIZE
+                  WS-TOK-URL    DELIMITED BY SPACE
+                  INTO WS-ENDPOINT-KEY
+
+           MOVE "Y" TO WS-PARSE-OK.
+
+      ******************************************************************
+      * RECORD-ENDPOINT-SAMPLE: Fold one parsed sample into its
+      * endpoint's running count/total/min/max
+      ******************************************************************
+       RECORD-ENDPOINT-SAMPLE.
+           PERFORM FIND-ENDPOINT
+
+           IF WS-EP-FOUND-IDX = 0
+               IF WS-ENDPOINT-COUNT >= 50
+                   MOVE "Y" TO WS-TABLE-FULL
+                   EXIT PARAGRAPH
+               END-IF
+               ADD 1 TO WS-ENDPOINT-COUNT
+               MOVE WS-ENDPOINT-COUNT TO WS-EP-FOUND-IDX
+               MOVE WS-ENDPOINT-KEY
+                   TO WS-EP-KEY(WS-EP-FOUND-IDX)
+               MOVE WS-ELAPSED-MS TO WS-EP-MIN-MS(WS-EP-FOUND-IDX)
+               MOVE WS-ELAPSED-MS TO WS-EP-MAX-MS(WS-EP-FOUND-IDX)
+           END-IF
+
+           ADD 1 TO WS-EP-CALLS(WS-EP-FOUND-IDX)
+           ADD WS-ELAPSED-MS TO WS-EP-TOTAL-MS(WS-EP-FOUND-IDX)
+
+           IF WS-ELAPSED-MS < WS-EP-MIN-MS(WS-EP-FOUND-IDX)
+               MOVE WS-ELAPSED-MS TO WS-EP-MIN-MS(WS-EP-FOUND-IDX)
+           END-IF
+
+           IF WS-ELAPSED-MS > WS-EP-MAX-MS(WS-EP-FOUND-IDX)
+               MOVE WS-ELAPSED-MS TO WS-EP-MAX-MS(WS-EP-FOUND-IDX)
+           END-IF.
+
+      ******************************************************************
+      * FIND-ENDPOINT: Locate WS-ENDPOINT-KEY in the table, returning
+      * its index in WS-EP-FOUND-IDX or zero if not present yet
+      ******************************************************************
+       FIND-ENDPOINT.
+           MOVE 0 TO WS-EP-FOUND-IDX
+           PERFORM VARYING WS-EP-IDX FROM 1 BY 1
+                       UNTIL WS-EP-IDX > WS-ENDPOINT-COUNT
+               IF WS-EP-KEY(WS-EP-IDX) = WS-ENDPOINT-KEY
+                   MOVE WS-EP-IDX TO WS-EP-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * WRITE-HEADER: Write the report's column header line
+      ******************************************************************
+       WRITE-HEADER.
+           MOVE "ENDPOINT|CALLS|AVG_MS|MIN_MS|MAX_MS"
+               TO WS-LATENCY-LINE
+           MOVE WS-LATENCY-LINE TO LATENCY-RECORD
+           WRITE LATENCY-RECORD.
+
+      ******************************************************************
+      * WRITE-ENDPOINT-LINE: Append one summary row for WS-EP-IDX
+      ******************************************************************
+       WRITE-ENDPOINT-LINE.
+           COMPUTE WS-EP-AVG-MS =
+               WS-EP-TOTAL-MS(WS-EP-IDX) / WS-EP-CALLS(WS-EP-IDX)
+
+           MOVE WS-EP-CALLS(WS-EP-IDX) TO WS-CALLS-STR
+           MOVE WS-EP-AVG-MS TO WS-AVG-STR
+           MOVE WS-EP-MIN-MS(WS-EP-IDX) TO WS-MIN-STR
+           MOVE WS-EP-MAX-MS(WS-EP-IDX) TO WS-MAX-STR
+
+           MOVE SPACES TO WS-LATENCY-LINE
+           STRING WS-EP-KEY(WS-EP-IDX)  DELIMITED BY SIZE
+                  "|"                   DELIMITED BY SIZE
+                  WS-CALLS-STR          DELIMITED BY SIZE
+                  "|"                   DELIMITED BY SIZE
+                  WS-AVG-STR            DELIMITED BY SIZE
+                  "|"                   DELIMITED BY SIZE
+                  WS-MIN-STR            DELIMITED BY SIZE
+                  "|"                   DELIMITED BY SIZE
+                  WS-MAX-STR            DELIMITED BY SIZE
+                  INTO WS-LATENCY-LINE
+
+           MOVE WS-LATENCY-LINE TO LATENCY-RECORD
+           WRITE LATENCY-RECORD.
+
+      ******************************************************************
+      * WRITE-FOOTER: Write the report's summary total line
+      ******************************************************************
+       WRITE-FOOTER.
+           MOVE SPACES TO WS-LATENCY-LINE
+           STRING "TOTAL_ENDPOINTS|" DELIMITED BY SIZE
+                  WS-ENDPOINT-COUNT  DELIMITED BY SIZE
+                  INTO WS-LATENCY-LINE
+
+           MOVE WS-LATENCY-LINE TO LATENCY-RECORD
+           WRITE LATENCY-RECORD.
+
+       END PROGRAM OPS-LATENCY-REPORT.
