@@ -17,7 +17,35 @@
        01  WS-QUERY                    PIC X(1024).
        01  WS-PAGE-STR                 PIC X(10).
        01  WS-PER-PAGE-STR             PIC X(10).
-       
+       01  WS-ITEM-IDX                 PIC 9(3).
+       01  WS-ITEM-JSON                PIC X(32000).
+       01  WS-METADATA-JSON            PIC X(32000).
+       01  WS-METADATA-VALID           PIC X.
+
+       01  WS-ALL-PAGE                 PIC 9(5)   VALUE 0.
+       01  WS-ALL-PAGE-COUNT           PIC 9(5)   VALUE 0.
+       01  WS-ALL-PAGE-ITEM-COUNT      PIC 9(3)   VALUE 0.
+       01  WS-ALL-MORE                 PIC X      VALUE "Y".
+
+       01  WS-ESC-NAME                 PIC X(4096).
+       01  WS-ESC-DESC                 PIC X(4096).
+       01  WS-ESC-IN-BUF               PIC X(2048).
+       01  WS-META-SCRATCH             PIC X(32000).
+
+      ******************************************************************
+      * JSON-GET-STRING always clears the full 2048-byte LS-STRING-
+      * VALUE it was handed before extracting into it, regardless of
+      * how much smaller the caller's own field is. Landing that call
+      * directly on a short LS-PROJECT-RESPONSE field would blank
+      * whatever live data follows it in the record (and possibly
+      * beyond); every such call is routed through this scratch field
+      * first and then MOVEd into the real, correctly-sized field.
+      ******************************************************************
+       01  WS-JSON-STR-SCRATCH         PIC X(2048).
+
+       01  WS-ETAG-OUT                 PIC X(128).
+       01  WS-NOT-MODIFIED             PIC X.
+
        LINKAGE SECTION.
        01  LS-CONFIG.
            05  LS-HOST                 PIC X(256).
@@ -25,19 +53,34 @@
            05  LS-USE-TLS              PIC X.
            05  LS-TIMEOUT              PIC 9(3).
            05  LS-AUTH-TOKEN           PIC X(2048).
-       
+           05  LS-BASE-URL             PIC X(512).
+           05  LS-CUSTOM-HEADERS.
+               10  LS-HEADER-COUNT     PIC 9(2).
+               10  LS-HEADERS OCCURS 10 TIMES.
+                   15  LS-HEADER-NAME  PIC X(64).
+                   15  LS-HEADER-VALUE PIC X(256).
+           05  LS-CFG-REFRESH-TOKEN    PIC X(2048).
+           05  LS-TENANT-ID            PIC X(64).
+           05  LS-API-KEY              PIC X(256).
+           05  LS-CONNECT-TIMEOUT      PIC 9(3).
+           05  LS-DRY-RUN              PIC X.
+
        01  LS-PROJECT-REQUEST.
            05  LS-PROJ-ID-REQ          PIC X(64).
            05  LS-PROJ-NAME-REQ        PIC X(256).
            05  LS-PROJ-DESC-REQ        PIC X(1024).
            05  LS-PROJ-METADATA-REQ    PIC X(2048).
+           05  LS-PROJ-ETAG-REQ        PIC X(128).
        
        01  LS-PROJECT-LIST-REQUEST.
            05  LS-PROJ-PAGE            PIC 9(5).
            05  LS-PROJ-PER-PAGE        PIC 9(3).
            05  LS-PROJ-SORT-BY         PIC X(32).
            05  LS-PROJ-SORT-ORDER      PIC X(4).
-       
+           05  LS-PROJ-OWNER-FILTER    PIC X(64).
+           05  LS-PROJ-STATUS-FILTER   PIC X(16).
+           05  LS-PROJ-UPDATED-SINCE   PIC X(32).
+
        01  LS-PROJECT-RESPONSE.
            05  LS-PROJ-ID              PIC X(64).
            05  LS-PROJ-NAME            PIC X(256).
@@ -46,7 +89,10 @@
            05  LS-PROJ-CREATED-AT      PIC X(32).
            05  LS-PROJ-UPDATED-AT      PIC X(32).
            05  LS-PROJ-OWNER-ID        PIC X(64).
-       
+           05  LS-PROJ-STATUS          PIC X(16).
+           05  LS-PROJ-ETAG            PIC X(128).
+           05  LS-PROJ-NOT-MODIFIED    PIC X.
+
        01  LS-PROJECT-LIST-RESPONSE.
            05  LS-PROJ-TOTAL-COUNT     PIC 9(8).
            05  LS-PROJ-PAGE-COUNT      PIC 9(5).
@@ -57,7 +103,22 @@
                10  LS-PROJ-ITEM-NAME   PIC X(256).
                10  LS-PROJ-ITEM-DESC   PIC X(256).
                10  LS-PROJ-ITEM-CREATED PIC X(32).
-       
+           05  LS-PROJ-PAGE-TRUNCATED  PIC X.
+
+       01  LS-PROJECT-ALL-RESPONSE.
+           05  LS-PROJ-ALL-TOTAL-COUNT PIC 9(8).
+           05  LS-PROJ-ALL-COUNT       PIC 9(5).
+           05  LS-PROJ-ALL-TRUNCATED   PIC X.
+           05  LS-PROJECTS-ALL OCCURS 500 TIMES.
+               10  LS-PROJ-ALL-ITEM-ID      PIC X(64).
+               10  LS-PROJ-ALL-ITEM-NAME    PIC X(256).
+               10  LS-PROJ-ALL-ITEM-DESC    PIC X(256).
+               10  LS-PROJ-ALL-ITEM-CREATED PIC X(32).
+
+       01  LS-META-JSON                PIC X(2048).
+       01  LS-META-KEY                 PIC X(256).
+       01  LS-META-VALUE               PIC X(2048).
+
        01  LS-RESULT.
            05  LS-RESULT-OK            PIC X.
            05  LS-RESULT-DATA          PIC X(32000).
@@ -112,19 +173,64 @@
                   "&sort_order=" DELIMITED BY SIZE
                   LS-PROJ-SORT-ORDER DELIMITED BY SPACE
                   INTO WS-QUERY
-           
+
+           IF LS-PROJ-OWNER-FILTER NOT = SPACES
+               STRING WS-QUERY DELIMITED BY SPACE
+                      "&owner_id=" DELIMITED BY SIZE
+                      LS-PROJ-OWNER-FILTER DELIMITED BY SPACE
+                      INTO WS-QUERY
+           END-IF
+
+           IF LS-PROJ-STATUS-FILTER NOT = SPACES
+               STRING WS-QUERY DELIMITED BY SPACE
+                      "&status=" DELIMITED BY SIZE
+                      LS-PROJ-STATUS-FILTER DELIMITED BY SPACE
+                      INTO WS-QUERY
+           END-IF
+
+      *    A caller doing a delta sync passes the timestamp of its
+      *    last successful run so Grey only returns projects touched
+      *    since then, instead of the whole project list
+           IF LS-PROJ-UPDATED-SINCE NOT = SPACES
+               STRING WS-QUERY DELIMITED BY SPACE
+                      "&updated_since=" DELIMITED BY SIZE
+                      LS-PROJ-UPDATED-SINCE DELIMITED BY SPACE
+                      INTO WS-QUERY
+           END-IF
+
       *    Make HTTP request
            MOVE "/projects" TO WS-PATH
            CALL "HTTP-GET" USING LS-CONFIG WS-PATH WS-QUERY
                                  LS-RESULT
-           
+
       *    Parse response if successful
            IF LS-RESULT-OK = "Y"
                PERFORM PARSE-LIST-RESPONSE
            END-IF
-           
+
            GOBACK.
-      
+
+      ******************************************************************
+      * PROJECTS-LIST-ALL: Walk every page of PROJECTS-LIST and return
+      * the combined result in one table, so callers that just want
+      * "every project" don't have to drive the pagination themselves
+      * Input:  LS-CONFIG, LS-PROJECT-LIST-REQUEST (sort_by/sort_order
+      *         only - page/per_page are driven internally)
+      * Output: LS-PROJECT-ALL-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "PROJECTS-LIST-ALL" USING LS-CONFIG LS-PROJECT-LIST-REQUEST
+                                       LS-PROJECT-ALL-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-ALL-RESPONSE
+
+           MOVE "Y" TO WS-ALL-MORE
+           PERFORM VARYING WS-ALL-PAGE FROM 1 BY 1
+                       UNTIL WS-ALL-MORE = "N"
+               PERFORM FETCH-ALL-PAGE
+           END-PERFORM
+
+           GOBACK.
+
       ******************************************************************
       * PROJECTS-GET: Get project by ID
       * Input:  LS-CONFIG, LS-PROJECT-REQUEST (id)
@@ -151,16 +257,28 @@
                   LS-PROJ-ID-REQ DELIMITED BY SPACE
                   INTO WS-PATH
            
-      *    Make HTTP request
+      *    Make HTTP request, sending back a previously-stored ETag
+      *    (if the caller has one) as If-None-Match so an unchanged
+      *    project doesn't have to be re-downloaded
            MOVE SPACES TO WS-QUERY
-           CALL "HTTP-GET" USING LS-CONFIG WS-PATH WS-QUERY
+           MOVE SPACES TO WS-ETAG-OUT
+           MOVE "N" TO WS-NOT-MODIFIED
+           CALL "HTTP-GET-CONDITIONAL" USING LS-CONFIG WS-PATH WS-QUERY
+                                 LS-PROJ-ETAG-REQ
                                  LS-RESULT
-           
-      *    Parse response if successful
-           IF LS-RESULT-OK = "Y"
+                                 WS-ETAG-OUT
+                                 WS-NOT-MODIFIED
+
+           MOVE WS-ETAG-OUT TO LS-PROJ-ETAG
+           MOVE WS-NOT-MODIFIED TO LS-PROJ-NOT-MODIFIED
+
+      *    Parse response if successful and the body actually changed;
+      *    a 304 Not Modified has no body, so keep the caller's own
+      *    copy of the project rather than overwriting it with blanks
+           IF LS-RESULT-OK = "Y" AND WS-NOT-MODIFIED = "N"
                PERFORM PARSE-PROJECT-RESPONSE
            END-IF
-           
+
            GOBACK.
       
       ******************************************************************
@@ -182,18 +300,41 @@
                    LS-RESULT-ERROR
                GOBACK
            END-IF
-           
+
+           IF LS-PROJ-METADATA-REQ NOT = SPACES
+               MOVE SPACES TO WS-METADATA-JSON
+               MOVE LS-PROJ-METADATA-REQ TO WS-METADATA-JSON
+               CALL "JSON-VALIDATE" USING WS-METADATA-JSON
+                                          WS-METADATA-VALID
+               IF WS-METADATA-VALID NOT = "Y"
+                   MOVE "N" TO LS-RESULT-OK
+                   CALL "ERROR-VALIDATION" USING
+                       "Project metadata is not well-formed JSON"
+                       SPACES
+                       LS-RESULT-ERROR
+                   GOBACK
+               END-IF
+           END-IF
+
       *    Build JSON request body
+           MOVE SPACES TO WS-ESC-IN-BUF
+           MOVE LS-PROJ-NAME-REQ TO WS-ESC-IN-BUF
+           CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF WS-ESC-NAME
+
            MOVE SPACES TO WS-JSON-BODY
            STRING '{"name":"' DELIMITED BY SIZE
-                  LS-PROJ-NAME-REQ DELIMITED BY SPACE
+                  WS-ESC-NAME DELIMITED BY SPACE
                   '"' DELIMITED BY SIZE
                   INTO WS-JSON-BODY
-           
+
            IF LS-PROJ-DESC-REQ NOT = SPACES
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-PROJ-DESC-REQ TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-DESC
                STRING WS-JSON-BODY DELIMITED BY SPACE
                       ',"description":"' DELIMITED BY SIZE
-                      LS-PROJ-DESC-REQ DELIMITED BY SPACE
+                      WS-ESC-DESC DELIMITED BY SPACE
                       '"' DELIMITED BY SIZE
                       INTO WS-JSON-BODY
            END-IF
@@ -209,18 +350,29 @@
                   '}' DELIMITED BY SIZE
                   INTO WS-JSON-BODY
            
+      *    In dry-run mode the request is validated and built above
+      *    but never sent, so a job can rehearse a create without
+      *    actually creating a project in Grey
+           IF LS-DRY-RUN = "Y"
+               MOVE "Y" TO LS-RESULT-OK
+               MOVE LS-PROJ-NAME-REQ TO LS-PROJ-NAME
+               MOVE LS-PROJ-DESC-REQ TO LS-PROJ-DESCRIPTION
+               MOVE LS-PROJ-METADATA-REQ TO LS-PROJ-METADATA
+               GOBACK
+           END-IF
+
       *    Make HTTP request
            MOVE "/projects" TO WS-PATH
            CALL "HTTP-POST" USING LS-CONFIG WS-PATH WS-JSON-BODY
                                   LS-RESULT
-           
+
       *    Parse response if successful
            IF LS-RESULT-OK = "Y"
                PERFORM PARSE-PROJECT-RESPONSE
            END-IF
-           
+
            GOBACK.
-      
+
       ******************************************************************
       * PROJECTS-UPDATE: Update an existing project
       * Input:  LS-CONFIG, LS-PROJECT-REQUEST (id, name, desc, metadata)
@@ -246,22 +398,30 @@
            MOVE "{" TO WS-JSON-BODY
            
            IF LS-PROJ-NAME-REQ NOT = SPACES
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-PROJ-NAME-REQ TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-NAME
                STRING WS-JSON-BODY DELIMITED BY SPACE
                       '"name":"' DELIMITED BY SIZE
-                      LS-PROJ-NAME-REQ DELIMITED BY SPACE
+                      WS-ESC-NAME DELIMITED BY SPACE
                       '"' DELIMITED BY SIZE
                       INTO WS-JSON-BODY
            END-IF
-           
+
            IF LS-PROJ-DESC-REQ NOT = SPACES
                IF WS-JSON-BODY NOT = "{"
                    STRING WS-JSON-BODY DELIMITED BY SPACE
                           ',' DELIMITED BY SIZE
                           INTO WS-JSON-BODY
                END-IF
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-PROJ-DESC-REQ TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-DESC
                STRING WS-JSON-BODY DELIMITED BY SPACE
                       '"description":"' DELIMITED BY SIZE
-                      LS-PROJ-DESC-REQ DELIMITED BY SPACE
+                      WS-ESC-DESC DELIMITED BY SPACE
                       '"' DELIMITED BY SIZE
                       INTO WS-JSON-BODY
            END-IF
@@ -276,17 +436,31 @@
                   LS-PROJ-ID-REQ DELIMITED BY SPACE
                   INTO WS-PATH
            
+      *    In dry-run mode the update is validated and built above but
+      *    never sent
+           IF LS-DRY-RUN = "Y"
+               MOVE "Y" TO LS-RESULT-OK
+               MOVE LS-PROJ-ID-REQ TO LS-PROJ-ID
+               IF LS-PROJ-NAME-REQ NOT = SPACES
+                   MOVE LS-PROJ-NAME-REQ TO LS-PROJ-NAME
+               END-IF
+               IF LS-PROJ-DESC-REQ NOT = SPACES
+                   MOVE LS-PROJ-DESC-REQ TO LS-PROJ-DESCRIPTION
+               END-IF
+               GOBACK
+           END-IF
+
       *    Make HTTP request
            CALL "HTTP-PATCH" USING LS-CONFIG WS-PATH WS-JSON-BODY
                                    LS-RESULT
-           
+
       *    Parse response if successful
            IF LS-RESULT-OK = "Y"
                PERFORM PARSE-PROJECT-RESPONSE
            END-IF
-           
+
            GOBACK.
-      
+
       ******************************************************************
       * PROJECTS-DELETE: Delete a project
       * Input:  LS-CONFIG, LS-PROJECT-REQUEST (id)
@@ -312,12 +486,123 @@
                   LS-PROJ-ID-REQ DELIMITED BY SPACE
                   INTO WS-PATH
            
+      *    In dry-run mode nothing is actually deleted
+           IF LS-DRY-RUN = "Y"
+               MOVE "Y" TO LS-RESULT-OK
+               GOBACK
+           END-IF
+
       *    Make HTTP request
            CALL "HTTP-DELETE" USING LS-CONFIG WS-PATH
                                     LS-RESULT
-           
+
+           GOBACK.
+
+      ******************************************************************
+      * PROJECTS-ARCHIVE: Soft-delete a project (archive it rather than
+      * removing it, so it can later be restored)
+      * Input:  LS-CONFIG, LS-PROJECT-REQUEST (id)
+      * Output: LS-PROJECT-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "PROJECTS-ARCHIVE" USING LS-CONFIG LS-PROJECT-REQUEST
+                                      LS-PROJECT-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-PROJECT-RESPONSE
+
+           IF LS-PROJ-ID-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Project ID is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-PATH
+           STRING "/projects/" DELIMITED BY SIZE
+                  LS-PROJ-ID-REQ DELIMITED BY SPACE
+                  "/archive" DELIMITED BY SIZE
+                  INTO WS-PATH
+
+           IF LS-DRY-RUN = "Y"
+               MOVE "Y" TO LS-RESULT-OK
+               MOVE LS-PROJ-ID-REQ TO LS-PROJ-ID
+               MOVE "archived" TO LS-PROJ-STATUS
+               GOBACK
+           END-IF
+
+           MOVE '{"status":"archived"}' TO WS-JSON-BODY
+           CALL "HTTP-PATCH" USING LS-CONFIG WS-PATH WS-JSON-BODY
+                                   LS-RESULT
+
+           IF LS-RESULT-OK = "Y"
+               PERFORM PARSE-PROJECT-RESPONSE
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * PROJECTS-RESTORE: Restore a previously archived project back
+      * to active status
+      * Input:  LS-CONFIG, LS-PROJECT-REQUEST (id)
+      * Output: LS-PROJECT-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "PROJECTS-RESTORE" USING LS-CONFIG LS-PROJECT-REQUEST
+                                      LS-PROJECT-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-PROJECT-RESPONSE
+
+           IF LS-PROJ-ID-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Project ID is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-PATH
+           STRING "/projects/" DELIMITED BY SIZE
+                  LS-PROJ-ID-REQ DELIMITED BY SPACE
+                  "/restore" DELIMITED BY SIZE
+                  INTO WS-PATH
+
+           IF LS-DRY-RUN = "Y"
+               MOVE "Y" TO LS-RESULT-OK
+               MOVE LS-PROJ-ID-REQ TO LS-PROJ-ID
+               MOVE "active" TO LS-PROJ-STATUS
+               GOBACK
+           END-IF
+
+           MOVE '{"status":"active"}' TO WS-JSON-BODY
+           CALL "HTTP-PATCH" USING LS-CONFIG WS-PATH WS-JSON-BODY
+                                   LS-RESULT
+
+           IF LS-RESULT-OK = "Y"
+               PERFORM PARSE-PROJECT-RESPONSE
+           END-IF
+
            GOBACK.
       
+      ******************************************************************
+      * PROJECTS-GET-METADATA-VALUE: Pull one named key's string value
+      * out of a project's metadata JSON, so a caller doesn't have to
+      * pass the metadata blob to JSON-GET-STRING itself (JSON-GET-
+      * STRING's LS-JSON-DATA is sized for a full response body, far
+      * larger than a project's metadata field, so it is staged into
+      * a matching-size buffer here first)
+      * Input:  LS-META-JSON, LS-META-KEY
+      * Output: LS-META-VALUE
+      ******************************************************************
+       ENTRY "PROJECTS-GET-METADATA-VALUE" USING LS-META-JSON
+                                     LS-META-KEY LS-META-VALUE.
+           MOVE SPACES TO WS-META-SCRATCH
+           MOVE LS-META-JSON TO WS-META-SCRATCH
+           CALL "JSON-GET-STRING" USING WS-META-SCRATCH
+                                        LS-META-KEY
+                                        LS-META-VALUE
+           GOBACK.
+
       ******************************************************************
       * Internal: Initialize result structure
       ******************************************************************
@@ -339,7 +624,10 @@
            MOVE SPACES TO LS-PROJ-METADATA
            MOVE SPACES TO LS-PROJ-CREATED-AT
            MOVE SPACES TO LS-PROJ-UPDATED-AT
-           MOVE SPACES TO LS-PROJ-OWNER-ID.
+           MOVE SPACES TO LS-PROJ-OWNER-ID
+           MOVE SPACES TO LS-PROJ-STATUS
+           MOVE SPACES TO LS-PROJ-ETAG
+           MOVE "N" TO LS-PROJ-NOT-MODIFIED.
       
       ******************************************************************
       * Internal: Initialize list response
@@ -348,7 +636,8 @@
            MOVE 0 TO LS-PROJ-TOTAL-COUNT
            MOVE 0 TO LS-PROJ-PAGE-COUNT
            MOVE 0 TO LS-PROJ-CURRENT-PAGE
-           MOVE 0 TO LS-PROJECT-COUNT.
+           MOVE 0 TO LS-PROJECT-COUNT
+           MOVE "N" TO LS-PROJ-PAGE-TRUNCATED.
       
       ******************************************************************
       * Internal: Parse project response JSON
@@ -356,28 +645,177 @@
        PARSE-PROJECT-RESPONSE.
            CALL "JSON-GET-STRING" USING LS-RESULT-DATA
                                         "id"
-                                        LS-PROJ-ID
-           
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-PROJ-ID
+
            CALL "JSON-GET-STRING" USING LS-RESULT-DATA
                                         "name"
-                                        LS-PROJ-NAME
-           
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-PROJ-NAME
+
            CALL "JSON-GET-STRING" USING LS-RESULT-DATA
                                         "description"
-                                        LS-PROJ-DESCRIPTION
-           
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-PROJ-DESCRIPTION
+
            CALL "JSON-GET-STRING" USING LS-RESULT-DATA
                                         "created_at"
-                                        LS-PROJ-CREATED-AT
-           
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-PROJ-CREATED-AT
+
            CALL "JSON-GET-STRING" USING LS-RESULT-DATA
                                         "updated_at"
-                                        LS-PROJ-UPDATED-AT
-           
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-PROJ-UPDATED-AT
+
            CALL "JSON-GET-STRING" USING LS-RESULT-DATA
                                         "owner_id"
-                                        LS-PROJ-OWNER-ID.
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-PROJ-OWNER-ID
+
+           CALL "JSON-GET-STRING" USING LS-RESULT-DATA
+                                        "status"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-PROJ-STATUS.
       
+      ******************************************************************
+      * Internal: Initialize the PROJECTS-LIST-ALL accumulator
+      ******************************************************************
+       INIT-ALL-RESPONSE.
+           MOVE 0 TO LS-PROJ-ALL-TOTAL-COUNT
+           MOVE 0 TO LS-PROJ-ALL-COUNT
+           MOVE "N" TO LS-PROJ-ALL-TRUNCATED
+           MOVE 0 TO WS-ALL-PAGE-COUNT
+           MOVE 0 TO WS-ALL-PAGE-ITEM-COUNT.
+
+      ******************************************************************
+      * Internal: Fetch one page for PROJECTS-LIST-ALL and fold its
+      * rows into the accumulator; stops the driving loop once the
+      * last page is reached, a page comes back empty, or the request
+      * itself fails
+      ******************************************************************
+       FETCH-ALL-PAGE.
+           MOVE WS-ALL-PAGE TO WS-PAGE-STR
+           MOVE 100 TO WS-PER-PAGE-STR
+
+           MOVE SPACES TO WS-QUERY
+           STRING "page=" DELIMITED BY SIZE
+                  WS-PAGE-STR DELIMITED BY SPACE
+                  "&per_page=" DELIMITED BY SIZE
+                  WS-PER-PAGE-STR DELIMITED BY SPACE
+                  "&sort_by=" DELIMITED BY SIZE
+                  LS-PROJ-SORT-BY DELIMITED BY SPACE
+                  "&sort_order=" DELIMITED BY SIZE
+                  LS-PROJ-SORT-ORDER DELIMITED BY SPACE
+                  INTO WS-QUERY
+
+           IF LS-PROJ-OWNER-FILTER NOT = SPACES
+               STRING WS-QUERY DELIMITED BY SPACE
+                      "&owner_id=" DELIMITED BY SIZE
+                      LS-PROJ-OWNER-FILTER DELIMITED BY SPACE
+                      INTO WS-QUERY
+           END-IF
+
+           IF LS-PROJ-STATUS-FILTER NOT = SPACES
+               STRING WS-QUERY DELIMITED BY SPACE
+                      "&status=" DELIMITED BY SIZE
+                      LS-PROJ-STATUS-FILTER DELIMITED BY SPACE
+                      INTO WS-QUERY
+           END-IF
+
+           IF LS-PROJ-UPDATED-SINCE NOT = SPACES
+               STRING WS-QUERY DELIMITED BY SPACE
+                      "&updated_since=" DELIMITED BY SIZE
+                      LS-PROJ-UPDATED-SINCE DELIMITED BY SPACE
+                      INTO WS-QUERY
+           END-IF
+
+           MOVE "/projects" TO WS-PATH
+           CALL "HTTP-GET" USING LS-CONFIG WS-PATH WS-QUERY
+                                 LS-RESULT
+
+           IF LS-RESULT-OK NOT = "Y"
+               MOVE "N" TO WS-ALL-MORE
+           ELSE
+               PERFORM PARSE-ALL-PAGE
+               IF WS-ALL-PAGE-ITEM-COUNT = 0
+                   OR WS-ALL-PAGE >= WS-ALL-PAGE-COUNT
+                   MOVE "N" TO WS-ALL-MORE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Internal: Parse one page's worth of the "projects" array into
+      * the PROJECTS-LIST-ALL accumulator table
+      ******************************************************************
+       PARSE-ALL-PAGE.
+           IF WS-ALL-PAGE = 1
+               CALL "JSON-GET-NUMBER" USING LS-RESULT-DATA
+                                            "total_count"
+                                            LS-PROJ-ALL-TOTAL-COUNT
+           END-IF
+
+           CALL "JSON-GET-NUMBER" USING LS-RESULT-DATA
+                                        "page_count"
+                                        WS-ALL-PAGE-COUNT
+
+           CALL "JSON-GET-ARRAY-LENGTH" USING LS-RESULT-DATA
+                                              "projects"
+                                              WS-ALL-PAGE-ITEM-COUNT
+
+           IF WS-ALL-PAGE-ITEM-COUNT > 100
+               MOVE 100 TO WS-ALL-PAGE-ITEM-COUNT
+           END-IF
+
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                       UNTIL WS-ITEM-IDX > WS-ALL-PAGE-ITEM-COUNT
+               IF LS-PROJ-ALL-COUNT < 500
+                   ADD 1 TO LS-PROJ-ALL-COUNT
+                   MOVE SPACES TO WS-ITEM-JSON
+                   CALL "JSON-GET-ARRAY-ELEMENT" USING LS-RESULT-DATA
+                                                       "projects"
+                                                       WS-ITEM-IDX
+                                                       WS-ITEM-JSON
+                   PERFORM PARSE-ALL-ITEM
+               ELSE
+                   MOVE "Y" TO LS-PROJ-ALL-TRUNCATED
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Parse one project item into the accumulator row at
+      * LS-PROJ-ALL-COUNT (the row was already reserved by the caller)
+      ******************************************************************
+       PARSE-ALL-ITEM.
+           MOVE SPACES TO LS-PROJ-ALL-ITEM-ID(LS-PROJ-ALL-COUNT)
+           MOVE SPACES TO LS-PROJ-ALL-ITEM-NAME(LS-PROJ-ALL-COUNT)
+           MOVE SPACES TO LS-PROJ-ALL-ITEM-DESC(LS-PROJ-ALL-COUNT)
+           MOVE SPACES TO LS-PROJ-ALL-ITEM-CREATED(LS-PROJ-ALL-COUNT)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "id"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO
+                                LS-PROJ-ALL-ITEM-ID(LS-PROJ-ALL-COUNT)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "name"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO
+                              LS-PROJ-ALL-ITEM-NAME(LS-PROJ-ALL-COUNT)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "description"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO
+                              LS-PROJ-ALL-ITEM-DESC(LS-PROJ-ALL-COUNT)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "created_at"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO
+                           LS-PROJ-ALL-ITEM-CREATED(LS-PROJ-ALL-COUNT).
+
       ******************************************************************
       * Internal: Parse project list response JSON
       ******************************************************************
@@ -396,7 +834,60 @@
            
            CALL "JSON-GET-ARRAY-LENGTH" USING LS-RESULT-DATA
                                               "projects"
-                                              LS-PROJECT-COUNT.
-      *    Parse individual project items would require array iteration
-       
+                                              LS-PROJECT-COUNT
+
+      *    OCCURS 100 caps how many rows a single page can hold; warn
+      *    the caller instead of silently dropping the extra rows, so
+      *    a per_page setting above 100 doesn't quietly lose data. A
+      *    page that lands at exactly 100 also gets flagged - with a
+      *    per_page of 100 that is the normal, expected response size,
+      *    but it means there is no headroom left to tell a page that
+      *    coincidentally has 100 projects apart from one where rows
+      *    past 100 were dropped, so the caller is warned either way.
+           IF LS-PROJECT-COUNT >= 100
+               MOVE 100 TO LS-PROJECT-COUNT
+               MOVE "Y" TO LS-PROJ-PAGE-TRUNCATED
+           END-IF
+
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                       UNTIL WS-ITEM-IDX > LS-PROJECT-COUNT
+               MOVE SPACES TO WS-ITEM-JSON
+               CALL "JSON-GET-ARRAY-ELEMENT" USING LS-RESULT-DATA
+                                                   "projects"
+                                                   WS-ITEM-IDX
+                                                   WS-ITEM-JSON
+               PERFORM PARSE-LIST-ITEM
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Parse one project item out of the projects array and
+      * populate the corresponding LS-PROJECTS row
+      ******************************************************************
+       PARSE-LIST-ITEM.
+           MOVE SPACES TO LS-PROJ-ITEM-ID(WS-ITEM-IDX)
+           MOVE SPACES TO LS-PROJ-ITEM-NAME(WS-ITEM-IDX)
+           MOVE SPACES TO LS-PROJ-ITEM-DESC(WS-ITEM-IDX)
+           MOVE SPACES TO LS-PROJ-ITEM-CREATED(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "id"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-PROJ-ITEM-ID(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "name"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-PROJ-ITEM-NAME(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "description"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-PROJ-ITEM-DESC(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "created_at"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO
+                                    LS-PROJ-ITEM-CREATED(WS-ITEM-IDX).
+
        END PROGRAM PROJECTS-CLIENT.
