@@ -0,0 +1,367 @@
+      ******************************************************************
+      * project_reconciliation_report.cbl - Grey SDK Project
+      * Reconciliation Report
+      * Compares the local project master file (the flat snapshot
+      * project_sync_batch.cbl writes to /tmp/grey_project_sync.txt)
+      * against the current project list pulled live from Grey, and
+      * writes a report of projects added, removed, and changed since
+      * the master was last synced.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT-RECONCILIATION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCAL-MASTER-FILE ASSIGN TO WS-LOCAL-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCAL-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO WS-RECON-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOCAL-MASTER-FILE.
+       01  LOCAL-MASTER-RECORD         PIC X(512).
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-RECORD                PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       COPY GREYCONF.
+       COPY GREYERR.
+       COPY GREYRES.
+       COPY GREYAUTH.
+       COPY GREYPROJ.
+
+       01  WS-LOCAL-FILE-NAME          PIC X(64)
+               VALUE "/tmp/grey_project_sync.txt".
+       01  WS-LOCAL-FILE-STATUS        PIC XX     VALUE SPACES.
+       01  WS-RECON-FILE-NAME          PIC X(64)
+               VALUE "/tmp/grey_project_reconciliation.txt".
+       01  WS-RECON-LINE               PIC X(512).
+       01  WS-EOF                      PIC X      VALUE "N".
+
+       01  WS-HOST-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-PORT-ENV                 PIC X(5)   VALUE SPACES.
+       01  WS-PORT-NUM                 PIC 9(5)   VALUE 0.
+       01  WS-USER-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-PASS-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-TENANT-ENV               PIC X(64)  VALUE SPACES.
+       01  WS-PROXY-ENV                PIC X(512) VALUE SPACES.
+
+      ******************************************************************
+      * Local master accumulator, loaded from the sync file
+      ******************************************************************
+       01  WS-LOCAL-MASTER.
+           05  WS-LOCAL-COUNT           PIC 9(5)  VALUE 0.
+           05  WS-LOCAL-TRUNCATED       PIC X     VALUE "N".
+               88  WS-LOCAL-IS-TRUNCATED          VALUE "Y".
+           05  WS-LOCAL-ENTRY OCCURS 500 TIMES.
+               10  WS-LOCAL-ID          PIC X(64).
+               10  WS-LOCAL-NAME        PIC X(256).
+               10  WS-LOCAL-CREATED     PIC X(32).
+
+      ******************************************************************
+      * Parallel "seen in Grey" flags, indexed alongside WS-PROJECTS-ALL
+      ******************************************************************
+       01  WS-GREY-MATCHED-TABLE.
+           05  WS-GREY-MATCHED OCCURS 500 TIMES PIC X VALUE "N".
+
+       01  WS-LOCAL-IDX                PIC 9(5)   VALUE 0.
+       01  WS-GREY-IDX                 PIC 9(5)   VALUE 0.
+       01  WS-FOUND-IDX                PIC 9(5)   VALUE 0.
+
+       01  WS-ADDED-COUNT              PIC 9(5)   VALUE 0.
+       01  WS-REMOVED-COUNT            PIC 9(5)   VALUE 0.
+       01  WS-CHANGED-COUNT            PIC 9(5)   VALUE 0.
+       01  WS-UNCHANGED-COUNT          PIC 9(5)   VALUE 0.
+       01  WS-COUNT-STR                PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== Grey Project Reconciliation Report ==="
+           MOVE 0 TO RETURN-CODE
+
+           PERFORM INITIALIZE-CONFIG
+           PERFORM AUTHENTICATE
+
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Login failed: " WS-RES-ERR-MSG
+                       " (correlation id: " WS-RESULT-CORRELATION-ID
+                       ")"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-LOCAL-MASTER
+           PERFORM FETCH-GREY-PROJECTS
+
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Project list failed: " WS-RES-ERR-MSG
+                       " (correlation id: " WS-RESULT-CORRELATION-ID
+                       ")"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RECON-REPORT-FILE
+           PERFORM WRITE-HEADER
+
+           PERFORM VARYING WS-LOCAL-IDX FROM 1 BY 1
+                       UNTIL WS-LOCAL-IDX > WS-LOCAL-COUNT
+               PERFORM RECONCILE-LOCAL-ENTRY
+           END-PERFORM
+
+           PERFORM VARYING WS-GREY-IDX FROM 1 BY 1
+                       UNTIL WS-GREY-IDX > WS-PROJ-ALL-COUNT
+               IF WS-GREY-MATCHED(WS-GREY-IDX) NOT = "Y"
+                   PERFORM WRITE-ADDED-LINE
+               END-IF
+           END-PERFORM
+
+           PERFORM WRITE-FOOTER
+           CLOSE RECON-REPORT-FILE
+           CALL "SDK-SHUTDOWN"
+
+           IF WS-LOCAL-IS-TRUNCATED OR WS-PROJ-ALL-IS-TRUNCATED
+               DISPLAY "WARNING: reconciliation ran against a "
+                       "truncated project list"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           DISPLAY "Reconciliation complete. Added: " WS-ADDED-COUNT
+                   " Removed: " WS-REMOVED-COUNT
+                   " Changed: " WS-CHANGED-COUNT
+                   " Unchanged: " WS-UNCHANGED-COUNT
+           STOP RUN.
+
+      ******************************************************************
+      * INITIALIZE-CONFIG: Build the Grey config from the job's
+      * environment (GREY_HOST/GREY_PORT), defaulting to local dev
+      ******************************************************************
+       INITIALIZE-CONFIG.
+           ACCEPT WS-HOST-ENV FROM ENVIRONMENT "GREY_HOST"
+           ACCEPT WS-PORT-ENV FROM ENVIRONMENT "GREY_PORT"
+           ACCEPT WS-USER-ENV FROM ENVIRONMENT "GREY_USERNAME"
+           ACCEPT WS-PASS-ENV FROM ENVIRONMENT "GREY_PASSWORD"
+           ACCEPT WS-TENANT-ENV FROM ENVIRONMENT "GREY_TENANT_ID"
+           ACCEPT WS-PROXY-ENV FROM ENVIRONMENT "GREY_HTTP_PROXY"
+
+           IF WS-HOST-ENV = SPACES
+               MOVE "localhost" TO WS-HOST-ENV
+           END-IF
+
+           IF WS-PORT-ENV = SPACES
+               MOVE 8080 TO WS-PORT-NUM
+           ELSE
+               MOVE WS-PORT-ENV TO WS-PORT-NUM
+           END-IF
+
+           CALL "SDK-INIT-PRODUCTION" USING WS-HOST-ENV WS-PORT-NUM
+                                            WS-GREY-CONFIG
+
+           IF WS-TENANT-ENV NOT = SPACES
+               CALL "SDK-SET-TENANT-ID" USING WS-GREY-CONFIG
+                                              WS-TENANT-ENV
+           END-IF
+
+           IF WS-PROXY-ENV NOT = SPACES
+               CALL "SDK-SET-PROXY" USING WS-GREY-CONFIG
+                                          WS-PROXY-ENV
+           END-IF.
+
+      ******************************************************************
+      * AUTHENTICATE: Log in with the job's service credentials
+      ******************************************************************
+       AUTHENTICATE.
+           MOVE WS-USER-ENV TO WS-AUTH-USERNAME
+           MOVE WS-PASS-ENV TO WS-AUTH-PASSWORD
+           MOVE SPACES TO WS-AUTH-REFRESH-TOKEN
+
+           CALL "AUTH-LOGIN" USING WS-GREY-CONFIG WS-AUTH-REQUEST
+                                   WS-AUTH-RESPONSE WS-GREY-RESULT.
+
+      ******************************************************************
+      * LOAD-LOCAL-MASTER: Read the local project master file (if one
+      * exists yet) into WS-LOCAL-MASTER. A missing file just means
+      * this is the first reconciliation run - every Grey project
+      * will show up as ADDED
+      ******************************************************************
+       LOAD-LOCAL-MASTER.
+           MOVE 0 TO WS-LOCAL-COUNT
+           MOVE "N" TO WS-LOCAL-TRUNCATED
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT LOCAL-MASTER-FILE
+           IF WS-LOCAL-FILE-STATUS NOT = "00"
+               DISPLAY "No local master file found; treating "
+                       "every Grey project as added"
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ LOCAL-MASTER-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           PERFORM PARSE-LOCAL-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE LOCAL-MASTER-FILE
+           END-IF.
+
+      ******************************************************************
+      * PARSE-LOCAL-LINE: Split one "id|name|created_at" record from
+      * the local master into the next WS-LOCAL-ENTRY row
+      ******************************************************************
+       PARSE-LOCAL-LINE.
+           IF WS-LOCAL-COUNT >= 500
+               MOVE "Y" TO WS-LOCAL-TRUNCATED
+           ELSE
+               ADD 1 TO WS-LOCAL-COUNT
+               UNSTRING LOCAL-MASTER-RECORD DELIMITED BY "|"
+                   INTO WS-LOCAL-ID(WS-LOCAL-COUNT)
+                        WS-LOCAL-NAME(WS-LOCAL-COUNT)
+                        WS-LOCAL-CREATED(WS-LOCAL-COUNT)
+           END-IF.
+
+      ******************************************************************
+      * FETCH-GREY-PROJECTS: Pull every current project from Grey via
+      * PROJECTS-LIST-ALL
+      ******************************************************************
+       FETCH-GREY-PROJECTS.
+           MOVE 1 TO WS-PROJ-PAGE
+           MOVE 100 TO WS-PROJ-PER-PAGE
+           MOVE SPACES TO WS-PROJ-OWNER-FILTER
+           MOVE SPACES TO WS-PROJ-STATUS-FILTER
+
+           CALL "PROJECTS-LIST-ALL" USING WS-GREY-CONFIG
+                                          WS-PROJECT-LIST-REQUEST
+                                          WS-PROJECT-ALL-RESPONSE
+                                          WS-GREY-RESULT.
+
+      ******************************************************************
+      * RECONCILE-LOCAL-ENTRY: Look up the current local master row in
+      * the live Grey project list and record whether it was removed,
+      * changed, or is unchanged
+      ******************************************************************
+       RECONCILE-LOCAL-ENTRY.
+           PERFORM FIND-GREY-BY-ID
+
+           IF WS-FOUND-IDX = 0
+               PERFORM WRITE-REMOVED-LINE
+               ADD 1 TO WS-REMOVED-COUNT
+           ELSE
+               MOVE "Y" TO WS-GREY-MATCHED(WS-FOUND-IDX)
+               IF WS-PROJ-ALL-ITEM-NAME(WS-FOUND-IDX)
+                       NOT = WS-LOCAL-NAME(WS-LOCAL-IDX)
+                   PERFORM WRITE-CHANGED-LINE
+                   ADD 1 TO WS-CHANGED-COUNT
+               ELSE
+                   ADD 1 TO WS-UNCHANGED-COUNT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * FIND-GREY-BY-ID: Search WS-PROJECTS-ALL for the current local
+      * entry's ID; sets WS-FOUND-IDX to 0 when there is no match
+      ******************************************************************
+       FIND-GREY-BY-ID.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-GREY-IDX FROM 1 BY 1
+                       UNTIL WS-GREY-IDX > WS-PROJ-ALL-COUNT
+               IF WS-PROJ-ALL-ITEM-ID(WS-GREY-IDX)
+                       = WS-LOCAL-ID(WS-LOCAL-IDX)
+                   MOVE WS-GREY-IDX TO WS-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * WRITE-HEADER: Write the report's column header line
+      ******************************************************************
+       WRITE-HEADER.
+           MOVE "STATUS|ID|LOCAL_NAME|GREY_NAME" TO WS-RECON-LINE
+           MOVE WS-RECON-LINE TO RECON-RECORD
+           WRITE RECON-RECORD.
+
+      ******************************************************************
+      * WRITE-REMOVED-LINE: A project in the local master no longer
+      * appears in Grey's current project list
+      ******************************************************************
+       WRITE-REMOVED-LINE.
+           MOVE SPACES TO WS-RECON-LINE
+           STRING "REMOVED|" DELIMITED BY SIZE
+                  WS-LOCAL-ID(WS-LOCAL-IDX) DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  WS-LOCAL-NAME(WS-LOCAL-IDX) DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  INTO WS-RECON-LINE
+
+           MOVE WS-RECON-LINE TO RECON-RECORD
+           WRITE RECON-RECORD.
+
+      ******************************************************************
+      * WRITE-CHANGED-LINE: A project's name in Grey no longer matches
+      * the local master's record of it
+      ******************************************************************
+       WRITE-CHANGED-LINE.
+           MOVE SPACES TO WS-RECON-LINE
+           STRING "CHANGED|" DELIMITED BY SIZE
+                  WS-LOCAL-ID(WS-LOCAL-IDX) DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  WS-LOCAL-NAME(WS-LOCAL-IDX) DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  WS-PROJ-ALL-ITEM-NAME(WS-FOUND-IDX)
+                                             DELIMITED BY SPACE
+                  INTO WS-RECON-LINE
+
+           MOVE WS-RECON-LINE TO RECON-RECORD
+           WRITE RECON-RECORD.
+
+      ******************************************************************
+      * WRITE-ADDED-LINE: A project exists in Grey but has never been
+      * synced into the local master
+      ******************************************************************
+       WRITE-ADDED-LINE.
+           MOVE SPACES TO WS-RECON-LINE
+           STRING "ADDED|" DELIMITED BY SIZE
+                  WS-PROJ-ALL-ITEM-ID(WS-GREY-IDX) DELIMITED BY SPACE
+                  "||" DELIMITED BY SIZE
+                  WS-PROJ-ALL-ITEM-NAME(WS-GREY-IDX)
+                                             DELIMITED BY SPACE
+                  INTO WS-RECON-LINE
+
+           MOVE WS-RECON-LINE TO RECON-RECORD
+           WRITE RECON-RECORD.
+
+      ******************************************************************
+      * WRITE-FOOTER: Write the report's summary totals line
+      ******************************************************************
+       WRITE-FOOTER.
+           MOVE SPACES TO WS-RECON-LINE
+           MOVE WS-ADDED-COUNT TO WS-COUNT-STR
+           STRING "SUMMARY|ADDED=" DELIMITED BY SIZE
+                  WS-COUNT-STR DELIMITED BY SIZE
+                  INTO WS-RECON-LINE
+           MOVE WS-RECON-LINE TO RECON-RECORD
+           WRITE RECON-RECORD
+
+           MOVE SPACES TO WS-RECON-LINE
+           MOVE WS-REMOVED-COUNT TO WS-COUNT-STR
+           STRING "SUMMARY|REMOVED=" DELIMITED BY SIZE
+                  WS-COUNT-STR DELIMITED BY SIZE
+                  INTO WS-RECON-LINE
+           MOVE WS-RECON-LINE TO RECON-RECORD
+           WRITE RECON-RECORD
+
+           MOVE SPACES TO WS-RECON-LINE
+           MOVE WS-CHANGED-COUNT TO WS-COUNT-STR
+           STRING "SUMMARY|CHANGED=" DELIMITED BY SIZE
+                  WS-COUNT-STR DELIMITED BY SIZE
+                  INTO WS-RECON-LINE
+           MOVE WS-RECON-LINE TO RECON-RECORD
+           WRITE RECON-RECORD.
+
+       END PROGRAM PROJECT-RECONCILIATION-REPORT.
