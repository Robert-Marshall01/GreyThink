@@ -7,6 +7,7 @@
            05  WS-PROJ-NAME-REQ        PIC X(256) VALUE SPACES.
            05  WS-PROJ-DESC-REQ        PIC X(1024) VALUE SPACES.
            05  WS-PROJ-METADATA-REQ    PIC X(2048) VALUE SPACES.
+           05  WS-PROJ-ETAG-REQ        PIC X(128) VALUE SPACES.
       
        01  WS-PROJECT-LIST-REQUEST.
            05  WS-PROJ-PAGE            PIC 9(5)   VALUE 1.
@@ -15,7 +16,10 @@
            05  WS-PROJ-SORT-ORDER      PIC X(4)   VALUE "desc".
                88  WS-PROJ-SORT-ASC               VALUE "asc".
                88  WS-PROJ-SORT-DESC              VALUE "desc".
-      
+           05  WS-PROJ-OWNER-FILTER    PIC X(64)  VALUE SPACES.
+           05  WS-PROJ-STATUS-FILTER   PIC X(16)  VALUE SPACES.
+           05  WS-PROJ-UPDATED-SINCE   PIC X(32)  VALUE SPACES.
+
        01  WS-PROJECT-RESPONSE.
            05  WS-PROJ-ID              PIC X(64)  VALUE SPACES.
            05  WS-PROJ-NAME            PIC X(256) VALUE SPACES.
@@ -24,7 +28,13 @@
            05  WS-PROJ-CREATED-AT      PIC X(32)  VALUE SPACES.
            05  WS-PROJ-UPDATED-AT      PIC X(32)  VALUE SPACES.
            05  WS-PROJ-OWNER-ID        PIC X(64)  VALUE SPACES.
-      
+           05  WS-PROJ-STATUS          PIC X(16)  VALUE SPACES.
+               88  WS-PROJ-ACTIVE                 VALUE "active".
+               88  WS-PROJ-ARCHIVED                VALUE "archived".
+           05  WS-PROJ-ETAG            PIC X(128) VALUE SPACES.
+           05  WS-PROJ-NOT-MODIFIED    PIC X      VALUE "N".
+               88  WS-PROJ-IS-NOT-MODIFIED        VALUE "Y".
+
        01  WS-PROJECT-LIST-RESPONSE.
            05  WS-PROJ-TOTAL-COUNT     PIC 9(8)   VALUE 0.
            05  WS-PROJ-PAGE-COUNT      PIC 9(5)   VALUE 0.
@@ -35,3 +45,20 @@
                10  WS-PROJ-ITEM-NAME   PIC X(256).
                10  WS-PROJ-ITEM-DESC   PIC X(256).
                10  WS-PROJ-ITEM-CREATED PIC X(32).
+           05  WS-PROJ-PAGE-TRUNCATED  PIC X      VALUE "N".
+               88  WS-PROJ-PAGE-IS-TRUNCATED       VALUE "Y".
+
+      ******************************************************************
+      * WS-PROJECT-ALL-RESPONSE - accumulator for PROJECTS-LIST-ALL,
+      * which walks every page and gathers the rows into one table
+      ******************************************************************
+       01  WS-PROJECT-ALL-RESPONSE.
+           05  WS-PROJ-ALL-TOTAL-COUNT PIC 9(8)   VALUE 0.
+           05  WS-PROJ-ALL-COUNT       PIC 9(5)   VALUE 0.
+           05  WS-PROJ-ALL-TRUNCATED   PIC X      VALUE "N".
+               88  WS-PROJ-ALL-IS-TRUNCATED        VALUE "Y".
+           05  WS-PROJECTS-ALL OCCURS 500 TIMES.
+               10  WS-PROJ-ALL-ITEM-ID      PIC X(64).
+               10  WS-PROJ-ALL-ITEM-NAME    PIC X(256).
+               10  WS-PROJ-ALL-ITEM-DESC    PIC X(256).
+               10  WS-PROJ-ALL-ITEM-CREATED PIC X(32).
