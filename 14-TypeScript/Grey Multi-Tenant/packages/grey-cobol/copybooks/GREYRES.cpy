@@ -12,7 +12,10 @@
                10  WS-RES-ERR-CODE     PIC X(32)  VALUE SPACES.
                10  WS-RES-ERR-MSG      PIC X(256) VALUE SPACES.
                10  WS-RES-ERR-DETAILS  PIC X(1024) VALUE SPACES.
-      
+               10  WS-RES-ERR-RETRYABLE PIC X     VALUE "N".
+                   88  WS-RES-ERR-IS-RETRYABLE     VALUE "Y".
+           05  WS-RESULT-CORRELATION-ID PIC X(40) VALUE SPACES.
+
       ******************************************************************
       * HTTP Response fields
       ******************************************************************
