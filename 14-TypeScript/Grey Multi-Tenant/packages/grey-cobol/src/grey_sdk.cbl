@@ -1,20 +1,45 @@
       ******************************************************************
       * grey_sdk.cbl - Grey SDK Main Entry Point
       * Provides high-level SDK initialization and configuration.
+      *
+      * SDK-SAVE-SESSION / SDK-LOAD-SESSION let a multi-step batch job
+      * (several separately-run programs sharing one logical job) pass
+      * the access and refresh tokens from the step that logged in to
+      * the steps that follow, so only the first step has to
+      * authenticate instead of every step re-authenticating on its
+      * own.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GREY-SDK.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-FILE ASSIGN TO WS-SESSION-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSION-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SESSION-FILE.
+       01  SESSION-RECORD              PIC X(2048).
+
        WORKING-STORAGE SECTION.
        COPY GREYCONF.
        COPY GREYERR.
        COPY GREYRES.
-       
+
        01  WS-INITIALIZED              PIC X      VALUE "N".
            88  WS-SDK-READY                       VALUE "Y".
            88  WS-SDK-NOT-READY                   VALUE "N".
-       
+
+       01  WS-PING-PATH                PIC X(512) VALUE "/health".
+       01  WS-PING-QUERY               PIC X(1024) VALUE SPACES.
+
+       01  WS-SESSION-FILE-NAME        PIC X(64)
+               VALUE "/tmp/grey_session.dat".
+       01  WS-SESSION-FILE-STATUS      PIC XX     VALUE SPACES.
+
        LINKAGE SECTION.
        01  LS-CONFIG.
            05  LS-HOST                 PIC X(256).
@@ -28,9 +53,20 @@
                10  LS-HEADERS OCCURS 10 TIMES.
                    15  LS-HEADER-NAME  PIC X(64).
                    15  LS-HEADER-VALUE PIC X(256).
-       
+           05  LS-CFG-REFRESH-TOKEN    PIC X(2048).
+           05  LS-TENANT-ID            PIC X(64).
+           05  LS-API-KEY              PIC X(256).
+           05  LS-CONNECT-TIMEOUT      PIC 9(3).
+           05  LS-DRY-RUN              PIC X.
+           05  LS-PROXY-URL            PIC X(512).
+
        01  LS-HOST-IN                  PIC X(256).
        01  LS-PORT-IN                  PIC 9(5).
+       01  LS-HEADER-NAME-IN           PIC X(64).
+       01  LS-HEADER-VALUE-IN          PIC X(256).
+       01  LS-TENANT-ID-IN             PIC X(64).
+       01  LS-API-KEY-IN               PIC X(256).
+       01  LS-PROXY-URL-IN             PIC X(512).
        
        01  LS-RESULT.
            05  LS-RESULT-OK            PIC X.
@@ -92,6 +128,31 @@
            
            GOBACK.
       
+      ******************************************************************
+      * SDK-INIT-STAGING: Initialize SDK for the staging environment
+      * Input:  LS-HOST-IN, LS-PORT-IN (optional, defaults to 8443)
+      * Output: LS-CONFIG
+      ******************************************************************
+       ENTRY "SDK-INIT-STAGING" USING LS-HOST-IN LS-PORT-IN
+                                      LS-CONFIG.
+           PERFORM INIT-CONFIG
+
+           MOVE LS-HOST-IN TO LS-HOST
+
+           IF LS-PORT-IN > 0
+               MOVE LS-PORT-IN TO LS-PORT
+           ELSE
+               MOVE 8443 TO LS-PORT
+           END-IF
+
+           MOVE "Y" TO LS-USE-TLS
+           MOVE 30 TO LS-TIMEOUT
+
+           PERFORM BUILD-BASE-URL
+           MOVE "Y" TO WS-INITIALIZED
+
+           GOBACK.
+
       ******************************************************************
       * SDK-SET-TIMEOUT: Set request timeout
       * Input:  LS-CONFIG, timeout value in LS-TIMEOUT
@@ -103,6 +164,19 @@
            END-IF
            GOBACK.
       
+      ******************************************************************
+      * SDK-SET-CONNECT-TIMEOUT: Set the connection-phase timeout,
+      * separately from SDK-SET-TIMEOUT's overall request timeout, so
+      * a caller can fail fast on an unreachable host while still
+      * allowing a slow-but-reachable one longer to finish responding
+      * Input:  LS-CONFIG, timeout value in LS-CONNECT-TIMEOUT
+      ******************************************************************
+       ENTRY "SDK-SET-CONNECT-TIMEOUT" USING LS-CONFIG.
+           IF LS-CONNECT-TIMEOUT < 1
+               MOVE 10 TO LS-CONNECT-TIMEOUT
+           END-IF
+           GOBACK.
+
       ******************************************************************
       * SDK-SET-AUTH-TOKEN: Set authentication token
       * Input:  LS-CONFIG with LS-AUTH-TOKEN set
@@ -121,12 +195,89 @@
       
       ******************************************************************
       * SDK-ADD-HEADER: Add custom header
-      * Input:  LS-CONFIG, header name/value in next available slot
+      * Input:  LS-CONFIG, LS-HEADER-NAME-IN, LS-HEADER-VALUE-IN
+      * Output: LS-CONFIG with the header appended to LS-CUSTOM-HEADERS
       ******************************************************************
-       ENTRY "SDK-ADD-HEADER" USING LS-CONFIG.
-      *    Header should be added by caller incrementing LS-HEADER-COUNT
+       ENTRY "SDK-ADD-HEADER" USING LS-CONFIG LS-HEADER-NAME-IN
+                                    LS-HEADER-VALUE-IN.
+           IF LS-HEADER-COUNT < 10
+               ADD 1 TO LS-HEADER-COUNT
+               MOVE LS-HEADER-NAME-IN
+                   TO LS-HEADER-NAME(LS-HEADER-COUNT)
+               MOVE LS-HEADER-VALUE-IN
+                   TO LS-HEADER-VALUE(LS-HEADER-COUNT)
+           END-IF
            GOBACK.
       
+      ******************************************************************
+      * SDK-SET-TENANT-ID: Set the tenant identifier sent as the
+      * X-Tenant-ID header on every subsequent outbound call
+      * Input:  LS-CONFIG, LS-TENANT-ID-IN
+      * Output: LS-CONFIG with LS-TENANT-ID set
+      ******************************************************************
+       ENTRY "SDK-SET-TENANT-ID" USING LS-CONFIG LS-TENANT-ID-IN.
+           MOVE LS-TENANT-ID-IN TO LS-TENANT-ID
+           GOBACK.
+
+      ******************************************************************
+      * SDK-SET-API-KEY: Authenticate as a service using an API key
+      * instead of a username/password session - the key is sent as a
+      * static X-API-Key header on every subsequent request, so no
+      * AUTH-LOGIN call is needed for a job that has one
+      * Input:  LS-CONFIG, LS-API-KEY-IN
+      * Output: LS-CONFIG with LS-API-KEY set
+      ******************************************************************
+       ENTRY "SDK-SET-API-KEY" USING LS-CONFIG LS-API-KEY-IN.
+           MOVE LS-API-KEY-IN TO LS-API-KEY
+           GOBACK.
+
+      ******************************************************************
+      * SDK-CLEAR-API-KEY: Clear the service API key
+      * Output: LS-CONFIG with LS-API-KEY cleared
+      ******************************************************************
+       ENTRY "SDK-CLEAR-API-KEY" USING LS-CONFIG.
+           MOVE SPACES TO LS-API-KEY
+           GOBACK.
+
+      ******************************************************************
+      * SDK-SET-DRY-RUN: Turn on dry-run mode - mutations and project
+      * writes build and validate their request as usual but return
+      * success without actually sending it, so a job can be rehearsed
+      * against real input without changing anything in Grey
+      * Output: LS-CONFIG with LS-DRY-RUN set to "Y"
+      ******************************************************************
+       ENTRY "SDK-SET-DRY-RUN" USING LS-CONFIG.
+           MOVE "Y" TO LS-DRY-RUN
+           GOBACK.
+
+      ******************************************************************
+      * SDK-CLEAR-DRY-RUN: Turn dry-run mode back off
+      * Output: LS-CONFIG with LS-DRY-RUN cleared
+      ******************************************************************
+       ENTRY "SDK-CLEAR-DRY-RUN" USING LS-CONFIG.
+           MOVE "N" TO LS-DRY-RUN
+           GOBACK.
+
+      ******************************************************************
+      * SDK-SET-PROXY: Route every subsequent outbound call through an
+      * outbound HTTP/HTTPS proxy - needed by shops whose network
+      * policy doesn't allow a direct connection out to Grey
+      * Input:  LS-CONFIG, LS-PROXY-URL-IN (e.g.
+      *         "http://proxy.example.com:3128")
+      * Output: LS-CONFIG with LS-PROXY-URL set
+      ******************************************************************
+       ENTRY "SDK-SET-PROXY" USING LS-CONFIG LS-PROXY-URL-IN.
+           MOVE LS-PROXY-URL-IN TO LS-PROXY-URL
+           GOBACK.
+
+      ******************************************************************
+      * SDK-CLEAR-PROXY: Stop routing calls through an outbound proxy
+      * Output: LS-CONFIG with LS-PROXY-URL cleared
+      ******************************************************************
+       ENTRY "SDK-CLEAR-PROXY" USING LS-CONFIG.
+           MOVE SPACES TO LS-PROXY-URL
+           GOBACK.
+
       ******************************************************************
       * SDK-GET-BASE-URL: Get the base URL
       * Output: LS-CONFIG with LS-BASE-URL populated
@@ -147,6 +298,72 @@
            END-IF
            GOBACK.
       
+      ******************************************************************
+      * SDK-PING: Check that Grey is reachable and responding before a
+      * caller commits to a long batch run, so a bad host/token/network
+      * problem is caught in one quick call rather than after burning
+      * through a chunk of the real work
+      * Input:  LS-CONFIG
+      * Output: LS-RESULT-OK = "Y" if the health endpoint responded
+      ******************************************************************
+       ENTRY "SDK-PING" USING LS-CONFIG LS-RESULT.
+           CALL "HTTP-GET" USING LS-CONFIG WS-PING-PATH WS-PING-QUERY
+                                 LS-RESULT
+           GOBACK.
+
+      ******************************************************************
+      * SDK-SAVE-SESSION: Write this step's access and refresh tokens
+      * out so a later step in the same job can pick them up instead
+      * of logging in again
+      * Input:  LS-CONFIG
+      ******************************************************************
+       ENTRY "SDK-SAVE-SESSION" USING LS-CONFIG.
+           OPEN OUTPUT SESSION-FILE
+           MOVE LS-AUTH-TOKEN TO SESSION-RECORD
+           WRITE SESSION-RECORD
+           MOVE LS-CFG-REFRESH-TOKEN TO SESSION-RECORD
+           WRITE SESSION-RECORD
+           CLOSE SESSION-FILE
+           GOBACK.
+
+      ******************************************************************
+      * SDK-LOAD-SESSION: Read back the tokens a prior step in the
+      * same job saved with SDK-SAVE-SESSION
+      * Output: LS-CONFIG with LS-AUTH-TOKEN/LS-CFG-REFRESH-TOKEN set,
+      *         LS-RESULT-OK = "Y" if a saved session was found
+      ******************************************************************
+       ENTRY "SDK-LOAD-SESSION" USING LS-CONFIG LS-RESULT.
+           MOVE "N" TO LS-RESULT-OK
+           OPEN INPUT SESSION-FILE
+           IF WS-SESSION-FILE-STATUS = "00"
+               READ SESSION-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SESSION-RECORD TO LS-AUTH-TOKEN
+                       READ SESSION-FILE
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               MOVE SESSION-RECORD TO
+                                   LS-CFG-REFRESH-TOKEN
+                               IF LS-AUTH-TOKEN NOT = SPACES
+                                   MOVE "Y" TO LS-RESULT-OK
+                               END-IF
+                       END-READ
+               END-READ
+               CLOSE SESSION-FILE
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * SDK-SHUTDOWN: Release the HTTP handle a run has been reusing
+      * across every call, for a clean end to a batch job
+      ******************************************************************
+       ENTRY "SDK-SHUTDOWN".
+           CALL "HTTP-CLIENT-SHUTDOWN"
+           GOBACK.
+
       ******************************************************************
       * Internal: Initialize config structure
       ******************************************************************
@@ -157,7 +374,13 @@
            MOVE 30 TO LS-TIMEOUT
            MOVE SPACES TO LS-AUTH-TOKEN
            MOVE SPACES TO LS-BASE-URL
-           MOVE 0 TO LS-HEADER-COUNT.
+           MOVE 0 TO LS-HEADER-COUNT
+           MOVE SPACES TO LS-CFG-REFRESH-TOKEN
+           MOVE SPACES TO LS-TENANT-ID
+           MOVE SPACES TO LS-API-KEY
+           MOVE 10 TO LS-CONNECT-TIMEOUT
+           MOVE "N" TO LS-DRY-RUN
+           MOVE SPACES TO LS-PROXY-URL.
       
       ******************************************************************
       * Internal: Build base URL from config
