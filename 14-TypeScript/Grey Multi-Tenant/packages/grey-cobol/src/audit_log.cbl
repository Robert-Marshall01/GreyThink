@@ -0,0 +1,145 @@
+      ******************************************************************
+      * audit_log.cbl - Grey SDK Outbound Call Audit Log
+      * Appends one line per outbound Grey API call (timestamp, method,
+      * URL, HTTP status, and transport return code) to a shared log
+      * file so operations can trace what the SDK actually sent.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD                PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-NAME          PIC X(64)
+                                        VALUE "/tmp/grey_audit.log".
+       01  WS-AUDIT-LINE               PIC X(512).
+
+       01  WS-NOW                      PIC X(21).
+       01  WS-TIMESTAMP.
+           05  WS-TS-YYYY              PIC X(4).
+           05  FILLER                  PIC X      VALUE "-".
+           05  WS-TS-MM                PIC X(2).
+           05  FILLER                  PIC X      VALUE "-".
+           05  WS-TS-DD                PIC X(2).
+           05  FILLER                  PIC X      VALUE " ".
+           05  WS-TS-HH                PIC X(2).
+           05  FILLER                  PIC X      VALUE ":".
+           05  WS-TS-MIN               PIC X(2).
+           05  FILLER                  PIC X      VALUE ":".
+           05  WS-TS-SS                PIC X(2).
+
+       01  WS-STATUS-DISPLAY           PIC 9(3).
+       01  WS-RC-DISPLAY               PIC S9(8).
+       01  WS-ELAPSED-DISPLAY          PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LS-METHOD                   PIC X(8).
+       01  LS-URL                      PIC X(1024).
+       01  LS-HTTP-STATUS              PIC 9(3).
+       01  LS-RETURN-CODE              PIC S9(8) COMP.
+       01  LS-CALL-OK                  PIC X.
+       01  LS-ELAPSED-MS               PIC 9(8).
+       01  LS-CORRELATION-ID           PIC X(40).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * AUDIT-LOG-CALL: Append one record describing an outbound call
+      * Input:  LS-METHOD, LS-URL, LS-HTTP-STATUS, LS-RETURN-CODE,
+      *         LS-CALL-OK ("Y"/"N")
+      ******************************************************************
+       ENTRY "AUDIT-LOG-CALL" USING LS-METHOD LS-URL LS-HTTP-STATUS
+                                    LS-RETURN-CODE LS-CALL-OK.
+           MOVE 0 TO LS-ELAPSED-MS
+           MOVE SPACES TO LS-CORRELATION-ID
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW
+           PERFORM FORMAT-TIMESTAMP
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+      ******************************************************************
+      * AUDIT-LOG-CALL-TIMED: Same as AUDIT-LOG-CALL, but also records
+      * how long the call took, so a nightly ops report can roll up
+      * per-endpoint latency stats from the audit log
+      * Input:  LS-METHOD, LS-URL, LS-HTTP-STATUS, LS-RETURN-CODE,
+      *         LS-CALL-OK ("Y"/"N"), LS-ELAPSED-MS
+      ******************************************************************
+       ENTRY "AUDIT-LOG-CALL-TIMED" USING LS-METHOD LS-URL
+                                    LS-HTTP-STATUS LS-RETURN-CODE
+                                    LS-CALL-OK LS-ELAPSED-MS.
+           MOVE SPACES TO LS-CORRELATION-ID
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW
+           PERFORM FORMAT-TIMESTAMP
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+      ******************************************************************
+      * AUDIT-LOG-CALL-TIMED-CID: Same as AUDIT-LOG-CALL-TIMED, but
+      * also records the correlation ID the caller stamped on the
+      * request, so a support engineer chasing an incident can grep
+      * the audit log for the exact ID a customer reports back
+      * Input:  LS-METHOD, LS-URL, LS-HTTP-STATUS, LS-RETURN-CODE,
+      *         LS-CALL-OK ("Y"/"N"), LS-ELAPSED-MS, LS-CORRELATION-ID
+      ******************************************************************
+       ENTRY "AUDIT-LOG-CALL-TIMED-CID" USING LS-METHOD LS-URL
+                                    LS-HTTP-STATUS LS-RETURN-CODE
+                                    LS-CALL-OK LS-ELAPSED-MS
+                                    LS-CORRELATION-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW
+           PERFORM FORMAT-TIMESTAMP
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+      ******************************************************************
+      * Internal: Break FUNCTION CURRENT-DATE's YYYYMMDDHHMMSS... form
+      * into a printable "YYYY-MM-DD HH:MM:SS" timestamp
+      ******************************************************************
+       FORMAT-TIMESTAMP.
+           MOVE WS-NOW(1:4)  TO WS-TS-YYYY
+           MOVE WS-NOW(5:2)  TO WS-TS-MM
+           MOVE WS-NOW(7:2)  TO WS-TS-DD
+           MOVE WS-NOW(9:2)  TO WS-TS-HH
+           MOVE WS-NOW(11:2) TO WS-TS-MIN
+           MOVE WS-NOW(13:2) TO WS-TS-SS.
+
+      ******************************************************************
+      * Internal: Build and append the audit record
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE LS-HTTP-STATUS TO WS-STATUS-DISPLAY
+           MOVE LS-RETURN-CODE TO WS-RC-DISPLAY
+           MOVE LS-ELAPSED-MS TO WS-ELAPSED-DISPLAY
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           STRING WS-TIMESTAMP    DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  LS-METHOD       DELIMITED BY SPACE
+                  " "             DELIMITED BY SIZE
+                  LS-URL          DELIMITED BY SPACE
+                  " status="      DELIMITED BY SIZE
+                  WS-STATUS-DISPLAY DELIMITED BY SIZE
+                  " rc="          DELIMITED BY SIZE
+                  WS-RC-DISPLAY   DELIMITED BY SIZE
+                  " ok="          DELIMITED BY SIZE
+                  LS-CALL-OK      DELIMITED BY SIZE
+                  " elapsed_ms="  DELIMITED BY SIZE
+                  WS-ELAPSED-DISPLAY DELIMITED BY SIZE
+                  " cid="         DELIMITED BY SIZE
+                  LS-CORRELATION-ID DELIMITED BY SPACE
+                  INTO WS-AUDIT-LINE
+
+           OPEN EXTEND AUDIT-FILE
+           MOVE WS-AUDIT-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM AUDIT-LOG.
