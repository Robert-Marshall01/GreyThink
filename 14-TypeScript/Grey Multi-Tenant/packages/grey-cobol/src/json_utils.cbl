@@ -1,16 +1,17 @@
       ******************************************************************
-      * json_utils.cbl - JSON Utility Routines (Stub)
+      * json_utils.cbl - JSON Utility Routines
       * Provides JSON parsing routines for the Grey SDK.
-      * 
-      * NOTE: This is a stub implementation. In production, integrate
-      * with a proper JSON parsing library for COBOL such as:
-      * - IBM JSON PARSE statement (Enterprise COBOL)
-      * - GnuCOBOL with libjansson
-      * - Custom JSON parser
+      *
+      * A small hand-rolled scanner, not a full JSON parser. It looks
+      * for "key": in the JSON text passed in and, once found, reads
+      * off a string, a number, or the length of an array value from
+      * whatever follows. That is enough for the flat response bodies
+      * Grey returns; it does not validate JSON or track keys nested
+      * more than one array/object deep from where it is pointed.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JSON-UTILS.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-TEMP-STRING              PIC X(32000).
@@ -19,7 +20,46 @@
        01  WS-VALUE-START              PIC 9(5).
        01  WS-VALUE-END                PIC 9(5).
        01  WS-FOUND                    PIC X.
-       
+
+       01  WS-JSON-LEN                 PIC 9(5)   VALUE 0.
+       01  WS-KEY-LEN                  PIC 9(3)   VALUE 0.
+       01  WS-MATCH-KEY                PIC X(260) VALUE SPACES.
+       01  WS-MATCH-LEN                PIC 9(3)   VALUE 0.
+       01  WS-MATCH-COUNT              PIC 9(5)   VALUE 0.
+       01  WS-VALUE-POS                PIC 9(5)   VALUE 0.
+       01  WS-UNSTRING-PTR             PIC 9(5)   VALUE 0.
+       01  WS-UNSTRING-JUNK            PIC X(32000).
+       01  WS-CUR-CHAR                 PIC X      VALUE SPACE.
+       01  WS-OUT-IDX                  PIC 9(5)   VALUE 0.
+       01  WS-OUT-MAX                  PIC 9(5)   VALUE 0.
+       01  WS-IN-STRING                PIC X      VALUE "N".
+       01  WS-SCAN-DONE                PIC X      VALUE "N".
+       01  WS-DEPTH                    PIC 9(5)   VALUE 0.
+       01  WS-COMMA-COUNT              PIC 9(5)   VALUE 0.
+       01  WS-ELEMENT-SEEN             PIC X      VALUE "N".
+       01  WS-ARRAY-LEN-RESULT         PIC 9(5)   VALUE 0.
+       01  WS-ONE-CHAR                 PIC X      VALUE SPACE.
+       01  WS-ONE-DIGIT REDEFINES WS-ONE-CHAR
+                                    PIC 9.
+       01  WS-NUM-ACCUM                PIC 9(8)   VALUE 0.
+       01  WS-ELEM-INDEX               PIC 9(3)   VALUE 0.
+       01  WS-ELEM-START               PIC 9(5)   VALUE 0.
+       01  WS-ELEM-LEN                 PIC 9(5)   VALUE 0.
+       01  WS-VALID-RESULT             PIC X      VALUE "N".
+       01  WS-BROKEN                   PIC X      VALUE "N".
+
+       01  WS-RAWVAL-START             PIC 9(5)   VALUE 0.
+       01  WS-RAWVAL-END               PIC 9(5)   VALUE 0.
+       01  WS-RAWVAL-LEN               PIC 9(5)   VALUE 0.
+
+       01  WS-ESC-IN-LEN                PIC 9(5)   VALUE 0.
+       01  WS-ESC-IN-IDX                PIC 9(5)   VALUE 0.
+       01  WS-ESC-OUT-IDX               PIC 9(5)   VALUE 0.
+       01  WS-ESC-OUT-MAX               PIC 9(5)   VALUE 0.
+       01  WS-ESC-CHAR                  PIC X      VALUE SPACE.
+       01  WS-ESC-SCRATCH-IN            PIC X(8000).
+       01  WS-ESC-SCRATCH-OUT           PIC X(16000).
+
        LINKAGE SECTION.
        01  LS-JSON-DATA                PIC X(32000).
        01  LS-KEY                      PIC X(256).
@@ -27,9 +67,20 @@
        01  LS-NUMBER-VALUE             PIC 9(8).
        01  LS-ARRAY-LENGTH             PIC 9(5).
        01  LS-HAS-KEY                  PIC X.
-       
+       01  LS-ELEMENT-INDEX            PIC 9(3).
+       01  LS-ARRAY-ELEMENT            PIC X(4096).
+       01  LS-IS-VALID                 PIC X.
+
+       01  LS-RAW-STRING               PIC X(2048).
+       01  LS-ESCAPED-STRING           PIC X(4096).
+
+       01  LS-RAW-VALUE                PIC X(4000).
+
+       01  LS-RAW-QUERY-STRING         PIC X(8000).
+       01  LS-ESCAPED-QUERY-STRING     PIC X(16000).
+
        PROCEDURE DIVISION.
-      
+
       ******************************************************************
       * JSON-GET-STRING: Extract string value from JSON
       * Input:  LS-JSON-DATA, LS-KEY
@@ -38,12 +89,17 @@
        ENTRY "JSON-GET-STRING" USING LS-JSON-DATA LS-KEY
                                      LS-STRING-VALUE.
            MOVE SPACES TO LS-STRING-VALUE
-           
-      *    Simple stub - in production use proper JSON parser
-      *    This is a placeholder for demonstration
-           
+
+           PERFORM FIND-VALUE-POSITION
+           IF WS-VALUE-POS > 0
+               PERFORM SKIP-VALUE-WHITESPACE
+               IF LS-JSON-DATA(WS-VALUE-POS:1) = '"'
+                   PERFORM EXTRACT-STRING-VALUE
+               END-IF
+           END-IF
+
            GOBACK.
-      
+
       ******************************************************************
       * JSON-GET-NUMBER: Extract numeric value from JSON
       * Input:  LS-JSON-DATA, LS-KEY
@@ -52,11 +108,16 @@
        ENTRY "JSON-GET-NUMBER" USING LS-JSON-DATA LS-KEY
                                      LS-NUMBER-VALUE.
            MOVE 0 TO LS-NUMBER-VALUE
-           
-      *    Simple stub - in production use proper JSON parser
-           
+
+           PERFORM FIND-VALUE-POSITION
+           IF WS-VALUE-POS > 0
+               PERFORM SKIP-VALUE-WHITESPACE
+               PERFORM EXTRACT-NUMBER-VALUE
+               MOVE WS-NUM-ACCUM TO LS-NUMBER-VALUE
+           END-IF
+
            GOBACK.
-      
+
       ******************************************************************
       * JSON-GET-ARRAY-LENGTH: Get length of JSON array
       * Input:  LS-JSON-DATA, LS-KEY
@@ -65,11 +126,68 @@
        ENTRY "JSON-GET-ARRAY-LENGTH" USING LS-JSON-DATA LS-KEY
                                            LS-ARRAY-LENGTH.
            MOVE 0 TO LS-ARRAY-LENGTH
-           
-      *    Simple stub - in production use proper JSON parser
-           
+
+           PERFORM FIND-VALUE-POSITION
+           IF WS-VALUE-POS > 0
+               PERFORM SKIP-VALUE-WHITESPACE
+               IF LS-JSON-DATA(WS-VALUE-POS:1) = "["
+                   PERFORM COMPUTE-ARRAY-LENGTH
+                   MOVE WS-ARRAY-LEN-RESULT TO LS-ARRAY-LENGTH
+               END-IF
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * JSON-GET-ARRAY-ELEMENT: Get the raw JSON text of the Nth
+      * (1-based) element of a top-level array value
+      * Input:  LS-JSON-DATA, LS-KEY, LS-ELEMENT-INDEX
+      * Output: LS-ARRAY-ELEMENT
+      ******************************************************************
+       ENTRY "JSON-GET-ARRAY-ELEMENT" USING LS-JSON-DATA LS-KEY
+                                            LS-ELEMENT-INDEX
+                                            LS-ARRAY-ELEMENT.
+           MOVE SPACES TO LS-ARRAY-ELEMENT
+
+           PERFORM FIND-VALUE-POSITION
+           IF WS-VALUE-POS > 0
+               PERFORM SKIP-VALUE-WHITESPACE
+               IF LS-JSON-DATA(WS-VALUE-POS:1) = "["
+                   PERFORM FIND-ARRAY-ELEMENT
+               END-IF
+           END-IF
+
            GOBACK.
-      
+
+      ******************************************************************
+      * JSON-VALIDATE: Check that LS-JSON-DATA is a well-formed JSON
+      * object or array - brackets/braces balance, quoted strings are
+      * properly closed, and nothing is left open at the end. This is
+      * a structural check, not a full grammar validation.
+      * Input:  LS-JSON-DATA
+      * Output: LS-IS-VALID ("Y" or "N")
+      ******************************************************************
+       ENTRY "JSON-VALIDATE" USING LS-JSON-DATA LS-IS-VALID.
+           MOVE "N" TO LS-IS-VALID
+           PERFORM COMPUTE-JSON-LENGTH
+
+           IF WS-JSON-LEN = 0
+               GOBACK
+           END-IF
+
+           MOVE 1 TO WS-VALUE-POS
+           PERFORM SKIP-VALUE-WHITESPACE
+           IF WS-VALUE-POS > WS-JSON-LEN
+               OR (LS-JSON-DATA(WS-VALUE-POS:1) NOT = "{"
+                   AND LS-JSON-DATA(WS-VALUE-POS:1) NOT = "[")
+               GOBACK
+           END-IF
+
+           PERFORM VALIDATE-JSON-BALANCE
+           MOVE WS-VALID-RESULT TO LS-IS-VALID
+
+           GOBACK.
+
       ******************************************************************
       * JSON-HAS-KEY: Check if JSON has a specific key
       * Input:  LS-JSON-DATA, LS-KEY
@@ -77,20 +195,582 @@
       ******************************************************************
        ENTRY "JSON-HAS-KEY" USING LS-JSON-DATA LS-KEY LS-HAS-KEY.
            MOVE "N" TO LS-HAS-KEY
-           
+
       *    Simple search for key in JSON string
            STRING '"' DELIMITED BY SIZE
                   LS-KEY DELIMITED BY SPACE
                   '"' DELIMITED BY SIZE
                   INTO WS-SEARCH-KEY
-           
+
            INSPECT LS-JSON-DATA TALLYING WS-KEY-POS
                FOR ALL WS-SEARCH-KEY
-           
+
            IF WS-KEY-POS > 0
                MOVE "Y" TO LS-HAS-KEY
            END-IF
-           
+
+           GOBACK.
+
+      ******************************************************************
+      * JSON-GET-RAW-VALUE: Extract the raw JSON text of a key's
+      * value, whatever its type - object, array, string, number,
+      * true/false/null - trimmed to LS-RAW-VALUE's size. Used where a
+      * caller needs to hand a value like "errors" on to its own
+      * caller rather than have this scanner reduce it to a flag.
+      * Input:  LS-JSON-DATA, LS-KEY
+      * Output: LS-RAW-VALUE
+      ******************************************************************
+       ENTRY "JSON-GET-RAW-VALUE" USING LS-JSON-DATA LS-KEY
+                                        LS-RAW-VALUE.
+           MOVE SPACES TO LS-RAW-VALUE
+
+           PERFORM FIND-VALUE-POSITION
+           IF WS-VALUE-POS > 0
+               PERFORM SKIP-VALUE-WHITESPACE
+               IF WS-VALUE-POS <= WS-JSON-LEN
+                   PERFORM EXTRACT-RAW-VALUE
+               END-IF
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * JSON-ESCAPE-STRING: Escape a raw value so it can be dropped
+      * into a JSON string literal - quotes, backslashes, and control
+      * characters are backslash-escaped so a project name, password,
+      * or other free-text field containing them can't break or
+      * inject into the surrounding JSON request body.
+      * Input:  LS-RAW-STRING
+      * Output: LS-ESCAPED-STRING
+      ******************************************************************
+       ENTRY "JSON-ESCAPE-STRING" USING LS-RAW-STRING
+                                        LS-ESCAPED-STRING.
+           MOVE SPACES TO WS-ESC-SCRATCH-IN
+           MOVE LS-RAW-STRING TO WS-ESC-SCRATCH-IN
+           PERFORM ESCAPE-JSON-CHARS
+           MOVE WS-ESC-SCRATCH-OUT TO LS-ESCAPED-STRING
+
+           GOBACK.
+
+      ******************************************************************
+      * JSON-ESCAPE-QUERY-STRING: Same escaping as JSON-ESCAPE-STRING,
+      * sized for GraphQL query/mutation text rather than a single
+      * short field.
+      * Input:  LS-RAW-QUERY-STRING
+      * Output: LS-ESCAPED-QUERY-STRING
+      ******************************************************************
+       ENTRY "JSON-ESCAPE-QUERY-STRING" USING LS-RAW-QUERY-STRING
+                                              LS-ESCAPED-QUERY-STRING.
+           MOVE SPACES TO WS-ESC-SCRATCH-IN
+           MOVE LS-RAW-QUERY-STRING TO WS-ESC-SCRATCH-IN
+           PERFORM ESCAPE-JSON-CHARS
+           MOVE WS-ESC-SCRATCH-OUT TO LS-ESCAPED-QUERY-STRING
+
            GOBACK.
-       
+
+      ******************************************************************
+      * Internal: Escape WS-ESC-SCRATCH-IN into WS-ESC-SCRATCH-OUT,
+      * shared by JSON-ESCAPE-STRING and JSON-ESCAPE-QUERY-STRING
+      ******************************************************************
+       ESCAPE-JSON-CHARS.
+           MOVE SPACES TO WS-ESC-SCRATCH-OUT
+
+           PERFORM VARYING WS-ESC-IN-LEN
+                       FROM LENGTH OF WS-ESC-SCRATCH-IN BY -1
+                       UNTIL WS-ESC-IN-LEN = 0
+                       OR WS-ESC-SCRATCH-IN(WS-ESC-IN-LEN:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+
+           MOVE 0 TO WS-ESC-OUT-IDX
+           MOVE LENGTH OF WS-ESC-SCRATCH-OUT TO WS-ESC-OUT-MAX
+
+           PERFORM VARYING WS-ESC-IN-IDX FROM 1 BY 1
+                       UNTIL WS-ESC-IN-IDX > WS-ESC-IN-LEN
+               MOVE WS-ESC-SCRATCH-IN(WS-ESC-IN-IDX:1) TO WS-ESC-CHAR
+               EVALUATE WS-ESC-CHAR
+                   WHEN '"'
+                       PERFORM APPEND-ESCAPED-PAIR
+                   WHEN "\"
+                       MOVE "\" TO WS-ESC-CHAR
+                       PERFORM APPEND-ESCAPED-PAIR
+                   WHEN X"0A"
+                       MOVE "n" TO WS-ESC-CHAR
+                       PERFORM APPEND-ESCAPED-PAIR
+                   WHEN X"0D"
+                       MOVE "r" TO WS-ESC-CHAR
+                       PERFORM APPEND-ESCAPED-PAIR
+                   WHEN X"09"
+                       MOVE "t" TO WS-ESC-CHAR
+                       PERFORM APPEND-ESCAPED-PAIR
+                   WHEN OTHER
+                       IF WS-ESC-OUT-IDX < WS-ESC-OUT-MAX
+                           ADD 1 TO WS-ESC-OUT-IDX
+                           MOVE WS-ESC-SCRATCH-IN(WS-ESC-IN-IDX:1)
+                               TO WS-ESC-SCRATCH-OUT(WS-ESC-OUT-IDX:1)
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Append a backslash followed by WS-ESC-CHAR to
+      * WS-ESC-SCRATCH-OUT, used by ESCAPE-JSON-CHARS for each
+      * two-character escape sequence it emits.
+      ******************************************************************
+       APPEND-ESCAPED-PAIR.
+           IF WS-ESC-OUT-IDX + 1 <= WS-ESC-OUT-MAX
+               ADD 1 TO WS-ESC-OUT-IDX
+               MOVE "\" TO WS-ESC-SCRATCH-OUT(WS-ESC-OUT-IDX:1)
+               ADD 1 TO WS-ESC-OUT-IDX
+               MOVE WS-ESC-CHAR TO WS-ESC-SCRATCH-OUT(WS-ESC-OUT-IDX:1)
+           END-IF.
+
+      ******************************************************************
+      * Internal: Determine the length of the JSON text actually
+      * present in LS-JSON-DATA (the field is space-padded to 32000).
+      ******************************************************************
+       COMPUTE-JSON-LENGTH.
+           MOVE 32000 TO WS-JSON-LEN
+           PERFORM UNTIL WS-JSON-LEN = 0
+                      OR LS-JSON-DATA(WS-JSON-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-JSON-LEN
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Locate the character position immediately following
+      * "key": in LS-JSON-DATA. Sets WS-VALUE-POS to that position, or
+      * zero if the key is not present.
+      ******************************************************************
+       FIND-VALUE-POSITION.
+           MOVE 0 TO WS-VALUE-POS
+           PERFORM COMPUTE-JSON-LENGTH
+
+      *    Determine length of the key text (no embedded spaces)
+           PERFORM VARYING WS-KEY-LEN FROM 256 BY -1
+                       UNTIL WS-KEY-LEN = 0
+                          OR LS-KEY(WS-KEY-LEN:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+
+           IF WS-KEY-LEN = 0 OR WS-JSON-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Build the search pattern "key":
+           MOVE SPACES TO WS-MATCH-KEY
+           STRING '"' DELIMITED BY SIZE
+                  LS-KEY(1:WS-KEY-LEN) DELIMITED BY SIZE
+                  '":' DELIMITED BY SIZE
+                  INTO WS-MATCH-KEY
+           COMPUTE WS-MATCH-LEN = WS-KEY-LEN + 3
+
+      *    Confirm the pattern is present before trying to locate it -
+      *    an UNSTRING with no match just copies the whole string and
+      *    leaves the pointer sitting past the end of it.
+           MOVE 0 TO WS-MATCH-COUNT
+           INSPECT LS-JSON-DATA(1:WS-JSON-LEN) TALLYING WS-MATCH-COUNT
+               FOR ALL WS-MATCH-KEY(1:WS-MATCH-LEN)
+
+           IF WS-MATCH-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO WS-UNSTRING-PTR
+           UNSTRING LS-JSON-DATA(1:WS-JSON-LEN)
+               DELIMITED BY WS-MATCH-KEY(1:WS-MATCH-LEN)
+               INTO WS-UNSTRING-JUNK
+               WITH POINTER WS-UNSTRING-PTR
+           END-UNSTRING
+
+           MOVE WS-UNSTRING-PTR TO WS-VALUE-POS.
+
+      ******************************************************************
+      * Internal: Advance WS-VALUE-POS past any whitespace
+      ******************************************************************
+       SKIP-VALUE-WHITESPACE.
+           PERFORM UNTIL WS-VALUE-POS > WS-JSON-LEN
+                      OR LS-JSON-DATA(WS-VALUE-POS:1) NOT = SPACE
+               ADD 1 TO WS-VALUE-POS
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Copy a JSON string literal starting at WS-VALUE-POS
+      * (which must point at the opening quote) into LS-STRING-VALUE,
+      * unescaping \" and \\ along the way.
+      ******************************************************************
+       EXTRACT-STRING-VALUE.
+           ADD 1 TO WS-VALUE-POS
+           MOVE 0 TO WS-OUT-IDX
+           MOVE LENGTH OF LS-STRING-VALUE TO WS-OUT-MAX
+           MOVE "N" TO WS-SCAN-DONE
+
+           PERFORM UNTIL WS-SCAN-DONE = "Y"
+                      OR WS-VALUE-POS > WS-JSON-LEN
+                      OR WS-OUT-IDX >= WS-OUT-MAX
+               MOVE LS-JSON-DATA(WS-VALUE-POS:1) TO WS-CUR-CHAR
+               EVALUATE TRUE
+                   WHEN WS-CUR-CHAR = '"'
+                       MOVE "Y" TO WS-SCAN-DONE
+                   WHEN WS-CUR-CHAR = "\"
+                       ADD 1 TO WS-VALUE-POS
+                       IF WS-VALUE-POS <= WS-JSON-LEN
+                           ADD 1 TO WS-OUT-IDX
+                           MOVE LS-JSON-DATA(WS-VALUE-POS:1)
+                               TO LS-STRING-VALUE(WS-OUT-IDX:1)
+                       END-IF
+                   WHEN OTHER
+                       ADD 1 TO WS-OUT-IDX
+                       MOVE WS-CUR-CHAR TO LS-STRING-VALUE(WS-OUT-IDX:1)
+               END-EVALUATE
+               ADD 1 TO WS-VALUE-POS
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Read a run of digits starting at WS-VALUE-POS into
+      * WS-NUM-ACCUM. A leading minus sign is skipped (the SDK's
+      * numeric fields are unsigned counters).
+      ******************************************************************
+       EXTRACT-NUMBER-VALUE.
+           MOVE 0 TO WS-NUM-ACCUM
+
+           IF WS-VALUE-POS <= WS-JSON-LEN
+               AND LS-JSON-DATA(WS-VALUE-POS:1) = "-"
+               ADD 1 TO WS-VALUE-POS
+           END-IF
+
+           MOVE "N" TO WS-SCAN-DONE
+           PERFORM UNTIL WS-SCAN-DONE = "Y"
+                      OR WS-VALUE-POS > WS-JSON-LEN
+               MOVE LS-JSON-DATA(WS-VALUE-POS:1) TO WS-ONE-CHAR
+               IF WS-ONE-CHAR IS NOT NUMERIC
+                   MOVE "Y" TO WS-SCAN-DONE
+               ELSE
+                   COMPUTE WS-NUM-ACCUM = WS-NUM-ACCUM * 10
+                                           + WS-ONE-DIGIT
+                   ADD 1 TO WS-VALUE-POS
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Starting at WS-VALUE-POS (which must point at the
+      * opening bracket of a JSON array), count the top-level elements
+      * by tracking bracket/brace depth and skipping over quoted
+      * strings. Result is left in WS-COMMA-COUNT.
+      ******************************************************************
+       COMPUTE-ARRAY-LENGTH.
+           MOVE 0 TO WS-COMMA-COUNT
+           MOVE 0 TO WS-ARRAY-LEN-RESULT
+           MOVE "N" TO WS-ELEMENT-SEEN
+           MOVE "N" TO WS-IN-STRING
+           ADD 1 TO WS-VALUE-POS
+           MOVE 1 TO WS-DEPTH
+
+           PERFORM SKIP-VALUE-WHITESPACE
+           IF WS-VALUE-POS <= WS-JSON-LEN
+               AND LS-JSON-DATA(WS-VALUE-POS:1) = "]"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "Y" TO WS-ELEMENT-SEEN
+
+           MOVE "N" TO WS-SCAN-DONE
+           PERFORM UNTIL WS-SCAN-DONE = "Y"
+                      OR WS-VALUE-POS > WS-JSON-LEN
+                      OR WS-DEPTH = 0
+               MOVE LS-JSON-DATA(WS-VALUE-POS:1) TO WS-CUR-CHAR
+               IF WS-IN-STRING = "Y"
+                   EVALUATE TRUE
+                       WHEN WS-CUR-CHAR = "\"
+                           ADD 1 TO WS-VALUE-POS
+                       WHEN WS-CUR-CHAR = '"'
+                           MOVE "N" TO WS-IN-STRING
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               ELSE
+                   EVALUATE WS-CUR-CHAR
+                       WHEN '"'
+                           MOVE "Y" TO WS-IN-STRING
+                       WHEN "[" WHEN "{"
+                           ADD 1 TO WS-DEPTH
+                       WHEN "]" WHEN "}"
+                           SUBTRACT 1 FROM WS-DEPTH
+                       WHEN ","
+                           IF WS-DEPTH = 1
+                               ADD 1 TO WS-COMMA-COUNT
+                           END-IF
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+               ADD 1 TO WS-VALUE-POS
+           END-PERFORM
+
+           IF WS-ELEMENT-SEEN = "Y"
+               COMPUTE WS-ARRAY-LEN-RESULT = WS-COMMA-COUNT + 1
+           END-IF.
+
+      ******************************************************************
+      * Internal: Starting at WS-VALUE-POS (which must point at the
+      * opening brace/bracket of a JSON value), walk the rest of
+      * LS-JSON-DATA(1:WS-JSON-LEN) tracking bracket/brace depth and
+      * quoted-string state. Sets WS-VALID-RESULT to "Y" only if the
+      * depth returns to exactly zero, no string is left unterminated,
+      * and a stray closing bracket never drives the depth negative.
+      ******************************************************************
+       VALIDATE-JSON-BALANCE.
+           MOVE "N" TO WS-VALID-RESULT
+           MOVE "N" TO WS-IN-STRING
+           MOVE "N" TO WS-BROKEN
+           MOVE 0 TO WS-DEPTH
+
+           MOVE "N" TO WS-SCAN-DONE
+           PERFORM UNTIL WS-SCAN-DONE = "Y"
+                      OR WS-VALUE-POS > WS-JSON-LEN
+               MOVE LS-JSON-DATA(WS-VALUE-POS:1) TO WS-CUR-CHAR
+               IF WS-IN-STRING = "Y"
+                   EVALUATE TRUE
+                       WHEN WS-CUR-CHAR = "\"
+                           ADD 1 TO WS-VALUE-POS
+                       WHEN WS-CUR-CHAR = '"'
+                           MOVE "N" TO WS-IN-STRING
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               ELSE
+                   EVALUATE WS-CUR-CHAR
+                       WHEN '"'
+                           MOVE "Y" TO WS-IN-STRING
+                       WHEN "[" WHEN "{"
+                           ADD 1 TO WS-DEPTH
+                       WHEN "]" WHEN "}"
+                           IF WS-DEPTH = 0
+                               MOVE "Y" TO WS-BROKEN
+                               MOVE "Y" TO WS-SCAN-DONE
+                           ELSE
+                               SUBTRACT 1 FROM WS-DEPTH
+                           END-IF
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+               ADD 1 TO WS-VALUE-POS
+           END-PERFORM
+
+           IF WS-BROKEN = "N"
+               AND WS-DEPTH = 0
+               AND WS-IN-STRING = "N"
+               MOVE "Y" TO WS-VALID-RESULT
+           END-IF.
+
+      ******************************************************************
+      * Internal: Starting at WS-VALUE-POS (which must point at the
+      * opening bracket of a JSON array), walk the top-level elements
+      * and copy the raw text of the LS-ELEMENT-INDEX'th one (1-based)
+      * into LS-ARRAY-ELEMENT, trimmed of surrounding whitespace.
+      * Leaves LS-ARRAY-ELEMENT unchanged (spaces) if the array is
+      * shorter than the requested index.
+      ******************************************************************
+       FIND-ARRAY-ELEMENT.
+           MOVE "N" TO WS-IN-STRING
+           ADD 1 TO WS-VALUE-POS
+           MOVE 1 TO WS-DEPTH
+
+           PERFORM SKIP-VALUE-WHITESPACE
+           IF WS-VALUE-POS <= WS-JSON-LEN
+               AND LS-JSON-DATA(WS-VALUE-POS:1) = "]"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO WS-ELEM-INDEX
+           MOVE WS-VALUE-POS TO WS-ELEM-START
+
+           MOVE "N" TO WS-SCAN-DONE
+           PERFORM UNTIL WS-SCAN-DONE = "Y"
+                      OR WS-VALUE-POS > WS-JSON-LEN
+                      OR WS-DEPTH = 0
+               MOVE LS-JSON-DATA(WS-VALUE-POS:1) TO WS-CUR-CHAR
+               IF WS-IN-STRING = "Y"
+                   EVALUATE TRUE
+                       WHEN WS-CUR-CHAR = "\"
+                           ADD 1 TO WS-VALUE-POS
+                       WHEN WS-CUR-CHAR = '"'
+                           MOVE "N" TO WS-IN-STRING
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+                   ADD 1 TO WS-VALUE-POS
+               ELSE
+                   EVALUATE WS-CUR-CHAR
+                       WHEN '"'
+                           MOVE "Y" TO WS-IN-STRING
+                           ADD 1 TO WS-VALUE-POS
+                       WHEN "[" WHEN "{"
+                           ADD 1 TO WS-DEPTH
+                           ADD 1 TO WS-VALUE-POS
+                       WHEN "]" WHEN "}"
+                           SUBTRACT 1 FROM WS-DEPTH
+                           IF WS-DEPTH = 0
+                               IF WS-ELEM-INDEX = LS-ELEMENT-INDEX
+                                   PERFORM CAPTURE-ARRAY-ELEMENT
+                                   MOVE "Y" TO WS-SCAN-DONE
+                               END-IF
+                           ELSE
+                               ADD 1 TO WS-VALUE-POS
+                           END-IF
+                       WHEN ","
+                           IF WS-DEPTH = 1
+                               IF WS-ELEM-INDEX = LS-ELEMENT-INDEX
+                                   PERFORM CAPTURE-ARRAY-ELEMENT
+                                   MOVE "Y" TO WS-SCAN-DONE
+                               ELSE
+                                   ADD 1 TO WS-ELEM-INDEX
+                                   ADD 1 TO WS-VALUE-POS
+                                   MOVE WS-VALUE-POS TO WS-ELEM-START
+                               END-IF
+                           ELSE
+                               ADD 1 TO WS-VALUE-POS
+                           END-IF
+                       WHEN OTHER
+                           ADD 1 TO WS-VALUE-POS
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Copy LS-JSON-DATA(WS-ELEM-START:*) up to (but not
+      * including) the character now at WS-VALUE-POS into
+      * LS-ARRAY-ELEMENT, trimming leading and trailing whitespace.
+      ******************************************************************
+       CAPTURE-ARRAY-ELEMENT.
+           PERFORM UNTIL WS-ELEM-START >= WS-VALUE-POS
+                      OR LS-JSON-DATA(WS-ELEM-START:1) NOT = SPACE
+               ADD 1 TO WS-ELEM-START
+           END-PERFORM
+
+           COMPUTE WS-ELEM-LEN = WS-VALUE-POS - WS-ELEM-START
+           PERFORM UNTIL WS-ELEM-LEN = 0
+                      OR LS-JSON-DATA(WS-ELEM-START + WS-ELEM-LEN - 1:1)
+                          NOT = SPACE
+               SUBTRACT 1 FROM WS-ELEM-LEN
+           END-PERFORM
+
+           IF WS-ELEM-LEN > 0 AND WS-ELEM-LEN <= LENGTH OF
+               LS-ARRAY-ELEMENT
+               MOVE LS-JSON-DATA(WS-ELEM-START:WS-ELEM-LEN)
+                   TO LS-ARRAY-ELEMENT
+           END-IF.
+
+      ******************************************************************
+      * Internal: WS-VALUE-POS points at the first character of a
+      * value; capture that value's raw text (bracketed, quoted, or
+      * bare) into LS-RAW-VALUE
+      ******************************************************************
+       EXTRACT-RAW-VALUE.
+           MOVE WS-VALUE-POS TO WS-RAWVAL-START
+           MOVE LS-JSON-DATA(WS-VALUE-POS:1) TO WS-CUR-CHAR
+
+           EVALUATE TRUE
+               WHEN WS-CUR-CHAR = "[" OR WS-CUR-CHAR = "{"
+                   PERFORM SCAN-BRACKETED-VALUE
+               WHEN WS-CUR-CHAR = '"'
+                   PERFORM SCAN-STRING-VALUE-RAW
+               WHEN OTHER
+                   PERFORM SCAN-SCALAR-VALUE-RAW
+           END-EVALUATE
+
+           IF WS-RAWVAL-END > WS-RAWVAL-START
+               COMPUTE WS-RAWVAL-LEN = WS-RAWVAL-END - WS-RAWVAL-START
+               IF WS-RAWVAL-LEN > LENGTH OF LS-RAW-VALUE
+                   MOVE LENGTH OF LS-RAW-VALUE TO WS-RAWVAL-LEN
+               END-IF
+               MOVE LS-JSON-DATA(WS-RAWVAL-START:WS-RAWVAL-LEN)
+                   TO LS-RAW-VALUE
+           END-IF.
+
+      ******************************************************************
+      * Internal: WS-VALUE-POS points at the opening bracket/brace of
+      * an array or object value - advance it past the matching close
+      * and leave the position just after it in WS-RAWVAL-END
+      ******************************************************************
+       SCAN-BRACKETED-VALUE.
+           MOVE "N" TO WS-IN-STRING
+           MOVE 1 TO WS-DEPTH
+           ADD 1 TO WS-VALUE-POS
+
+           MOVE "N" TO WS-SCAN-DONE
+           PERFORM UNTIL WS-SCAN-DONE = "Y"
+                      OR WS-VALUE-POS > WS-JSON-LEN
+                      OR WS-DEPTH = 0
+               MOVE LS-JSON-DATA(WS-VALUE-POS:1) TO WS-CUR-CHAR
+               IF WS-IN-STRING = "Y"
+                   EVALUATE TRUE
+                       WHEN WS-CUR-CHAR = "\"
+                           ADD 1 TO WS-VALUE-POS
+                       WHEN WS-CUR-CHAR = '"'
+                           MOVE "N" TO WS-IN-STRING
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               ELSE
+                   EVALUATE WS-CUR-CHAR
+                       WHEN '"'
+                           MOVE "Y" TO WS-IN-STRING
+                       WHEN "[" WHEN "{"
+                           ADD 1 TO WS-DEPTH
+                       WHEN "]" WHEN "}"
+                           SUBTRACT 1 FROM WS-DEPTH
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+               ADD 1 TO WS-VALUE-POS
+           END-PERFORM
+
+           MOVE WS-VALUE-POS TO WS-RAWVAL-END.
+
+      ******************************************************************
+      * Internal: WS-VALUE-POS points at the opening quote of a string
+      * value - advance it past the closing quote and leave the
+      * position just after it in WS-RAWVAL-END
+      ******************************************************************
+       SCAN-STRING-VALUE-RAW.
+           ADD 1 TO WS-VALUE-POS
+
+           MOVE "N" TO WS-SCAN-DONE
+           PERFORM UNTIL WS-SCAN-DONE = "Y"
+                      OR WS-VALUE-POS > WS-JSON-LEN
+               MOVE LS-JSON-DATA(WS-VALUE-POS:1) TO WS-CUR-CHAR
+               EVALUATE TRUE
+                   WHEN WS-CUR-CHAR = "\"
+                       ADD 1 TO WS-VALUE-POS
+                   WHEN WS-CUR-CHAR = '"'
+                       MOVE "Y" TO WS-SCAN-DONE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               ADD 1 TO WS-VALUE-POS
+           END-PERFORM
+
+           MOVE WS-VALUE-POS TO WS-RAWVAL-END.
+
+      ******************************************************************
+      * Internal: WS-VALUE-POS points at a bare value (number, true,
+      * false, null) - advance it to the next comma or closing
+      * bracket/brace and leave that position in WS-RAWVAL-END
+      ******************************************************************
+       SCAN-SCALAR-VALUE-RAW.
+           MOVE "N" TO WS-SCAN-DONE
+           PERFORM UNTIL WS-SCAN-DONE = "Y"
+                      OR WS-VALUE-POS > WS-JSON-LEN
+               MOVE LS-JSON-DATA(WS-VALUE-POS:1) TO WS-CUR-CHAR
+               IF WS-CUR-CHAR = "," OR WS-CUR-CHAR = "}"
+                   OR WS-CUR-CHAR = "]"
+                   MOVE "Y" TO WS-SCAN-DONE
+               ELSE
+                   ADD 1 TO WS-VALUE-POS
+               END-IF
+           END-PERFORM
+
+           MOVE WS-VALUE-POS TO WS-RAWVAL-END.
+
        END PROGRAM JSON-UTILS.
