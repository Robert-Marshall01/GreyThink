@@ -1,124 +1,684 @@
       ******************************************************************
-      * http_stubs.cbl - HTTP Library Stubs
-      * Stub implementations for HTTP library interface.
-      * 
-      * NOTE: Replace these stubs with actual implementations that
-      * interface with your HTTP library (libcurl, platform HTTP, etc.)
+      * http_stubs.cbl - HTTP Library Implementation
+      * Bridges the CALL interface HTTP-CLIENT expects onto the curl
+      * command line tool, since this shop's GnuCOBOL runtime has no
+      * direct libcurl bindings. Each handle gets its own scratch
+      * files under /tmp for the request body, response body,
+      * response headers, and status code; HTTP-EXECUTE shells out to
+      * curl with CALL "SYSTEM" and reads the results back in.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HTTP-STUBS.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BODY-FILE ASSIGN TO WS-BODY-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RESP-FILE ASSIGN TO WS-RESP-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT STATUS-FILE ASSIGN TO WS-STATUS-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT HDR-FILE ASSIGN TO WS-HDR-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BODY-FILE.
+       01  BODY-RECORD                 PIC X(32000).
+
+       FD  RESP-FILE.
+       01  RESP-RECORD                 PIC X(32000).
+
+       FD  STATUS-FILE.
+       01  STATUS-RECORD               PIC X(8).
+
+       FD  HDR-FILE.
+       01  HDR-RECORD                  PIC X(512).
+
        WORKING-STORAGE SECTION.
        01  WS-HANDLE-COUNTER           PIC 9(8) COMP VALUE 0.
-       
+       01  WS-MAX-HANDLES              PIC 9(2)      VALUE 8.
+       01  WS-SLOT-IDX                 PIC 9(2)      VALUE 0.
+       01  WS-EOF                      PIC X         VALUE "N".
+
+       01  WS-HANDLE-TABLE.
+           05  WS-HANDLE-ENTRY OCCURS 8 TIMES.
+               10  WS-HE-IN-USE        PIC X         VALUE "N".
+               10  WS-HE-HANDLE        PIC 9(8) COMP VALUE 0.
+               10  WS-HE-URL           PIC X(1024)   VALUE SPACES.
+               10  WS-HE-METHOD        PIC X(8)      VALUE SPACES.
+               10  WS-HE-TIMEOUT       PIC 9(3)      VALUE 30.
+               10  WS-HE-CONN-TIMEOUT  PIC 9(3)      VALUE 10.
+               10  WS-HE-BODY          PIC X(32000)  VALUE SPACES.
+               10  WS-HE-HAS-BODY      PIC X         VALUE "N".
+               10  WS-HE-HEADER-COUNT  PIC 9(2)      VALUE 0.
+               10  WS-HE-HEADERS OCCURS 20 TIMES.
+                   15  WS-HE-HDR-NAME  PIC X(64)     VALUE SPACES.
+                   15  WS-HE-HDR-VALUE PIC X(256)    VALUE SPACES.
+               10  WS-HE-PROXY-URL     PIC X(512)    VALUE SPACES.
+
+      *    Scratch file names, built per-handle so concurrent handles
+      *    (or a rerun that overlaps a slow cleanup) don't collide.
+       01  WS-HANDLE-DISPLAY           PIC 9(8)      VALUE 0.
+       01  WS-BODY-FILE-NAME           PIC X(64)     VALUE SPACES.
+       01  WS-RESP-FILE-NAME           PIC X(64)     VALUE SPACES.
+       01  WS-STATUS-FILE-NAME         PIC X(64)     VALUE SPACES.
+       01  WS-HDR-FILE-NAME            PIC X(64)     VALUE SPACES.
+       01  WS-ERR-FILE-NAME            PIC X(64)     VALUE SPACES.
+
+       01  WS-COMMAND                  PIC X(32000)  VALUE SPACES.
+       01  WS-CMD-PTR                  PIC 9(5)      VALUE 0.
+       01  WS-QUOTED                   PIC X(2048)   VALUE SPACES.
+       01  WS-QUOTED-LEN               PIC 9(4)      VALUE 0.
+       01  WS-QUOTED-IDX               PIC 9(4)      VALUE 0.
+       01  WS-TIMEOUT-DISP             PIC 9(3)      VALUE 0.
+       01  WS-CONN-TIMEOUT-DISP        PIC 9(3)      VALUE 0.
+       01  WS-HDR-IDX                  PIC 9(2)      VALUE 0.
+       01  WS-HDR-VAL-LEN              PIC 9(3)      VALUE 0.
+       01  WS-SHELL-RC                 PIC S9(8)     VALUE 0.
+
+       01  WS-RESP-LEN                 PIC 9(5)      VALUE 0.
+       01  WS-LINE-LEN                 PIC 9(5)      VALUE 0.
+       01  WS-STATUS-NUM               PIC 9(3)      VALUE 0.
+       01  WS-RESP-TRUNCATED           PIC X         VALUE "N".
+       01  WS-RETRY-AFTER-SECS         PIC 9(5)      VALUE 0.
+       01  WS-RETRY-AFTER-TEXT         PIC X(5)      VALUE SPACES.
+
+       01  WS-HDR-NAME-UC              PIC X(32)     VALUE SPACES.
+
        LINKAGE SECTION.
        01  LS-HANDLE                   PIC 9(8) COMP.
        01  LS-RETURN-CODE              PIC S9(8) COMP.
        01  LS-URL                      PIC X(1024).
        01  LS-METHOD                   PIC X(8).
        01  LS-TIMEOUT                  PIC 9(3).
+       01  LS-CONNECT-TIMEOUT          PIC 9(3).
        01  LS-HEADER-NAME              PIC X(64).
        01  LS-HEADER-VALUE             PIC X(256).
+       01  LS-PROXY-URL                PIC X(512).
        01  LS-BODY                     PIC X(32000).
        01  LS-STATUS                   PIC 9(3).
        01  LS-RESPONSE-BODY            PIC X(32000).
        01  LS-RESPONSE-LEN             PIC 9(5).
-       
+       01  LS-CONTENT-TYPE             PIC X(128).
+       01  LS-ETAG                     PIC X(128).
+       01  LS-RETRY-AFTER              PIC 9(5).
+       01  LS-TRUNCATED                PIC X.
+
        PROCEDURE DIVISION.
-      
+
       ******************************************************************
       * HTTP-INIT: Initialize HTTP handle
       ******************************************************************
        ENTRY "HTTP-INIT" USING LS-HANDLE LS-RETURN-CODE.
+           MOVE 0 TO LS-RETURN-CODE
+           PERFORM FIND-FREE-SLOT
+
+           IF WS-SLOT-IDX = 0
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
            ADD 1 TO WS-HANDLE-COUNTER
            MOVE WS-HANDLE-COUNTER TO LS-HANDLE
-           MOVE 0 TO LS-RETURN-CODE
-           
-      *    In production: Call curl_easy_init or equivalent
-           
+
+           MOVE "Y" TO WS-HE-IN-USE(WS-SLOT-IDX)
+           MOVE WS-HANDLE-COUNTER TO WS-HE-HANDLE(WS-SLOT-IDX)
+           MOVE SPACES TO WS-HE-URL(WS-SLOT-IDX)
+           MOVE SPACES TO WS-HE-METHOD(WS-SLOT-IDX)
+           MOVE 30 TO WS-HE-TIMEOUT(WS-SLOT-IDX)
+           MOVE 10 TO WS-HE-CONN-TIMEOUT(WS-SLOT-IDX)
+           MOVE SPACES TO WS-HE-BODY(WS-SLOT-IDX)
+           MOVE "N" TO WS-HE-HAS-BODY(WS-SLOT-IDX)
+           MOVE 0 TO WS-HE-HEADER-COUNT(WS-SLOT-IDX)
+           MOVE SPACES TO WS-HE-PROXY-URL(WS-SLOT-IDX)
+
            GOBACK.
-      
+
       ******************************************************************
       * HTTP-SET-URL: Set request URL
       ******************************************************************
        ENTRY "HTTP-SET-URL" USING LS-HANDLE LS-URL LS-RETURN-CODE.
            MOVE 0 TO LS-RETURN-CODE
-           
-      *    In production: Call curl_easy_setopt(CURLOPT_URL)
-           
+           PERFORM FIND-HANDLE-SLOT
+           IF WS-SLOT-IDX = 0
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               MOVE LS-URL TO WS-HE-URL(WS-SLOT-IDX)
+           END-IF
            GOBACK.
-      
+
       ******************************************************************
       * HTTP-SET-METHOD: Set HTTP method
       ******************************************************************
        ENTRY "HTTP-SET-METHOD" USING LS-HANDLE LS-METHOD
                                      LS-RETURN-CODE.
            MOVE 0 TO LS-RETURN-CODE
-           
-      *    In production: Set appropriate curl options based on method
-           
+           PERFORM FIND-HANDLE-SLOT
+           IF WS-SLOT-IDX = 0
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               MOVE LS-METHOD TO WS-HE-METHOD(WS-SLOT-IDX)
+           END-IF
            GOBACK.
-      
+
       ******************************************************************
       * HTTP-SET-TIMEOUT: Set request timeout
       ******************************************************************
        ENTRY "HTTP-SET-TIMEOUT" USING LS-HANDLE LS-TIMEOUT
                                       LS-RETURN-CODE.
            MOVE 0 TO LS-RETURN-CODE
-           
-      *    In production: Call curl_easy_setopt(CURLOPT_TIMEOUT)
-           
+           PERFORM FIND-HANDLE-SLOT
+           IF WS-SLOT-IDX = 0
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               MOVE LS-TIMEOUT TO WS-HE-TIMEOUT(WS-SLOT-IDX)
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * HTTP-SET-CONNECT-TIMEOUT: Set the connection-phase timeout,
+      * separately from the overall request timeout set by
+      * HTTP-SET-TIMEOUT
+      ******************************************************************
+       ENTRY "HTTP-SET-CONNECT-TIMEOUT" USING LS-HANDLE
+                                      LS-CONNECT-TIMEOUT LS-RETURN-CODE.
+           MOVE 0 TO LS-RETURN-CODE
+           PERFORM FIND-HANDLE-SLOT
+           IF WS-SLOT-IDX = 0
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               MOVE LS-CONNECT-TIMEOUT
+                   TO WS-HE-CONN-TIMEOUT(WS-SLOT-IDX)
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * HTTP-SET-PROXY: Route this handle's requests through an
+      * outbound HTTP/HTTPS proxy (curl's -x option)
+      ******************************************************************
+       ENTRY "HTTP-SET-PROXY" USING LS-HANDLE LS-PROXY-URL
+                                    LS-RETURN-CODE.
+           MOVE 0 TO LS-RETURN-CODE
+           PERFORM FIND-HANDLE-SLOT
+           IF WS-SLOT-IDX = 0
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               MOVE LS-PROXY-URL TO WS-HE-PROXY-URL(WS-SLOT-IDX)
+           END-IF
            GOBACK.
-      
+
       ******************************************************************
       * HTTP-ADD-HEADER: Add HTTP header
       ******************************************************************
        ENTRY "HTTP-ADD-HEADER" USING LS-HANDLE LS-HEADER-NAME
                                      LS-HEADER-VALUE LS-RETURN-CODE.
            MOVE 0 TO LS-RETURN-CODE
-           
-      *    In production: Build header list with curl_slist_append
-           
+           PERFORM FIND-HANDLE-SLOT
+           IF WS-SLOT-IDX = 0
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-HE-HEADER-COUNT(WS-SLOT-IDX) >= 20
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           ADD 1 TO WS-HE-HEADER-COUNT(WS-SLOT-IDX)
+           MOVE WS-HE-HEADER-COUNT(WS-SLOT-IDX) TO WS-HDR-IDX
+           MOVE LS-HEADER-NAME
+               TO WS-HE-HDR-NAME(WS-SLOT-IDX, WS-HDR-IDX)
+           MOVE LS-HEADER-VALUE
+               TO WS-HE-HDR-VALUE(WS-SLOT-IDX, WS-HDR-IDX)
+
            GOBACK.
-      
+
       ******************************************************************
       * HTTP-SET-BODY: Set request body
       ******************************************************************
        ENTRY "HTTP-SET-BODY" USING LS-HANDLE LS-BODY LS-RETURN-CODE.
            MOVE 0 TO LS-RETURN-CODE
-           
-      *    In production: Call curl_easy_setopt(CURLOPT_POSTFIELDS)
-           
+           PERFORM FIND-HANDLE-SLOT
+           IF WS-SLOT-IDX = 0
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               MOVE LS-BODY TO WS-HE-BODY(WS-SLOT-IDX)
+               MOVE "Y" TO WS-HE-HAS-BODY(WS-SLOT-IDX)
+           END-IF
            GOBACK.
-      
+
       ******************************************************************
-      * HTTP-EXECUTE: Execute the HTTP request
+      * HTTP-RESET: Clear a handle's URL/method/body/headers so it can
+      * be reused for the next request without releasing its slot -
+      * lets a batch run keep one handle open across many calls instead
+      * of paying HTTP-INIT/HTTP-CLEANUP's slot churn on every request.
+      ******************************************************************
+       ENTRY "HTTP-RESET" USING LS-HANDLE LS-RETURN-CODE.
+           MOVE 0 TO LS-RETURN-CODE
+           PERFORM FIND-HANDLE-SLOT
+           IF WS-SLOT-IDX = 0
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-HE-URL(WS-SLOT-IDX)
+           MOVE SPACES TO WS-HE-METHOD(WS-SLOT-IDX)
+           MOVE SPACES TO WS-HE-BODY(WS-SLOT-IDX)
+           MOVE "N" TO WS-HE-HAS-BODY(WS-SLOT-IDX)
+           MOVE 0 TO WS-HE-HEADER-COUNT(WS-SLOT-IDX)
+           MOVE SPACES TO WS-HE-PROXY-URL(WS-SLOT-IDX)
+
+           GOBACK.
+
+      ******************************************************************
+      * HTTP-EXECUTE: Execute the HTTP request via the curl CLI
       ******************************************************************
        ENTRY "HTTP-EXECUTE" USING LS-HANDLE LS-STATUS
                                   LS-RESPONSE-BODY LS-RESPONSE-LEN
+                                  LS-CONTENT-TYPE
+                                  LS-ETAG
+                                  LS-RETRY-AFTER
+                                  LS-TRUNCATED
                                   LS-RETURN-CODE.
-      *    Stub: Return mock successful response
-           MOVE 200 TO LS-STATUS
-           MOVE '{"status":"ok"}' TO LS-RESPONSE-BODY
-           MOVE 15 TO LS-RESPONSE-LEN
            MOVE 0 TO LS-RETURN-CODE
-           
-      *    In production: 
-      *    1. Call curl_easy_perform
-      *    2. Get response code with curl_easy_getinfo
-      *    3. Capture response body from write callback
-           
+           MOVE 0 TO LS-STATUS
+           MOVE SPACES TO LS-RESPONSE-BODY
+           MOVE 0 TO LS-RESPONSE-LEN
+           MOVE SPACES TO LS-CONTENT-TYPE
+           MOVE SPACES TO LS-ETAG
+           MOVE 0 TO LS-RETRY-AFTER
+           MOVE "N" TO LS-TRUNCATED
+
+           PERFORM FIND-HANDLE-SLOT
+           IF WS-SLOT-IDX = 0
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM BUILD-SCRATCH-FILE-NAMES
+           PERFORM WRITE-BODY-FILE
+           PERFORM BUILD-CURL-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-SHELL-RC
+
+           IF WS-SHELL-RC NOT = 0
+               MOVE WS-SHELL-RC TO LS-RETURN-CODE
+               PERFORM REMOVE-SCRATCH-FILES
+               GOBACK
+           END-IF
+
+           PERFORM READ-STATUS-FILE
+           MOVE WS-STATUS-NUM TO LS-STATUS
+
+           PERFORM READ-RESPONSE-FILE
+           MOVE WS-RESP-LEN TO LS-RESPONSE-LEN
+           MOVE WS-RESP-TRUNCATED TO LS-TRUNCATED
+
+           PERFORM READ-CONTENT-TYPE
+
+           PERFORM READ-ETAG
+
+           PERFORM READ-RETRY-AFTER
+           MOVE WS-RETRY-AFTER-SECS TO LS-RETRY-AFTER
+
+           PERFORM REMOVE-SCRATCH-FILES
+
            GOBACK.
-      
+
       ******************************************************************
       * HTTP-CLEANUP: Clean up HTTP handle
       ******************************************************************
        ENTRY "HTTP-CLEANUP" USING LS-HANDLE LS-RETURN-CODE.
            MOVE 0 TO LS-RETURN-CODE
-           
-      *    In production: Call curl_easy_cleanup
-           
+           PERFORM FIND-HANDLE-SLOT
+           IF WS-SLOT-IDX NOT = 0
+               MOVE "N" TO WS-HE-IN-USE(WS-SLOT-IDX)
+               MOVE SPACES TO WS-HE-BODY(WS-SLOT-IDX)
+           END-IF
            GOBACK.
-       
+
+      ******************************************************************
+      * Internal: Locate the table slot for an in-use handle. Sets
+      * WS-SLOT-IDX to zero if the handle isn't currently open.
+      ******************************************************************
+       FIND-HANDLE-SLOT.
+           MOVE 0 TO WS-SLOT-IDX
+           PERFORM VARYING WS-SLOT-IDX FROM 1 BY 1
+                       UNTIL WS-SLOT-IDX > WS-MAX-HANDLES
+               IF WS-HE-IN-USE(WS-SLOT-IDX) = "Y"
+                   AND WS-HE-HANDLE(WS-SLOT-IDX) = LS-HANDLE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-SLOT-IDX > WS-MAX-HANDLES
+               MOVE 0 TO WS-SLOT-IDX
+           END-IF.
+
+      ******************************************************************
+      * Internal: Locate the first unused table slot.
+      ******************************************************************
+       FIND-FREE-SLOT.
+           MOVE 0 TO WS-SLOT-IDX
+           PERFORM VARYING WS-SLOT-IDX FROM 1 BY 1
+                       UNTIL WS-SLOT-IDX > WS-MAX-HANDLES
+               IF WS-HE-IN-USE(WS-SLOT-IDX) = "N"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-SLOT-IDX > WS-MAX-HANDLES
+               MOVE 0 TO WS-SLOT-IDX
+           END-IF.
+
+      ******************************************************************
+      * Internal: Build the per-handle scratch file names under /tmp
+      ******************************************************************
+       BUILD-SCRATCH-FILE-NAMES.
+           MOVE LS-HANDLE TO WS-HANDLE-DISPLAY
+           STRING "/tmp/grey_http_" DELIMITED BY SIZE
+                  WS-HANDLE-DISPLAY DELIMITED BY SIZE
+                  "_body.txt" DELIMITED BY SIZE
+                  INTO WS-BODY-FILE-NAME
+           STRING "/tmp/grey_http_" DELIMITED BY SIZE
+                  WS-HANDLE-DISPLAY DELIMITED BY SIZE
+                  "_resp.txt" DELIMITED BY SIZE
+                  INTO WS-RESP-FILE-NAME
+           STRING "/tmp/grey_http_" DELIMITED BY SIZE
+                  WS-HANDLE-DISPLAY DELIMITED BY SIZE
+                  "_status.txt" DELIMITED BY SIZE
+                  INTO WS-STATUS-FILE-NAME
+           STRING "/tmp/grey_http_" DELIMITED BY SIZE
+                  WS-HANDLE-DISPLAY DELIMITED BY SIZE
+                  "_hdr.txt" DELIMITED BY SIZE
+                  INTO WS-HDR-FILE-NAME
+           STRING "/tmp/grey_http_" DELIMITED BY SIZE
+                  WS-HANDLE-DISPLAY DELIMITED BY SIZE
+                  "_err.txt" DELIMITED BY SIZE
+                  INTO WS-ERR-FILE-NAME.
+
+      ******************************************************************
+      * Internal: Write the request body (if any) to its scratch file
+      ******************************************************************
+       WRITE-BODY-FILE.
+           IF WS-HE-HAS-BODY(WS-SLOT-IDX) = "Y"
+               OPEN OUTPUT BODY-FILE
+               MOVE WS-HE-BODY(WS-SLOT-IDX) TO BODY-RECORD
+               WRITE BODY-RECORD
+               CLOSE BODY-FILE
+           END-IF.
+
+      ******************************************************************
+      * Internal: Assemble the curl command line for this request.
+      * Every dynamic value (URL, header values, method) is single-
+      * quoted via SHELL-QUOTE-APPEND so embedded shell metacharacters
+      * in a project name, description, or token can't escape into the
+      * command line.
+      ******************************************************************
+       BUILD-CURL-COMMAND.
+      *    WS-COMMAND is built up through WS-CMD-PTR rather than by
+      *    re-reading WS-COMMAND as a DELIMITED BY SPACE source on
+      *    every append - the command line always contains embedded
+      *    spaces once "curl -s -S -X " is in it, and STRINGing a
+      *    field into itself DELIMITED BY SPACE stops at that first
+      *    embedded space instead of the end of the accumulated text.
+           MOVE SPACES TO WS-COMMAND
+           MOVE 1 TO WS-CMD-PTR
+           STRING "curl -s -S -X " DELIMITED BY SIZE
+                  INTO WS-COMMAND WITH POINTER WS-CMD-PTR
+           MOVE WS-HE-METHOD(WS-SLOT-IDX) TO WS-QUOTED
+           PERFORM APPEND-QUOTED
+
+           MOVE WS-HE-TIMEOUT(WS-SLOT-IDX) TO WS-TIMEOUT-DISP
+           STRING " --max-time " DELIMITED BY SIZE
+                  WS-TIMEOUT-DISP DELIMITED BY SIZE
+                  INTO WS-COMMAND WITH POINTER WS-CMD-PTR
+
+           MOVE WS-HE-CONN-TIMEOUT(WS-SLOT-IDX) TO WS-CONN-TIMEOUT-DISP
+           STRING " --connect-timeout " DELIMITED BY SIZE
+                  WS-CONN-TIMEOUT-DISP DELIMITED BY SIZE
+                  INTO WS-COMMAND WITH POINTER WS-CMD-PTR
+
+           IF WS-HE-PROXY-URL(WS-SLOT-IDX) NOT = SPACES
+               STRING " -x " DELIMITED BY SIZE
+                      INTO WS-COMMAND WITH POINTER WS-CMD-PTR
+               MOVE WS-HE-PROXY-URL(WS-SLOT-IDX) TO WS-QUOTED
+               PERFORM APPEND-QUOTED
+           END-IF
+
+           PERFORM VARYING WS-HDR-IDX FROM 1 BY 1
+                   UNTIL WS-HDR-IDX > WS-HE-HEADER-COUNT(WS-SLOT-IDX)
+               STRING " -H " DELIMITED BY SIZE
+                      INTO WS-COMMAND WITH POINTER WS-CMD-PTR
+
+      *        The header value can legitimately contain embedded
+      *        spaces (a bearer token's "Bearer " prefix, a
+      *        Content-Type's "; charset=..." suffix) so it is copied
+      *        by its trimmed length rather than DELIMITED BY SPACE,
+      *        which would stop at the first one
+               MOVE LENGTH OF WS-HE-HDR-VALUE(WS-SLOT-IDX, WS-HDR-IDX)
+                   TO WS-HDR-VAL-LEN
+               PERFORM UNTIL WS-HDR-VAL-LEN = 0
+                          OR WS-HE-HDR-VALUE(WS-SLOT-IDX, WS-HDR-IDX)
+                                 (WS-HDR-VAL-LEN:1) NOT = SPACE
+                   SUBTRACT 1 FROM WS-HDR-VAL-LEN
+               END-PERFORM
+
+               IF WS-HDR-VAL-LEN = 0
+                   STRING WS-HE-HDR-NAME(WS-SLOT-IDX, WS-HDR-IDX)
+                              DELIMITED BY SPACE
+                          ": " DELIMITED BY SIZE
+                          INTO WS-QUOTED
+               ELSE
+                   STRING WS-HE-HDR-NAME(WS-SLOT-IDX, WS-HDR-IDX)
+                              DELIMITED BY SPACE
+                          ": " DELIMITED BY SIZE
+                          WS-HE-HDR-VALUE(WS-SLOT-IDX, WS-HDR-IDX)
+                              (1:WS-HDR-VAL-LEN) DELIMITED BY SIZE
+                          INTO WS-QUOTED
+               END-IF
+               PERFORM APPEND-QUOTED
+           END-PERFORM
+
+           IF WS-HE-HAS-BODY(WS-SLOT-IDX) = "Y"
+               STRING " --data-binary @" DELIMITED BY SIZE
+                      WS-BODY-FILE-NAME DELIMITED BY SPACE
+                      INTO WS-COMMAND WITH POINTER WS-CMD-PTR
+           END-IF
+
+           STRING " -D " DELIMITED BY SIZE
+                  WS-HDR-FILE-NAME DELIMITED BY SPACE
+                  " -o " DELIMITED BY SIZE
+                  WS-RESP-FILE-NAME DELIMITED BY SPACE
+                  ' -w "%{http_code}" ' DELIMITED BY SIZE
+                  INTO WS-COMMAND WITH POINTER WS-CMD-PTR
+
+           MOVE WS-HE-URL(WS-SLOT-IDX) TO WS-QUOTED
+           PERFORM APPEND-QUOTED
+
+           STRING " > " DELIMITED BY SIZE
+                  WS-STATUS-FILE-NAME DELIMITED BY SPACE
+                  " 2>" DELIMITED BY SIZE
+                  WS-ERR-FILE-NAME DELIMITED BY SPACE
+                  INTO WS-COMMAND WITH POINTER WS-CMD-PTR.
+
+      ******************************************************************
+      * Internal: Single-quote WS-QUOTED (escaping any embedded single
+      * quotes the shell-safe way: close the quote, emit an escaped
+      * quote, reopen) and append it to WS-COMMAND with a leading
+      * space. WS-QUOTED's own trailing padding is trimmed first, but
+      * every character up to that point - including embedded spaces
+      * such as a bearer token's "Bearer " prefix - is copied.
+      ******************************************************************
+       APPEND-QUOTED.
+           STRING " '" DELIMITED BY SIZE
+                  INTO WS-COMMAND WITH POINTER WS-CMD-PTR
+           PERFORM COMPUTE-QUOTED-LENGTH
+           PERFORM VARYING WS-QUOTED-IDX FROM 1 BY 1
+                       UNTIL WS-QUOTED-IDX > WS-QUOTED-LEN
+               IF WS-QUOTED(WS-QUOTED-IDX:1) = "'"
+                   STRING "'\''" DELIMITED BY SIZE
+                          INTO WS-COMMAND WITH POINTER WS-CMD-PTR
+               ELSE
+                   STRING WS-QUOTED(WS-QUOTED-IDX:1) DELIMITED BY SIZE
+                          INTO WS-COMMAND WITH POINTER WS-CMD-PTR
+               END-IF
+           END-PERFORM
+           STRING "'" DELIMITED BY SIZE
+                  INTO WS-COMMAND WITH POINTER WS-CMD-PTR.
+
+      ******************************************************************
+      * Internal: Determine the length of the value actually present
+      * in WS-QUOTED (the field is space-padded to 2048)
+      ******************************************************************
+       COMPUTE-QUOTED-LENGTH.
+           MOVE LENGTH OF WS-QUOTED TO WS-QUOTED-LEN
+           PERFORM UNTIL WS-QUOTED-LEN = 0
+                      OR WS-QUOTED(WS-QUOTED-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-QUOTED-LEN
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Read the numeric HTTP status curl's -w wrote out
+      ******************************************************************
+       READ-STATUS-FILE.
+           MOVE 0 TO WS-STATUS-NUM
+           OPEN INPUT STATUS-FILE
+           READ STATUS-FILE
+               AT END MOVE SPACES TO STATUS-RECORD
+           END-READ
+           CLOSE STATUS-FILE
+           IF STATUS-RECORD(1:3) IS NUMERIC
+               MOVE STATUS-RECORD(1:3) TO WS-STATUS-NUM
+           END-IF.
+
+      ******************************************************************
+      * Internal: Read the response body curl wrote to -o, line by
+      * line, into LS-RESPONSE-BODY (bodies here are single-line JSON
+      * so this normally reads exactly one record).
+      ******************************************************************
+       READ-RESPONSE-FILE.
+           MOVE 0 TO WS-RESP-LEN
+           MOVE "N" TO WS-RESP-TRUNCATED
+           MOVE "N" TO WS-EOF
+           OPEN INPUT RESP-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ RESP-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM APPEND-RESPONSE-LINE
+               END-READ
+           END-PERFORM
+           CLOSE RESP-FILE.
+
+       APPEND-RESPONSE-LINE.
+           MOVE 32000 TO WS-LINE-LEN
+           PERFORM UNTIL WS-LINE-LEN = 0
+                      OR RESP-RECORD(WS-LINE-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-LINE-LEN
+           END-PERFORM
+           IF WS-RESP-LEN + WS-LINE-LEN <= 32000 AND WS-LINE-LEN > 0
+               MOVE RESP-RECORD(1:WS-LINE-LEN)
+                   TO LS-RESPONSE-BODY(WS-RESP-LEN + 1:WS-LINE-LEN)
+               ADD WS-LINE-LEN TO WS-RESP-LEN
+           ELSE
+               IF WS-LINE-LEN > 0
+                   MOVE "Y" TO WS-RESP-TRUNCATED
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Internal: Pull the Content-Type value out of the header dump
+      * curl wrote with -D
+      ******************************************************************
+       READ-CONTENT-TYPE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT HDR-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ HDR-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-CONTENT-TYPE-LINE
+               END-READ
+           END-PERFORM
+           CLOSE HDR-FILE.
+
+       CHECK-CONTENT-TYPE-LINE.
+           MOVE FUNCTION UPPER-CASE(HDR-RECORD(1:13))
+               TO WS-HDR-NAME-UC
+           IF WS-HDR-NAME-UC(1:13) = "CONTENT-TYPE:"
+               MOVE HDR-RECORD(15:128) TO LS-CONTENT-TYPE
+           END-IF.
+
+      ******************************************************************
+      * Internal: Pull the ETag value out of the header dump curl
+      * wrote with -D, so a caller can send it back as If-None-Match
+      * on a later request and avoid re-downloading an unchanged body
+      ******************************************************************
+       READ-ETAG.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT HDR-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ HDR-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-ETAG-LINE
+               END-READ
+           END-PERFORM
+           CLOSE HDR-FILE.
+
+       CHECK-ETAG-LINE.
+           MOVE FUNCTION UPPER-CASE(HDR-RECORD(1:5))
+               TO WS-HDR-NAME-UC
+           IF WS-HDR-NAME-UC(1:5) = "ETAG:"
+               MOVE HDR-RECORD(7:128) TO LS-ETAG
+           END-IF.
+
+      ******************************************************************
+      * Internal: Pull the Retry-After value out of the header dump
+      * curl wrote with -D, when the server sent one
+      ******************************************************************
+       READ-RETRY-AFTER.
+           MOVE 0 TO WS-RETRY-AFTER-SECS
+           MOVE "N" TO WS-EOF
+           OPEN INPUT HDR-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ HDR-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-RETRY-AFTER-LINE
+               END-READ
+           END-PERFORM
+           CLOSE HDR-FILE.
+
+       CHECK-RETRY-AFTER-LINE.
+           MOVE FUNCTION UPPER-CASE(HDR-RECORD(1:12))
+               TO WS-HDR-NAME-UC
+           IF WS-HDR-NAME-UC(1:12) = "RETRY-AFTER:"
+               MOVE SPACES TO WS-RETRY-AFTER-TEXT
+               MOVE HDR-RECORD(14:5) TO WS-RETRY-AFTER-TEXT
+               IF WS-RETRY-AFTER-TEXT IS NUMERIC
+                   MOVE WS-RETRY-AFTER-TEXT TO WS-RETRY-AFTER-SECS
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Internal: Remove the scratch files for this handle
+      ******************************************************************
+       REMOVE-SCRATCH-FILES.
+           MOVE SPACES TO WS-QUOTED
+           STRING "rm -f " DELIMITED BY SIZE
+                  WS-BODY-FILE-NAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-RESP-FILE-NAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-STATUS-FILE-NAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-HDR-FILE-NAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-ERR-FILE-NAME DELIMITED BY SPACE
+                  INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
        END PROGRAM HTTP-STUBS.
