@@ -0,0 +1,194 @@
+      ******************************************************************
+      * project_roster_report.cbl - Grey SDK Project Roster Report
+      * Logs into Grey, pulls the full project list via
+      * PROJECTS-LIST-ALL, and writes a flat roster report file with
+      * one line per project plus a summary footer.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT-ROSTER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO WS-ROSTER-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD               PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       COPY GREYCONF.
+       COPY GREYERR.
+       COPY GREYRES.
+       COPY GREYAUTH.
+       COPY GREYPROJ.
+
+       01  WS-ROSTER-FILE-NAME         PIC X(64)
+               VALUE "/tmp/grey_project_roster.txt".
+       01  WS-ROSTER-LINE              PIC X(512).
+       01  WS-ROSTER-COUNT-STR         PIC ZZZZ9.
+
+       01  WS-HOST-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-PORT-ENV                 PIC X(5)   VALUE SPACES.
+       01  WS-PORT-NUM                 PIC 9(5)   VALUE 0.
+       01  WS-USER-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-PASS-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-TENANT-ENV               PIC X(64)  VALUE SPACES.
+       01  WS-PROXY-ENV                PIC X(512) VALUE SPACES.
+
+       01  WS-ITEM-IDX                 PIC 9(5)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== Grey Project Roster Report ==="
+           MOVE 0 TO RETURN-CODE
+
+           PERFORM INITIALIZE-CONFIG
+           PERFORM AUTHENTICATE
+
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Login failed: " WS-RES-ERR-MSG
+                       " (correlation id: " WS-RESULT-CORRELATION-ID
+                       ")"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           PERFORM FETCH-ROSTER
+
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Project list failed: " WS-RES-ERR-MSG
+                       " (correlation id: " WS-RESULT-CORRELATION-ID
+                       ")"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ROSTER-FILE
+           PERFORM WRITE-HEADER
+
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                       UNTIL WS-ITEM-IDX > WS-PROJ-ALL-COUNT
+               PERFORM WRITE-ROSTER-LINE
+           END-PERFORM
+
+           PERFORM WRITE-FOOTER
+           CLOSE ROSTER-FILE
+           CALL "SDK-SHUTDOWN"
+
+           IF WS-PROJ-ALL-IS-TRUNCATED
+               DISPLAY "WARNING: roster truncated at "
+                       WS-PROJ-ALL-COUNT " projects"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           DISPLAY "Roster complete. Projects written: "
+                   WS-PROJ-ALL-COUNT
+           STOP RUN.
+
+      ******************************************************************
+      * INITIALIZE-CONFIG: Build the Grey config from the job's
+      * environment (GREY_HOST/GREY_PORT), defaulting to local dev
+      ******************************************************************
+       INITIALIZE-CONFIG.
+           ACCEPT WS-HOST-ENV FROM ENVIRONMENT "GREY_HOST"
+           ACCEPT WS-PORT-ENV FROM ENVIRONMENT "GREY_PORT"
+           ACCEPT WS-USER-ENV FROM ENVIRONMENT "GREY_USERNAME"
+           ACCEPT WS-PASS-ENV FROM ENVIRONMENT "GREY_PASSWORD"
+           ACCEPT WS-TENANT-ENV FROM ENVIRONMENT "GREY_TENANT_ID"
+           ACCEPT WS-PROXY-ENV FROM ENVIRONMENT "GREY_HTTP_PROXY"
+
+           IF WS-HOST-ENV = SPACES
+               MOVE "localhost" TO WS-HOST-ENV
+           END-IF
+
+           IF WS-PORT-ENV = SPACES
+               MOVE 8080 TO WS-PORT-NUM
+           ELSE
+               MOVE WS-PORT-ENV TO WS-PORT-NUM
+           END-IF
+
+           CALL "SDK-INIT-PRODUCTION" USING WS-HOST-ENV WS-PORT-NUM
+                                            WS-GREY-CONFIG
+
+           IF WS-TENANT-ENV NOT = SPACES
+               CALL "SDK-SET-TENANT-ID" USING WS-GREY-CONFIG
+                                              WS-TENANT-ENV
+           END-IF
+
+           IF WS-PROXY-ENV NOT = SPACES
+               CALL "SDK-SET-PROXY" USING WS-GREY-CONFIG
+                                          WS-PROXY-ENV
+           END-IF.
+
+      ******************************************************************
+      * AUTHENTICATE: Log in with the job's service credentials
+      ******************************************************************
+       AUTHENTICATE.
+           MOVE WS-USER-ENV TO WS-AUTH-USERNAME
+           MOVE WS-PASS-ENV TO WS-AUTH-PASSWORD
+           MOVE SPACES TO WS-AUTH-REFRESH-TOKEN
+
+           CALL "AUTH-LOGIN" USING WS-GREY-CONFIG WS-AUTH-REQUEST
+                                   WS-AUTH-RESPONSE WS-GREY-RESULT.
+
+      ******************************************************************
+      * FETCH-ROSTER: Pull every project in one call via
+      * PROJECTS-LIST-ALL
+      ******************************************************************
+       FETCH-ROSTER.
+           MOVE 1 TO WS-PROJ-PAGE
+           MOVE 100 TO WS-PROJ-PER-PAGE
+           MOVE SPACES TO WS-PROJ-OWNER-FILTER
+           MOVE SPACES TO WS-PROJ-STATUS-FILTER
+
+           CALL "PROJECTS-LIST-ALL" USING WS-GREY-CONFIG
+                                          WS-PROJECT-LIST-REQUEST
+                                          WS-PROJECT-ALL-RESPONSE
+                                          WS-GREY-RESULT.
+
+      ******************************************************************
+      * WRITE-HEADER: Write the report's column header line
+      ******************************************************************
+       WRITE-HEADER.
+           MOVE "ID|NAME|DESCRIPTION|CREATED_AT" TO WS-ROSTER-LINE
+           MOVE WS-ROSTER-LINE TO ROSTER-RECORD
+           WRITE ROSTER-RECORD.
+
+      ******************************************************************
+      * WRITE-ROSTER-LINE: Append one "id|name|description|created_at"
+      * record for the current WS-ITEM-IDX
+      ******************************************************************
+       WRITE-ROSTER-LINE.
+           MOVE SPACES TO WS-ROSTER-LINE
+           STRING WS-PROJ-ALL-ITEM-ID(WS-ITEM-IDX)  DELIMITED BY SPACE
+                  "|"                               DELIMITED BY SIZE
+                  WS-PROJ-ALL-ITEM-NAME(WS-ITEM-IDX) DELIMITED BY SPACE
+                  "|"                               DELIMITED BY SIZE
+                  WS-PROJ-ALL-ITEM-DESC(WS-ITEM-IDX) DELIMITED BY SPACE
+                  "|"                               DELIMITED BY SIZE
+                  WS-PROJ-ALL-ITEM-CREATED(WS-ITEM-IDX)
+                                                      DELIMITED BY SPACE
+                  INTO WS-ROSTER-LINE
+
+           MOVE WS-ROSTER-LINE TO ROSTER-RECORD
+           WRITE ROSTER-RECORD.
+
+      ******************************************************************
+      * WRITE-FOOTER: Write the report's summary total line
+      ******************************************************************
+       WRITE-FOOTER.
+           MOVE WS-PROJ-ALL-COUNT TO WS-ROSTER-COUNT-STR
+           MOVE SPACES TO WS-ROSTER-LINE
+           STRING "TOTAL|" DELIMITED BY SIZE
+                  WS-ROSTER-COUNT-STR DELIMITED BY SIZE
+                  INTO WS-ROSTER-LINE
+
+           MOVE WS-ROSTER-LINE TO ROSTER-RECORD
+           WRITE ROSTER-RECORD.
+
+       END PROGRAM PROJECT-ROSTER-REPORT.
