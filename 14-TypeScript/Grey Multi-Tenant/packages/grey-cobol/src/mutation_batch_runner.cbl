@@ -0,0 +1,325 @@
+      ******************************************************************
+      * mutation_batch_runner.cbl - Grey SDK Mutation Batch Runner
+      * Reads a flat sequential input file of "mutation|variables"
+      * records, runs them all through MUTATION-BATCH-ALL, and writes
+      * a run report plus a dead-letter file of the mutations that
+      * failed so a later run can replay just those without having to
+      * resend the whole batch.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MUTATION-BATCH-RUNNER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MUT-INPUT-FILE ASSIGN TO WS-MUT-INPUT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MUT-INPUT-FILE-STATUS.
+
+           SELECT MUT-REPORT-FILE ASSIGN TO WS-MUT-REPORT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT MUT-DEAD-LETTER-FILE
+               ASSIGN TO WS-MUT-DEAD-LETTER-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MUT-INPUT-FILE.
+       01  MUT-INPUT-RECORD            PIC X(8192).
+
+       FD  MUT-REPORT-FILE.
+       01  MUT-REPORT-RECORD           PIC X(1536).
+
+       FD  MUT-DEAD-LETTER-FILE.
+       01  MUT-DEAD-LETTER-RECORD      PIC X(8192).
+
+       WORKING-STORAGE SECTION.
+       COPY GREYCONF.
+       COPY GREYERR.
+       COPY GREYRES.
+       COPY GREYAUTH.
+       COPY GREYQRY.
+
+       01  WS-MUT-INPUT-FILE-NAME      PIC X(64)
+               VALUE "/tmp/grey_mutation_batch_input.txt".
+       01  WS-MUT-INPUT-FILE-STATUS    PIC XX     VALUE SPACES.
+       01  WS-MUT-REPORT-FILE-NAME     PIC X(64)
+               VALUE "/tmp/grey_mutation_batch_report.txt".
+       01  WS-MUT-REPORT-LINE          PIC X(1536).
+       01  WS-MUT-DEAD-LETTER-FILE-NAME PIC X(64)
+               VALUE "/tmp/grey_mutation_batch_dead_letter.txt".
+       01  WS-EOF                      PIC X      VALUE "N".
+
+       01  WS-HOST-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-PORT-ENV                 PIC X(5)   VALUE SPACES.
+       01  WS-PORT-NUM                 PIC 9(5)   VALUE 0.
+       01  WS-USER-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-PASS-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-TENANT-ENV               PIC X(64)  VALUE SPACES.
+       01  WS-PROXY-ENV                PIC X(512) VALUE SPACES.
+
+       01  WS-MUT-TEXT                 PIC X(4000) VALUE SPACES.
+       01  WS-MUT-VARS                 PIC X(2000) VALUE SPACES.
+
+       01  WS-LINE-COUNT               PIC 9(8)   VALUE 0.
+       01  WS-DEAD-LETTER-COUNT        PIC 9(8)   VALUE 0.
+       01  WS-SUCCESS-COUNT            PIC 9(8)   VALUE 0.
+       01  WS-FAIL-COUNT                PIC 9(8)  VALUE 0.
+       01  WS-IDX                       PIC 9(5)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== Grey Mutation Batch Runner ==="
+           MOVE 0 TO RETURN-CODE
+
+           PERFORM INITIALIZE-CONFIG
+           PERFORM AUTHENTICATE
+
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Login failed: " WS-RES-ERR-MSG
+                       " (correlation id: " WS-RESULT-CORRELATION-ID
+                       ")"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           CALL "SDK-PING" USING WS-GREY-CONFIG WS-GREY-RESULT
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Grey health check failed, aborting batch run"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-BATCH-INPUT
+
+           IF WS-BATCH-ALL-COUNT < 1
+               DISPLAY "No mutations to run"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           CALL "MUTATION-BATCH-ALL" USING WS-GREY-CONFIG
+                                           WS-BATCH-ALL-REQUEST
+                                           WS-BATCH-ALL-RESPONSE
+                                           WS-GREY-RESULT
+
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Mutation batch call failed: " WS-RES-ERR-MSG
+                       " (correlation id: " WS-RESULT-CORRELATION-ID
+                       ")"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT MUT-REPORT-FILE
+           OPEN OUTPUT MUT-DEAD-LETTER-FILE
+           PERFORM WRITE-HEADER
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-BATCH-ALL-RESULT-COUNT
+               PERFORM PROCESS-RESULT-ITEM
+           END-PERFORM
+
+           PERFORM WRITE-FOOTER
+           CLOSE MUT-REPORT-FILE
+           CLOSE MUT-DEAD-LETTER-FILE
+           CALL "SDK-SHUTDOWN"
+
+           IF WS-FAIL-COUNT > 0
+               IF WS-SUCCESS-COUNT = 0
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           DISPLAY "Batch complete. Succeeded: " WS-SUCCESS-COUNT
+                   " Failed: " WS-FAIL-COUNT
+                   " (dead-lettered for replay)"
+           STOP RUN.
+
+      ******************************************************************
+      * INITIALIZE-CONFIG: Build the Grey config from the job's
+      * environment (GREY_HOST/GREY_PORT), defaulting to local dev
+      ******************************************************************
+       INITIALIZE-CONFIG.
+           ACCEPT WS-HOST-ENV FROM ENVIRONMENT "GREY_HOST"
+           ACCEPT WS-PORT-ENV FROM ENVIRONMENT "GREY_PORT"
+           ACCEPT WS-USER-ENV FROM ENVIRONMENT "GREY_USERNAME"
+           ACCEPT WS-PASS-ENV FROM ENVIRONMENT "GREY_PASSWORD"
+           ACCEPT WS-TENANT-ENV FROM ENVIRONMENT "GREY_TENANT_ID"
+           ACCEPT WS-PROXY-ENV FROM ENVIRONMENT "GREY_HTTP_PROXY"
+
+           IF WS-HOST-ENV = SPACES
+               MOVE "localhost" TO WS-HOST-ENV
+           END-IF
+
+           IF WS-PORT-ENV = SPACES
+               MOVE 8080 TO WS-PORT-NUM
+           ELSE
+               MOVE WS-PORT-ENV TO WS-PORT-NUM
+           END-IF
+
+           CALL "SDK-INIT-PRODUCTION" USING WS-HOST-ENV WS-PORT-NUM
+                                            WS-GREY-CONFIG
+
+           IF WS-TENANT-ENV NOT = SPACES
+               CALL "SDK-SET-TENANT-ID" USING WS-GREY-CONFIG
+                                              WS-TENANT-ENV
+           END-IF
+
+           IF WS-PROXY-ENV NOT = SPACES
+               CALL "SDK-SET-PROXY" USING WS-GREY-CONFIG
+                                          WS-PROXY-ENV
+           END-IF.
+
+      ******************************************************************
+      * AUTHENTICATE: Reuse a session saved by an earlier step in this
+      * job if one is available, so only the first step in a job has
+      * to log in; otherwise log in with the job's service credentials
+      * and save the resulting session for the steps that follow
+      ******************************************************************
+       AUTHENTICATE.
+           CALL "SDK-LOAD-SESSION" USING WS-GREY-CONFIG WS-GREY-RESULT
+           IF WS-RESULT-OK = "Y"
+               DISPLAY "Reusing session from a prior job step"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-USER-ENV TO WS-AUTH-USERNAME
+           MOVE WS-PASS-ENV TO WS-AUTH-PASSWORD
+           MOVE SPACES TO WS-AUTH-REFRESH-TOKEN
+
+           CALL "AUTH-LOGIN" USING WS-GREY-CONFIG WS-AUTH-REQUEST
+                                   WS-AUTH-RESPONSE WS-GREY-RESULT
+
+           IF WS-RESULT-OK = "Y"
+               CALL "SDK-SAVE-SESSION" USING WS-GREY-CONFIG
+           END-IF.
+
+      ******************************************************************
+      * LOAD-BATCH-INPUT: Read every "mutation|variables" input line
+      * into the WS-BATCH-ALL-REQUEST accumulator (capped at the
+      * 500-item table size), one CALL later covering the whole batch
+      ******************************************************************
+       LOAD-BATCH-INPUT.
+           MOVE 0 TO WS-BATCH-ALL-COUNT
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT MUT-INPUT-FILE
+           IF WS-MUT-INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "Cannot open mutation input file: "
+                       WS-MUT-INPUT-FILE-NAME
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ MUT-INPUT-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PARSE-BATCH-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE MUT-INPUT-FILE.
+
+      ******************************************************************
+      * PARSE-BATCH-LINE: Parse one "mutation|variables" input line
+      * and, if it holds actual mutation text, reserve it a slot in
+      * the batch accumulator
+      ******************************************************************
+       PARSE-BATCH-LINE.
+           ADD 1 TO WS-LINE-COUNT
+
+           IF MUT-INPUT-RECORD = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-MUT-TEXT
+           MOVE SPACES TO WS-MUT-VARS
+           UNSTRING MUT-INPUT-RECORD DELIMITED BY "|"
+               INTO WS-MUT-TEXT WS-MUT-VARS
+
+           IF WS-MUT-TEXT = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-BATCH-ALL-COUNT >= 500
+               DISPLAY "Line " WS-LINE-COUNT
+                       " dropped - batch accumulator is full"
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-BATCH-ALL-COUNT
+           MOVE WS-MUT-TEXT TO WS-BATCH-ALL-STRING(WS-BATCH-ALL-COUNT)
+           MOVE WS-MUT-VARS TO WS-BATCH-ALL-VARS(WS-BATCH-ALL-COUNT).
+
+      ******************************************************************
+      * PROCESS-RESULT-ITEM: Report the outcome of batch item WS-IDX,
+      * writing a failed item back out to the dead-letter file in the
+      * same "mutation|variables" shape the input file used, so it can
+      * be fed straight back in as a replay batch
+      ******************************************************************
+       PROCESS-RESULT-ITEM.
+           IF WS-BATCH-ALL-RES-OK(WS-IDX) = "Y"
+               ADD 1 TO WS-SUCCESS-COUNT
+               MOVE SPACES TO WS-MUT-REPORT-LINE
+               STRING "SUCCEEDED|" DELIMITED BY SIZE
+                      WS-IDX DELIMITED BY SIZE
+                      INTO WS-MUT-REPORT-LINE
+               MOVE WS-MUT-REPORT-LINE TO MUT-REPORT-RECORD
+               WRITE MUT-REPORT-RECORD
+           ELSE
+               ADD 1 TO WS-FAIL-COUNT
+               MOVE SPACES TO WS-MUT-REPORT-LINE
+               STRING "FAILED|" DELIMITED BY SIZE
+                      WS-IDX DELIMITED BY SIZE
+                      INTO WS-MUT-REPORT-LINE
+               MOVE WS-MUT-REPORT-LINE TO MUT-REPORT-RECORD
+               WRITE MUT-REPORT-RECORD
+               PERFORM WRITE-DEAD-LETTER-LINE
+           END-IF.
+
+      ******************************************************************
+      * WRITE-DEAD-LETTER-LINE: Append the failed mutation and its
+      * variables to the dead-letter file for later replay
+      ******************************************************************
+       WRITE-DEAD-LETTER-LINE.
+           ADD 1 TO WS-DEAD-LETTER-COUNT
+           MOVE SPACES TO MUT-DEAD-LETTER-RECORD
+           STRING WS-BATCH-ALL-STRING(WS-IDX) DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  WS-BATCH-ALL-VARS(WS-IDX) DELIMITED BY SPACE
+                  INTO MUT-DEAD-LETTER-RECORD
+           WRITE MUT-DEAD-LETTER-RECORD.
+
+      ******************************************************************
+      * WRITE-HEADER: Write the run report's column header line
+      ******************************************************************
+       WRITE-HEADER.
+           MOVE "STATUS|ITEM_NUMBER" TO WS-MUT-REPORT-LINE
+           MOVE WS-MUT-REPORT-LINE TO MUT-REPORT-RECORD
+           WRITE MUT-REPORT-RECORD.
+
+      ******************************************************************
+      * WRITE-FOOTER: Write the run report's summary totals line
+      ******************************************************************
+       WRITE-FOOTER.
+           MOVE SPACES TO WS-MUT-REPORT-LINE
+           STRING "SUMMARY|SUCCEEDED=" DELIMITED BY SIZE
+                  WS-SUCCESS-COUNT DELIMITED BY SIZE
+                  "|FAILED=" DELIMITED BY SIZE
+                  WS-FAIL-COUNT DELIMITED BY SIZE
+                  "|DEAD_LETTERED=" DELIMITED BY SIZE
+                  WS-DEAD-LETTER-COUNT DELIMITED BY SIZE
+                  INTO WS-MUT-REPORT-LINE
+
+           MOVE WS-MUT-REPORT-LINE TO MUT-REPORT-RECORD
+           WRITE MUT-REPORT-RECORD.
+
+       END PROGRAM MUTATION-BATCH-RUNNER.
