@@ -4,7 +4,23 @@
       ******************************************************************
        01  WS-USER-REQUEST.
            05  WS-USER-ID-REQ          PIC X(64)  VALUE SPACES.
-      
+           05  WS-USER-USERNAME-REQ    PIC X(256) VALUE SPACES.
+           05  WS-USER-EMAIL-REQ       PIC X(256) VALUE SPACES.
+           05  WS-USER-FIRST-NAME-REQ  PIC X(128) VALUE SPACES.
+           05  WS-USER-LAST-NAME-REQ   PIC X(128) VALUE SPACES.
+           05  WS-USER-PASSWORD-REQ    PIC X(256) VALUE SPACES.
+           05  WS-USER-STATUS-REQ      PIC X(32)  VALUE SPACES.
+               88  WS-USER-STATUS-REQ-ACTIVE      VALUE "active".
+               88  WS-USER-STATUS-REQ-SUSPENDED   VALUE "suspended".
+
+       01  WS-USER-LIST-REQUEST.
+           05  WS-USER-PAGE            PIC 9(5)   VALUE 1.
+           05  WS-USER-PER-PAGE        PIC 9(3)   VALUE 20.
+           05  WS-USER-SORT-BY         PIC X(32)  VALUE "created_at".
+           05  WS-USER-SORT-ORDER      PIC X(4)   VALUE "desc".
+               88  WS-USER-SORT-ASC               VALUE "asc".
+               88  WS-USER-SORT-DESC              VALUE "desc".
+
        01  WS-USER-RESPONSE.
            05  WS-USER-ID              PIC X(64)  VALUE SPACES.
            05  WS-USER-USERNAME        PIC X(256) VALUE SPACES.
@@ -17,3 +33,15 @@
                88  WS-USER-ACTIVE                 VALUE "active".
                88  WS-USER-INACTIVE               VALUE "inactive".
                88  WS-USER-PENDING                VALUE "pending".
+               88  WS-USER-SUSPENDED              VALUE "suspended".
+
+       01  WS-USER-LIST-RESPONSE.
+           05  WS-USER-TOTAL-COUNT     PIC 9(8)   VALUE 0.
+           05  WS-USER-PAGE-COUNT      PIC 9(5)   VALUE 0.
+           05  WS-USER-CURRENT-PAGE    PIC 9(5)   VALUE 0.
+           05  WS-USER-COUNT           PIC 9(3)   VALUE 0.
+           05  WS-USERS OCCURS 100 TIMES.
+               10  WS-USER-ITEM-ID       PIC X(64).
+               10  WS-USER-ITEM-USERNAME PIC X(256).
+               10  WS-USER-ITEM-EMAIL    PIC X(256).
+               10  WS-USER-ITEM-CREATED  PIC X(32).
