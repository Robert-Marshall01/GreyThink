@@ -15,6 +15,11 @@
        01  WS-JSON-BODY                PIC X(4096).
        01  WS-PATH                     PIC X(512).
        01  WS-QUERY                    PIC X(1024).
+       01  WS-ESC-USERNAME             PIC X(4096).
+       01  WS-ESC-PASSWORD             PIC X(4096).
+       01  WS-ESC-REFRESH-TOKEN        PIC X(4096).
+       01  WS-ESC-USER-ID              PIC X(4096).
+       01  WS-ESC-IN-BUF               PIC X(2048).
        01  WS-TEMP-ERROR.
            05  WS-TEMP-ERR-CODE        PIC X(32).
            05  WS-TEMP-ERR-MSG         PIC X(256).
@@ -27,7 +32,18 @@
            05  LS-USE-TLS              PIC X.
            05  LS-TIMEOUT              PIC 9(3).
            05  LS-AUTH-TOKEN           PIC X(2048).
-       
+           05  LS-BASE-URL             PIC X(512).
+           05  LS-CUSTOM-HEADERS.
+               10  LS-HEADER-COUNT     PIC 9(2).
+               10  LS-HEADERS OCCURS 10 TIMES.
+                   15  LS-HEADER-NAME  PIC X(64).
+                   15  LS-HEADER-VALUE PIC X(256).
+           05  LS-CFG-REFRESH-TOKEN    PIC X(2048).
+           05  LS-TENANT-ID            PIC X(64).
+           05  LS-API-KEY              PIC X(256).
+           05  LS-CONNECT-TIMEOUT      PIC 9(3).
+           05  LS-DRY-RUN              PIC X.
+
        01  LS-AUTH-REQUEST.
            05  LS-AUTH-USERNAME        PIC X(256).
            05  LS-AUTH-PASSWORD        PIC X(256).
@@ -39,7 +55,9 @@
            05  LS-TOKEN-TYPE           PIC X(32).
            05  LS-EXPIRES-IN           PIC 9(8).
            05  LS-USER-ID              PIC X(64).
-       
+
+       01  LS-REVOKE-USER-ID           PIC X(64).
+
        01  LS-RESULT.
            05  LS-RESULT-OK            PIC X.
            05  LS-RESULT-DATA          PIC X(32000).
@@ -63,7 +81,6 @@
            
       *    Validate inputs
            IF LS-AUTH-USERNAME = SPACES
-               MOVE "Y" TO LS-RESULT-OK
                MOVE "N" TO LS-RESULT-OK
                CALL "ERROR-VALIDATION" USING
                    "Username is required"
@@ -82,11 +99,18 @@
            END-IF
            
       *    Build JSON request body
+           MOVE SPACES TO WS-ESC-IN-BUF
+           MOVE LS-AUTH-USERNAME TO WS-ESC-IN-BUF
+           CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF WS-ESC-USERNAME
+           MOVE SPACES TO WS-ESC-IN-BUF
+           MOVE LS-AUTH-PASSWORD TO WS-ESC-IN-BUF
+           CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF WS-ESC-PASSWORD
+
            MOVE SPACES TO WS-JSON-BODY
            STRING '{"username":"' DELIMITED BY SIZE
-                  LS-AUTH-USERNAME DELIMITED BY SPACE
+                  WS-ESC-USERNAME DELIMITED BY SPACE
                   '","password":"' DELIMITED BY SIZE
-                  LS-AUTH-PASSWORD DELIMITED BY SPACE
+                  WS-ESC-PASSWORD DELIMITED BY SPACE
                   '"}' DELIMITED BY SIZE
                   INTO WS-JSON-BODY
            
@@ -100,10 +124,13 @@
                PERFORM PARSE-AUTH-RESPONSE
       *        Store token in config for future requests
                MOVE LS-ACCESS-TOKEN TO LS-AUTH-TOKEN
+               IF LS-REFRESH-TOKEN NOT = SPACES
+                   MOVE LS-REFRESH-TOKEN TO LS-CFG-REFRESH-TOKEN
+               END-IF
            END-IF
-           
+
            GOBACK.
-      
+
       ******************************************************************
       * AUTH-LOGOUT: Log out current session
       * Input:  LS-CONFIG
@@ -118,9 +145,10 @@
            CALL "HTTP-POST" USING LS-CONFIG WS-PATH WS-JSON-BODY
                                   LS-RESULT
            
-      *    Clear token regardless of result
+      *    Clear tokens regardless of result
            MOVE SPACES TO LS-AUTH-TOKEN
-           
+           MOVE SPACES TO LS-CFG-REFRESH-TOKEN
+
            GOBACK.
       
       ******************************************************************
@@ -144,9 +172,12 @@
            END-IF
            
       *    Build JSON request body
+           CALL "JSON-ESCAPE-STRING" USING LS-AUTH-REFRESH-TOKEN
+                                           WS-ESC-REFRESH-TOKEN
+
            MOVE SPACES TO WS-JSON-BODY
            STRING '{"refresh_token":"' DELIMITED BY SIZE
-                  LS-AUTH-REFRESH-TOKEN DELIMITED BY SPACE
+                  WS-ESC-REFRESH-TOKEN DELIMITED BY SPACE
                   '"}' DELIMITED BY SIZE
                   INTO WS-JSON-BODY
            
@@ -160,10 +191,52 @@
                PERFORM PARSE-AUTH-RESPONSE
       *        Update token in config
                MOVE LS-ACCESS-TOKEN TO LS-AUTH-TOKEN
+               IF LS-REFRESH-TOKEN NOT = SPACES
+                   MOVE LS-REFRESH-TOKEN TO LS-CFG-REFRESH-TOKEN
+               END-IF
            END-IF
-           
+
            GOBACK.
-      
+
+      ******************************************************************
+      * AUTH-REVOKE-ALL: Revoke every active session for a user, not
+      * just the caller's own - for an admin forcing a sign-out
+      * everywhere (compromised credentials, offboarding, and so on)
+      * Input:  LS-CONFIG, LS-REVOKE-USER-ID
+      * Output: LS-RESULT
+      ******************************************************************
+       ENTRY "AUTH-REVOKE-ALL" USING LS-CONFIG LS-REVOKE-USER-ID
+                                     LS-RESULT.
+           PERFORM INIT-RESULT
+
+      *    Validate inputs
+           IF LS-REVOKE-USER-ID = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "User id is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+      *    Build JSON request body
+           MOVE SPACES TO WS-ESC-IN-BUF
+           MOVE LS-REVOKE-USER-ID TO WS-ESC-IN-BUF
+           CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF WS-ESC-USER-ID
+
+           MOVE SPACES TO WS-JSON-BODY
+           STRING '{"user_id":"' DELIMITED BY SIZE
+                  WS-ESC-USER-ID DELIMITED BY SPACE
+                  '"}' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY
+
+      *    Make HTTP request
+           MOVE "/auth/revoke-all" TO WS-PATH
+           CALL "HTTP-POST" USING LS-CONFIG WS-PATH WS-JSON-BODY
+                                  LS-RESULT
+
+           GOBACK.
+
       ******************************************************************
       * Internal: Initialize result structure
       ******************************************************************
