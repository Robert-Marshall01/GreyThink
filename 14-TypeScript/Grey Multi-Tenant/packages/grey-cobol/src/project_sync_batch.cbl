@@ -0,0 +1,354 @@
+      ******************************************************************
+      * project_sync_batch.cbl - Grey SDK Nightly Project Sync Driver
+      * Logs into Grey, walks every page of PROJECTS-LIST, and writes
+      * one line per project to a local sync file so downstream jobs
+      * have a flat snapshot of the current project set to work from.
+      *
+      * A checkpoint file records the last page fully synced, so a job
+      * that dies partway through a large project list can be restarted
+      * and pick up from the next page instead of resyncing everything.
+      * The checkpoint is reset once a run completes all pages cleanly.
+      *
+      * A separate last-sync marker records when the most recent fully
+      * completed run started; the next run passes that as
+      * updated_since so Grey only returns projects touched since
+      * then, instead of the whole project list every night. The
+      * marker is only advanced once a run finishes all pages cleanly.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT-SYNC-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYNC-FILE ASSIGN TO WS-SYNC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CKPT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT LAST-SYNC-FILE ASSIGN TO WS-LAST-SYNC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LAST-SYNC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYNC-FILE.
+       01  SYNC-RECORD                 PIC X(512).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD           PIC X(20).
+
+       FD  LAST-SYNC-FILE.
+       01  LAST-SYNC-RECORD            PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       COPY GREYCONF.
+       COPY GREYERR.
+       COPY GREYRES.
+       COPY GREYAUTH.
+       COPY GREYPROJ.
+
+       01  WS-SYNC-FILE-NAME           PIC X(64)
+               VALUE "/tmp/grey_project_sync.txt".
+       01  WS-SYNC-LINE                PIC X(512).
+       01  WS-SYNC-COUNT               PIC 9(8)   VALUE 0.
+
+       01  WS-HOST-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-PORT-ENV                 PIC X(5)   VALUE SPACES.
+       01  WS-PORT-NUM                 PIC 9(5)   VALUE 0.
+       01  WS-USER-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-PASS-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-TENANT-ENV               PIC X(64)  VALUE SPACES.
+       01  WS-PROXY-ENV                PIC X(512) VALUE SPACES.
+
+       01  WS-PAGE-IDX                 PIC 9(5)   VALUE 1.
+       01  WS-MORE-PAGES               PIC X      VALUE "Y".
+       01  WS-ITEM-IDX                 PIC 9(3)   VALUE 0.
+
+       01  WS-CKPT-FILE-NAME           PIC X(64)
+               VALUE "/tmp/grey_project_sync.ckpt".
+       01  WS-CKPT-FILE-STATUS         PIC XX     VALUE SPACES.
+       01  WS-CKPT-PAGE                PIC 9(5)   VALUE 0.
+       01  WS-RESUME-PAGE              PIC 9(5)   VALUE 1.
+
+       01  WS-LAST-SYNC-FILE-NAME      PIC X(64)
+               VALUE "/tmp/grey_project_sync.lastsync".
+       01  WS-LAST-SYNC-FILE-STATUS    PIC XX     VALUE SPACES.
+       01  WS-LAST-SYNC-TS             PIC X(32)  VALUE SPACES.
+
+      ******************************************************************
+      * This run's start timestamp - captured before the first page is
+      * fetched and, if the run finishes cleanly, written out as the
+      * marker the next run will filter on
+      ******************************************************************
+       01  WS-NOW                      PIC X(21).
+       01  WS-RUN-START-TS.
+           05  WS-RUN-START-YYYY       PIC X(4).
+           05  FILLER                  PIC X      VALUE "-".
+           05  WS-RUN-START-MM         PIC X(2).
+           05  FILLER                  PIC X      VALUE "-".
+           05  WS-RUN-START-DD         PIC X(2).
+           05  FILLER                  PIC X      VALUE "T".
+           05  WS-RUN-START-HH         PIC X(2).
+           05  FILLER                  PIC X      VALUE ":".
+           05  WS-RUN-START-MIN        PIC X(2).
+           05  FILLER                  PIC X      VALUE ":".
+           05  WS-RUN-START-SS         PIC X(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== Grey Nightly Project Sync ==="
+           MOVE 0 TO RETURN-CODE
+
+           PERFORM INITIALIZE-CONFIG
+           PERFORM AUTHENTICATE
+
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Login failed: " WS-RES-ERR-MSG
+                       " (correlation id: " WS-RESULT-CORRELATION-ID
+                       ")"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           CALL "SDK-PING" USING WS-GREY-CONFIG WS-GREY-RESULT
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Grey health check failed, aborting sync"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           PERFORM CAPTURE-RUN-START
+           PERFORM READ-LAST-SYNC
+           PERFORM READ-CHECKPOINT
+
+           IF WS-LAST-SYNC-TS NOT = SPACES
+               DISPLAY "Delta sync since " WS-LAST-SYNC-TS
+           END-IF
+
+           IF WS-RESUME-PAGE > 1
+               DISPLAY "Resuming sync from page " WS-RESUME-PAGE
+               OPEN EXTEND SYNC-FILE
+           ELSE
+               OPEN OUTPUT SYNC-FILE
+           END-IF
+
+           PERFORM VARYING WS-PAGE-IDX FROM WS-RESUME-PAGE BY 1
+                       UNTIL WS-MORE-PAGES = "N"
+               PERFORM FETCH-AND-SYNC-PAGE
+           END-PERFORM
+
+           CLOSE SYNC-FILE
+           CALL "SDK-SHUTDOWN"
+
+           IF RETURN-CODE = 0
+               PERFORM RESET-CHECKPOINT
+               PERFORM WRITE-LAST-SYNC
+           END-IF
+
+           DISPLAY "Sync complete. Projects written: " WS-SYNC-COUNT
+           STOP RUN.
+
+      ******************************************************************
+      * READ-CHECKPOINT: If a checkpoint file exists from a prior run
+      * that did not finish, resume from the page after the last one
+      * fully synced; otherwise start at page 1
+      ******************************************************************
+       READ-CHECKPOINT.
+           MOVE 1 TO WS-RESUME-PAGE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+               IF WS-CKPT-FILE-STATUS = "00"
+                   MOVE CHECKPOINT-RECORD(1:5) TO WS-CKPT-PAGE
+                   IF WS-CKPT-PAGE > 0
+                       COMPUTE WS-RESUME-PAGE = WS-CKPT-PAGE + 1
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * WRITE-CHECKPOINT: Record the last page fully synced so a
+      * restarted job can resume after it instead of from page 1
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-PAGE-IDX TO CHECKPOINT-RECORD(1:5)
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * RESET-CHECKPOINT: Clear the checkpoint once every page has
+      * synced cleanly, so the next run starts a fresh full sync
+      ******************************************************************
+       RESET-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 0 TO CHECKPOINT-RECORD(1:5)
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * CAPTURE-RUN-START: Stamp this run's start time - if the run
+      * finishes cleanly, this becomes the delta marker future runs
+      * pass as updated_since
+      ******************************************************************
+       CAPTURE-RUN-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW
+           MOVE WS-NOW(1:4)  TO WS-RUN-START-YYYY
+           MOVE WS-NOW(5:2)  TO WS-RUN-START-MM
+           MOVE WS-NOW(7:2)  TO WS-RUN-START-DD
+           MOVE WS-NOW(9:2)  TO WS-RUN-START-HH
+           MOVE WS-NOW(11:2) TO WS-RUN-START-MIN
+           MOVE WS-NOW(13:2) TO WS-RUN-START-SS.
+
+      ******************************************************************
+      * READ-LAST-SYNC: Load the updated_since marker left by the last
+      * run that completed all pages cleanly; a job that has never
+      * completed a full run has no marker and pulls everything
+      ******************************************************************
+       READ-LAST-SYNC.
+           MOVE SPACES TO WS-LAST-SYNC-TS
+           OPEN INPUT LAST-SYNC-FILE
+           IF WS-LAST-SYNC-FILE-STATUS = "00"
+               READ LAST-SYNC-FILE
+                   NOT AT END MOVE LAST-SYNC-RECORD TO WS-LAST-SYNC-TS
+               END-READ
+               CLOSE LAST-SYNC-FILE
+           END-IF.
+
+      ******************************************************************
+      * WRITE-LAST-SYNC: Record this run's start time as the new
+      * delta marker, now that every page has synced cleanly
+      ******************************************************************
+       WRITE-LAST-SYNC.
+           MOVE SPACES TO LAST-SYNC-RECORD
+           MOVE WS-RUN-START-TS TO LAST-SYNC-RECORD
+           OPEN OUTPUT LAST-SYNC-FILE
+           WRITE LAST-SYNC-RECORD
+           CLOSE LAST-SYNC-FILE.
+
+      ******************************************************************
+      * INITIALIZE-CONFIG: Build the Grey config from the job's
+      * environment (GREY_HOST/GREY_PORT), defaulting to local dev
+      ******************************************************************
+       INITIALIZE-CONFIG.
+           ACCEPT WS-HOST-ENV FROM ENVIRONMENT "GREY_HOST"
+           ACCEPT WS-PORT-ENV FROM ENVIRONMENT "GREY_PORT"
+           ACCEPT WS-USER-ENV FROM ENVIRONMENT "GREY_USERNAME"
+           ACCEPT WS-PASS-ENV FROM ENVIRONMENT "GREY_PASSWORD"
+           ACCEPT WS-TENANT-ENV FROM ENVIRONMENT "GREY_TENANT_ID"
+           ACCEPT WS-PROXY-ENV FROM ENVIRONMENT "GREY_HTTP_PROXY"
+
+           IF WS-HOST-ENV = SPACES
+               MOVE "localhost" TO WS-HOST-ENV
+           END-IF
+
+           IF WS-PORT-ENV = SPACES
+               MOVE 8080 TO WS-PORT-NUM
+           ELSE
+               MOVE WS-PORT-ENV TO WS-PORT-NUM
+           END-IF
+
+           CALL "SDK-INIT-PRODUCTION" USING WS-HOST-ENV WS-PORT-NUM
+                                            WS-GREY-CONFIG
+
+           IF WS-TENANT-ENV NOT = SPACES
+               CALL "SDK-SET-TENANT-ID" USING WS-GREY-CONFIG
+                                              WS-TENANT-ENV
+           END-IF
+
+           IF WS-PROXY-ENV NOT = SPACES
+               CALL "SDK-SET-PROXY" USING WS-GREY-CONFIG
+                                          WS-PROXY-ENV
+           END-IF.
+
+      ******************************************************************
+      * AUTHENTICATE: Reuse a session saved by an earlier step in this
+      * job if one is available, so only the first step in a job has
+      * to log in; otherwise log in with the job's service credentials
+      * and save the resulting session for the steps that follow
+      ******************************************************************
+       AUTHENTICATE.
+           CALL "SDK-LOAD-SESSION" USING WS-GREY-CONFIG WS-GREY-RESULT
+           IF WS-RESULT-OK = "Y"
+               DISPLAY "Reusing session from a prior job step"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-USER-ENV TO WS-AUTH-USERNAME
+           MOVE WS-PASS-ENV TO WS-AUTH-PASSWORD
+           MOVE SPACES TO WS-AUTH-REFRESH-TOKEN
+
+           CALL "AUTH-LOGIN" USING WS-GREY-CONFIG WS-AUTH-REQUEST
+                                   WS-AUTH-RESPONSE WS-GREY-RESULT
+
+           IF WS-RESULT-OK = "Y"
+               CALL "SDK-SAVE-SESSION" USING WS-GREY-CONFIG
+           END-IF.
+
+      ******************************************************************
+      * FETCH-AND-SYNC-PAGE: Pull one page of projects and append each
+      * row to the sync file; stop once the last page is reached
+      ******************************************************************
+       FETCH-AND-SYNC-PAGE.
+           MOVE WS-PAGE-IDX TO WS-PROJ-PAGE
+           MOVE 100 TO WS-PROJ-PER-PAGE
+           MOVE WS-LAST-SYNC-TS TO WS-PROJ-UPDATED-SINCE
+
+           CALL "PROJECTS-LIST" USING WS-GREY-CONFIG
+                                      WS-PROJECT-LIST-REQUEST
+                                      WS-PROJECT-LIST-RESPONSE
+                                      WS-GREY-RESULT
+
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Project list page " WS-PAGE-IDX
+                       " failed: " WS-RES-ERR-MSG
+                       " (correlation id: " WS-RESULT-CORRELATION-ID
+                       ")"
+               MOVE 4 TO RETURN-CODE
+               MOVE "N" TO WS-MORE-PAGES
+           ELSE
+               IF WS-PROJ-PAGE-IS-TRUNCATED
+                   DISPLAY "WARNING: page " WS-PAGE-IDX
+                           " returned more rows than fit in one page"
+                           " and was truncated"
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+
+               PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                           UNTIL WS-ITEM-IDX > WS-PROJECT-COUNT
+                   PERFORM WRITE-SYNC-LINE
+                   ADD 1 TO WS-SYNC-COUNT
+               END-PERFORM
+
+               PERFORM WRITE-CHECKPOINT
+
+               IF WS-PROJECT-COUNT = 0
+                   OR WS-PAGE-IDX >= WS-PROJ-PAGE-COUNT
+                   MOVE "N" TO WS-MORE-PAGES
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * WRITE-SYNC-LINE: Append one "id|name|created_at" record
+      ******************************************************************
+       WRITE-SYNC-LINE.
+           MOVE SPACES TO WS-SYNC-LINE
+           STRING WS-PROJ-ITEM-ID(WS-ITEM-IDX)   DELIMITED BY SPACE
+                  "|"                             DELIMITED BY SIZE
+                  WS-PROJ-ITEM-NAME(WS-ITEM-IDX)  DELIMITED BY SPACE
+                  "|"                             DELIMITED BY SIZE
+                  WS-PROJ-ITEM-CREATED(WS-ITEM-IDX) DELIMITED BY SPACE
+                  INTO WS-SYNC-LINE
+
+           MOVE WS-SYNC-LINE TO SYNC-RECORD
+           WRITE SYNC-RECORD.
+
+       END PROGRAM PROJECT-SYNC-BATCH.
