@@ -12,6 +12,8 @@
        01  WS-HTTP-STATUS-IN           PIC 9(3).
        01  WS-MESSAGE-IN               PIC X(256).
        01  WS-DETAILS-IN               PIC X(1024).
+       01  WS-CLASSIFY-CODE            PIC X(32).
+       01  WS-CLASSIFY-RETRYABLE       PIC X.
        
        LINKAGE SECTION.
        01  LS-HTTP-STATUS              PIC 9(3).
@@ -21,7 +23,11 @@
            05  LS-ERR-CODE             PIC X(32).
            05  LS-ERR-MESSAGE          PIC X(256).
            05  LS-ERR-DETAILS          PIC X(1024).
-       
+           05  LS-ERR-RETRYABLE        PIC X.
+
+       01  LS-ERR-CODE-IN              PIC X(32).
+       01  LS-RETRYABLE-OUT            PIC X.
+
        PROCEDURE DIVISION.
       
       ******************************************************************
@@ -67,6 +73,12 @@
                    IF LS-ERR-MESSAGE = SPACES
                        MOVE "Request timed out" TO LS-ERR-MESSAGE
                    END-IF
+
+               WHEN LS-HTTP-STATUS = 429
+                   MOVE EC-RATE-LIMITED TO LS-ERR-CODE
+                   IF LS-ERR-MESSAGE = SPACES
+                       MOVE "Rate limit exceeded" TO LS-ERR-MESSAGE
+                   END-IF
                
                WHEN LS-HTTP-STATUS >= 500 AND LS-HTTP-STATUS < 600
                    MOVE EC-SERVER-ERROR TO LS-ERR-CODE
@@ -81,7 +93,11 @@
                            DELIMITED BY SIZE INTO LS-ERR-MESSAGE
                    END-IF
            END-EVALUATE
-           
+
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
+
            GOBACK.
       
       ******************************************************************
@@ -95,6 +111,9 @@
            ELSE
                MOVE "Authentication required" TO LS-ERR-MESSAGE
            END-IF
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
            GOBACK.
       
       ******************************************************************
@@ -108,6 +127,9 @@
            ELSE
                MOVE "Permission denied" TO LS-ERR-MESSAGE
            END-IF
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
            GOBACK.
       
       ******************************************************************
@@ -121,6 +143,9 @@
            ELSE
                MOVE "Resource not found" TO LS-ERR-MESSAGE
            END-IF
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
            GOBACK.
       
       ******************************************************************
@@ -131,6 +156,9 @@
            MOVE EC-VALIDATION-ERROR TO LS-ERR-CODE
            MOVE LS-MESSAGE TO LS-ERR-MESSAGE
            MOVE LS-DETAILS TO LS-ERR-DETAILS
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
            GOBACK.
       
       ******************************************************************
@@ -144,6 +172,9 @@
            ELSE
                MOVE "Network error occurred" TO LS-ERR-MESSAGE
            END-IF
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
            GOBACK.
       
       ******************************************************************
@@ -157,6 +188,9 @@
            ELSE
                MOVE "Request timed out" TO LS-ERR-MESSAGE
            END-IF
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
            GOBACK.
       
       ******************************************************************
@@ -170,6 +204,9 @@
            ELSE
                MOVE "Server error occurred" TO LS-ERR-MESSAGE
            END-IF
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
            GOBACK.
       
       ******************************************************************
@@ -183,14 +220,116 @@
            ELSE
                MOVE "An unknown error occurred" TO LS-ERR-MESSAGE
            END-IF
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
            GOBACK.
       
+      ******************************************************************
+      * ERROR-TRUNCATED-RESPONSE: Create truncated-response error
+      ******************************************************************
+       ENTRY "ERROR-TRUNCATED-RESPONSE" USING LS-MESSAGE LS-ERROR.
+           PERFORM INIT-ERROR
+           MOVE EC-TRUNCATED-RESPONSE TO LS-ERR-CODE
+           IF LS-MESSAGE NOT = SPACES
+               MOVE LS-MESSAGE TO LS-ERR-MESSAGE
+           ELSE
+               MOVE "Response body was truncated" TO LS-ERR-MESSAGE
+           END-IF
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
+           GOBACK.
+
+      ******************************************************************
+      * ERROR-CIRCUIT-OPEN: Create circuit-open error, for a call
+      * short-circuited by HTTP-CLIENT's breaker instead of actually
+      * being sent
+      ******************************************************************
+       ENTRY "ERROR-CIRCUIT-OPEN" USING LS-MESSAGE LS-ERROR.
+           PERFORM INIT-ERROR
+           MOVE EC-CIRCUIT-OPEN TO LS-ERR-CODE
+           IF LS-MESSAGE NOT = SPACES
+               MOVE LS-MESSAGE TO LS-ERR-MESSAGE
+           ELSE
+               MOVE "Circuit breaker is open - Grey is unavailable"
+                   TO LS-ERR-MESSAGE
+           END-IF
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
+           GOBACK.
+
+      ******************************************************************
+      * ERROR-INVALID-CONTENT-TYPE: Create invalid-content-type error,
+      * for a response whose Content-Type isn't JSON (an HTML error
+      * page from a proxy or load balancer, for example) so it never
+      * reaches a JSON parser
+      ******************************************************************
+       ENTRY "ERROR-INVALID-CONTENT-TYPE" USING LS-MESSAGE LS-ERROR.
+           PERFORM INIT-ERROR
+           MOVE EC-INVALID-CONTENT-TYPE TO LS-ERR-CODE
+           IF LS-MESSAGE NOT = SPACES
+               MOVE LS-MESSAGE TO LS-ERR-MESSAGE
+           ELSE
+               MOVE "Response was not JSON" TO LS-ERR-MESSAGE
+           END-IF
+           MOVE LS-ERR-CODE TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-ERR-RETRYABLE
+           GOBACK.
+
+      ******************************************************************
+      * ERROR-IS-RETRYABLE: Tell a caller whether a normalized error
+      * code represents a transient condition worth retrying (network
+      * blips, timeouts, and server errors) as opposed to a permanent
+      * one (bad auth, missing resource, bad input)
+      *
+      * This classifies whole-call errors - the LS-ERROR shape a
+      * client program hands back from a failed HTTP-GET/POST/etc
+      * call. It does not apply to the per-item results inside a
+      * QUERY-BATCH-ALL/MUTATION-BATCH-ALL response: those failures
+      * are per-item GraphQL errors returned alongside a successful
+      * HTTP call and carry no normalized LS-ERR-CODE of their own,
+      * so there is nothing here for a batch item to pass in.
+      * Input:  LS-ERR-CODE-IN
+      * Output: LS-ERR-RETRYABLE ("Y" or "N")
+      ******************************************************************
+       ENTRY "ERROR-IS-RETRYABLE" USING LS-ERR-CODE-IN
+                                        LS-RETRYABLE-OUT.
+           MOVE LS-ERR-CODE-IN TO WS-CLASSIFY-CODE
+           PERFORM CLASSIFY-RETRYABLE
+           MOVE WS-CLASSIFY-RETRYABLE TO LS-RETRYABLE-OUT
+           GOBACK.
+
       ******************************************************************
       * Internal: Initialize error structure
       ******************************************************************
        INIT-ERROR.
            MOVE SPACES TO LS-ERR-CODE
            MOVE SPACES TO LS-ERR-MESSAGE
-           MOVE SPACES TO LS-ERR-DETAILS.
-       
+           MOVE SPACES TO LS-ERR-DETAILS
+           MOVE "N" TO LS-ERR-RETRYABLE.
+
+      ******************************************************************
+      * Internal: Classify a normalized error code as retryable
+      * (network blips, timeouts, server errors, rate limiting) or
+      * permanent (bad auth, missing resource, bad input). Shared by
+      * every ERROR-* constructor below and by ERROR-IS-RETRYABLE, so
+      * a caller only ever consults one place for this decision
+      * instead of duplicating the classification per program.
+      * Input:  WS-CLASSIFY-CODE
+      * Output: WS-CLASSIFY-RETRYABLE
+      ******************************************************************
+       CLASSIFY-RETRYABLE.
+           EVALUATE WS-CLASSIFY-CODE
+               WHEN EC-NETWORK-ERROR
+               WHEN EC-TIMEOUT
+               WHEN EC-SERVER-ERROR
+               WHEN EC-RATE-LIMITED
+                   MOVE "Y" TO WS-CLASSIFY-RETRYABLE
+               WHEN OTHER
+                   MOVE "N" TO WS-CLASSIFY-RETRYABLE
+           END-EVALUATE.
+
        END PROGRAM GREY-ERROR.
