@@ -27,7 +27,136 @@
       ******************************************************************
        01  HTTP-HANDLE                 PIC 9(8) COMP.
        01  HTTP-RETURN-CODE            PIC S9(8) COMP.
-       
+       01  HTTP-ETAG                   PIC X(128).
+       01  HTTP-RETRY-AFTER            PIC 9(5).
+       01  HTTP-TRUNCATED              PIC X.
+
+      ******************************************************************
+      * Conditional-GET (ETag) working fields - a per-call If-None-
+      * Match value staged here so SET-HEADERS can add it without
+      * persisting it onto every later request the way a header added
+      * through SDK-ADD-HEADER would
+      ******************************************************************
+       01  WS-CONDITIONAL-ETAG         PIC X(128)    VALUE SPACES.
+       01  WS-HTTP-NOT-MODIFIED        PIC X         VALUE "N".
+
+      ******************************************************************
+      * Handle reuse - one handle is kept open across every call this
+      * run makes instead of opening/closing a new one each time; a
+      * CALL "HTTP-CLIENT-SHUTDOWN" releases it at the end of the run
+      ******************************************************************
+       01  WS-HANDLE-OPEN              PIC X         VALUE "N".
+
+      ******************************************************************
+      * GET-result cache - a small in-memory table so a run that looks
+      * up the same GET path/query repeatedly (e.g. re-fetching a
+      * project several times) doesn't re-hit the network every time.
+      * Any write call (POST/PUT/PATCH/DELETE) clears it, since a
+      * mutation may make a cached GET result stale. The key includes
+      * the tenant id and auth token alongside the URL, so a process
+      * that switches LS-CONFIG between tenants (or between two
+      * differently-scoped tokens for the same tenant) never serves
+      * one caller's cached body to another sharing the same path.
+      ******************************************************************
+       01  WS-GET-CACHE-MAX            PIC 9(2)      VALUE 20.
+       01  WS-CACHE-NEXT-SLOT          PIC 9(2)      VALUE 1.
+       01  WS-CACHE-HIT                PIC X         VALUE "N".
+       01  WS-CACHE-IDX                PIC 9(2)      VALUE 0.
+       01  WS-CACHE-SCAN-IDX           PIC 9(2)      VALUE 0.
+
+       01  WS-GET-CACHE.
+           05  WS-CACHE-ENTRY OCCURS 20 TIMES.
+               10  WS-CACHE-IN-USE     PIC X         VALUE "N".
+               10  WS-CACHE-URL        PIC X(1024)   VALUE SPACES.
+               10  WS-CACHE-TENANT-ID  PIC X(64)     VALUE SPACES.
+               10  WS-CACHE-AUTH-TOKEN PIC X(2048)   VALUE SPACES.
+               10  WS-CACHE-BODY       PIC X(32000)  VALUE SPACES.
+               10  WS-CACHE-BODY-LEN   PIC 9(5)      VALUE 0.
+
+      ******************************************************************
+      * Retry-with-backoff working fields
+      ******************************************************************
+       01  WS-RETRY-COUNT              PIC 9(2)      VALUE 0.
+       01  WS-MAX-RETRIES              PIC 9(2)      VALUE 3.
+       01  WS-SHOULD-RETRY             PIC X         VALUE "N".
+       01  WS-BACKOFF-SECS             PIC 9(4) COMP-5 VALUE 0.
+
+      ******************************************************************
+      * Circuit breaker working fields - after enough consecutive
+      * outage-level failures (network errors or 5xx responses), stop
+      * sending real requests for a run of calls so a Grey outage
+      * fails a batch window fast instead of paying the full
+      * connect/read timeout and retry cost on every remaining item.
+      * The call after the cooldown runs as a trial: success closes
+      * the breaker, failure reopens it for another cooldown.
+      ******************************************************************
+       01  WS-BREAKER-FAIL-COUNT       PIC 9(4)      VALUE 0.
+       01  WS-BREAKER-THRESHOLD        PIC 9(4)      VALUE 5.
+       01  WS-BREAKER-COOLDOWN-CALLS   PIC 9(6)      VALUE 0.
+       01  WS-BREAKER-COOLDOWN-RESET   PIC 9(6)      VALUE 20.
+       01  WS-BREAKER-OPEN             PIC X         VALUE "N".
+           88  WS-BREAKER-IS-OPEN                    VALUE "Y".
+
+      ******************************************************************
+      * Content-Type validation working fields - a response whose
+      * Content-Type isn't JSON is rejected before its body is ever
+      * handed to a caller for parsing
+      ******************************************************************
+       01  WS-CONTENT-TYPE-UC          PIC X(128).
+       01  WS-JSON-MATCH-COUNT         PIC 9(3)      VALUE 0.
+       01  WS-CONTENT-TYPE-OK          PIC X         VALUE "Y".
+
+      ******************************************************************
+      * Fields used to time each request attempt for the audit log's
+      * per-endpoint latency stats
+      ******************************************************************
+       01  WS-TIME-SOURCE              PIC X(21).
+       01  WS-TIME-HH                  PIC 9(2).
+       01  WS-TIME-MIN                 PIC 9(2).
+       01  WS-TIME-SEC                 PIC 9(2).
+       01  WS-TIME-HUNDREDTHS          PIC 9(2).
+       01  WS-TIME-MS                  PIC 9(8).
+       01  WS-REQ-START-MS             PIC 9(8)      VALUE 0.
+       01  WS-REQ-ELAPSED-MS           PIC 9(8)      VALUE 0.
+
+      ******************************************************************
+      * Correlation ID fields - every request gets an ID stamped on
+      * its outbound X-Correlation-ID header, the audit log line it
+      * writes, and LS-RESULT-CORRELATION-ID handed back to the
+      * caller, so an incident can be traced end to end from a single
+      * value. The sequence counter only has to be unique within this
+      * run's process lifetime, since it is paired with a timestamp.
+      ******************************************************************
+       01  WS-CORRELATION-SEQ          PIC 9(6)      VALUE 0.
+       01  WS-CORRELATION-ID           PIC X(40)     VALUE SPACES.
+       01  WS-CORRELATION-SEQ-DISPLAY  PIC 9(6).
+
+      ******************************************************************
+      * Auto-refresh-on-401 working fields
+      ******************************************************************
+       01  WS-REFRESH-ATTEMPTED        PIC X         VALUE "N".
+
+       01  WS-REFRESH-REQUEST.
+           05  WS-REFRESH-USERNAME     PIC X(256).
+           05  WS-REFRESH-PASSWORD     PIC X(256).
+           05  WS-REFRESH-TOKEN-IN     PIC X(2048).
+
+       01  WS-REFRESH-RESPONSE.
+           05  WS-REFRESH-ACCESS-TOKEN PIC X(2048).
+           05  WS-REFRESH-NEW-TOKEN    PIC X(2048).
+           05  WS-REFRESH-TOKEN-TYPE   PIC X(32).
+           05  WS-REFRESH-EXPIRES-IN   PIC 9(8).
+           05  WS-REFRESH-USER-ID      PIC X(64).
+
+       01  WS-REFRESH-RESULT.
+           05  WS-REFRESH-RESULT-OK        PIC X.
+           05  WS-REFRESH-RESULT-DATA      PIC X(32000).
+           05  WS-REFRESH-RESULT-DATA-LEN  PIC 9(5).
+           05  WS-REFRESH-RESULT-ERROR.
+               10  WS-REFRESH-ERR-CODE     PIC X(32).
+               10  WS-REFRESH-ERR-MSG      PIC X(256).
+               10  WS-REFRESH-ERR-DETAILS  PIC X(1024).
+
        LINKAGE SECTION.
        01  LS-CONFIG.
            05  LS-HOST                 PIC X(256).
@@ -35,10 +164,25 @@
            05  LS-USE-TLS              PIC X.
            05  LS-TIMEOUT              PIC 9(3).
            05  LS-AUTH-TOKEN           PIC X(2048).
-       
+           05  LS-BASE-URL             PIC X(512).
+           05  LS-CUSTOM-HEADERS.
+               10  LS-HEADER-COUNT     PIC 9(2).
+               10  LS-HEADERS OCCURS 10 TIMES.
+                   15  LS-HEADER-NAME  PIC X(64).
+                   15  LS-HEADER-VALUE PIC X(256).
+           05  LS-CFG-REFRESH-TOKEN    PIC X(2048).
+           05  LS-TENANT-ID            PIC X(64).
+           05  LS-API-KEY              PIC X(256).
+           05  LS-CONNECT-TIMEOUT      PIC 9(3).
+           05  LS-DRY-RUN              PIC X.
+           05  LS-PROXY-URL            PIC X(512).
+
        01  LS-PATH                     PIC X(512).
        01  LS-BODY                     PIC X(32000).
        01  LS-QUERY-PARAMS             PIC X(1024).
+       01  LS-IF-NONE-MATCH            PIC X(128).
+       01  LS-ETAG-OUT                 PIC X(128).
+       01  LS-NOT-MODIFIED             PIC X.
        
        01  LS-RESULT.
            05  LS-RESULT-OK            PIC X.
@@ -48,7 +192,8 @@
                10  LS-RES-ERR-CODE     PIC X(32).
                10  LS-RES-ERR-MSG      PIC X(256).
                10  LS-RES-ERR-DETAILS  PIC X(1024).
-       
+           05  LS-RESULT-CORRELATION-ID PIC X(40).
+
        PROCEDURE DIVISION.
       
       ******************************************************************
@@ -60,10 +205,57 @@
                               LS-RESULT.
            MOVE "GET" TO WS-METHOD
            MOVE SPACES TO WS-REQUEST-BODY
+           MOVE "N" TO WS-REFRESH-ATTEMPTED
            PERFORM BUILD-URL
+           MOVE FUNCTION CURRENT-DATE TO WS-TIME-SOURCE
+           PERFORM CONVERT-TIME-TO-MS
+           MOVE WS-TIME-MS TO WS-REQ-START-MS
+           PERFORM CHECK-GET-CACHE
+           IF WS-CACHE-HIT = "Y"
+               PERFORM GENERATE-CORRELATION-ID
+               MOVE WS-CORRELATION-ID TO LS-RESULT-CORRELATION-ID
+               PERFORM MEASURE-ELAPSED-MS
+               CALL "AUDIT-LOG-CALL-TIMED-CID" USING WS-METHOD
+                                           WS-FULL-URL
+                                           200
+                                           0
+                                           LS-RESULT-OK
+                                           WS-REQ-ELAPSED-MS
+                                           WS-CORRELATION-ID
+               GOBACK
+           END-IF
            PERFORM EXECUTE-REQUEST
+           IF LS-RESULT-OK = "Y"
+               PERFORM STORE-GET-CACHE
+           END-IF
            GOBACK.
-      
+
+      ******************************************************************
+      * HTTP-GET-CONDITIONAL: Execute a GET request that sends the
+      * caller's previously-stored ETag as If-None-Match, so a server
+      * that still has that same version can answer 304 Not Modified
+      * instead of resending the whole body
+      * Input:  LS-CONFIG, LS-PATH, LS-QUERY-PARAMS, LS-IF-NONE-MATCH
+      * Output: LS-RESULT, LS-ETAG-OUT, LS-NOT-MODIFIED
+      ******************************************************************
+       ENTRY "HTTP-GET-CONDITIONAL" USING LS-CONFIG LS-PATH
+                                          LS-QUERY-PARAMS
+                                          LS-IF-NONE-MATCH
+                                          LS-RESULT
+                                          LS-ETAG-OUT
+                                          LS-NOT-MODIFIED.
+           MOVE "GET" TO WS-METHOD
+           MOVE SPACES TO WS-REQUEST-BODY
+           MOVE "N" TO WS-REFRESH-ATTEMPTED
+           MOVE SPACES TO HTTP-ETAG
+           MOVE LS-IF-NONE-MATCH TO WS-CONDITIONAL-ETAG
+           PERFORM BUILD-URL
+           PERFORM EXECUTE-REQUEST
+           MOVE SPACES TO WS-CONDITIONAL-ETAG
+           MOVE WS-HTTP-NOT-MODIFIED TO LS-NOT-MODIFIED
+           MOVE HTTP-ETAG TO LS-ETAG-OUT
+           GOBACK.
+
       ******************************************************************
       * HTTP-POST: Execute POST request
       * Input:  LS-CONFIG, LS-PATH, LS-BODY
@@ -73,6 +265,8 @@
            MOVE "POST" TO WS-METHOD
            MOVE LS-BODY TO WS-REQUEST-BODY
            MOVE SPACES TO LS-QUERY-PARAMS
+           MOVE "N" TO WS-REFRESH-ATTEMPTED
+           PERFORM CLEAR-GET-CACHE
            PERFORM BUILD-URL
            PERFORM EXECUTE-REQUEST
            GOBACK.
@@ -86,6 +280,8 @@
            MOVE "PUT" TO WS-METHOD
            MOVE LS-BODY TO WS-REQUEST-BODY
            MOVE SPACES TO LS-QUERY-PARAMS
+           MOVE "N" TO WS-REFRESH-ATTEMPTED
+           PERFORM CLEAR-GET-CACHE
            PERFORM BUILD-URL
            PERFORM EXECUTE-REQUEST
            GOBACK.
@@ -99,6 +295,8 @@
            MOVE "PATCH" TO WS-METHOD
            MOVE LS-BODY TO WS-REQUEST-BODY
            MOVE SPACES TO LS-QUERY-PARAMS
+           MOVE "N" TO WS-REFRESH-ATTEMPTED
+           PERFORM CLEAR-GET-CACHE
            PERFORM BUILD-URL
            PERFORM EXECUTE-REQUEST
            GOBACK.
@@ -112,10 +310,99 @@
            MOVE "DELETE" TO WS-METHOD
            MOVE SPACES TO WS-REQUEST-BODY
            MOVE SPACES TO LS-QUERY-PARAMS
+           MOVE "N" TO WS-REFRESH-ATTEMPTED
+           PERFORM CLEAR-GET-CACHE
            PERFORM BUILD-URL
            PERFORM EXECUTE-REQUEST
            GOBACK.
       
+      ******************************************************************
+      * HTTP-CLIENT-SHUTDOWN: Release the handle a batch run has been
+      * reusing across every HTTP-GET/POST/PUT/PATCH/DELETE call. Safe
+      * to call even if no handle was ever opened.
+      ******************************************************************
+       ENTRY "HTTP-CLIENT-SHUTDOWN".
+           IF WS-HANDLE-OPEN = "Y"
+               PERFORM CLEANUP-HTTP
+               MOVE "N" TO WS-HANDLE-OPEN
+           END-IF
+           PERFORM CLEAR-GET-CACHE
+           GOBACK.
+
+      ******************************************************************
+      * CHECK-GET-CACHE: Look for a cached result for WS-FULL-URL and,
+      * if found, populate LS-RESULT from it directly
+      ******************************************************************
+       CHECK-GET-CACHE.
+           MOVE "N" TO WS-CACHE-HIT
+           PERFORM VARYING WS-CACHE-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-CACHE-SCAN-IDX > WS-GET-CACHE-MAX
+               IF WS-CACHE-IN-USE(WS-CACHE-SCAN-IDX) = "Y"
+                   AND WS-CACHE-URL(WS-CACHE-SCAN-IDX) = WS-FULL-URL
+                   AND WS-CACHE-TENANT-ID(WS-CACHE-SCAN-IDX)
+                       = LS-TENANT-ID
+                   AND WS-CACHE-AUTH-TOKEN(WS-CACHE-SCAN-IDX)
+                       = LS-AUTH-TOKEN
+                   MOVE "Y" TO WS-CACHE-HIT
+                   MOVE "Y" TO LS-RESULT-OK
+                   MOVE WS-CACHE-BODY(WS-CACHE-SCAN-IDX)
+                       TO LS-RESULT-DATA
+                   MOVE WS-CACHE-BODY-LEN(WS-CACHE-SCAN-IDX)
+                       TO LS-RESULT-DATA-LEN
+                   MOVE SPACES TO LS-RES-ERR-CODE
+                   MOVE SPACES TO LS-RES-ERR-MSG
+                   MOVE SPACES TO LS-RES-ERR-DETAILS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * STORE-GET-CACHE: Save the just-completed GET's result under
+      * WS-FULL-URL, refreshing an existing slot for that URL if there
+      * is one, otherwise evicting the oldest slot in round-robin order
+      ******************************************************************
+       STORE-GET-CACHE.
+           MOVE 0 TO WS-CACHE-IDX
+           PERFORM VARYING WS-CACHE-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-CACHE-SCAN-IDX > WS-GET-CACHE-MAX
+               IF WS-CACHE-IN-USE(WS-CACHE-SCAN-IDX) = "Y"
+                   AND WS-CACHE-URL(WS-CACHE-SCAN-IDX) = WS-FULL-URL
+                   AND WS-CACHE-TENANT-ID(WS-CACHE-SCAN-IDX)
+                       = LS-TENANT-ID
+                   AND WS-CACHE-AUTH-TOKEN(WS-CACHE-SCAN-IDX)
+                       = LS-AUTH-TOKEN
+                   MOVE WS-CACHE-SCAN-IDX TO WS-CACHE-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CACHE-IDX = 0
+               MOVE WS-CACHE-NEXT-SLOT TO WS-CACHE-IDX
+               ADD 1 TO WS-CACHE-NEXT-SLOT
+               IF WS-CACHE-NEXT-SLOT > WS-GET-CACHE-MAX
+                   MOVE 1 TO WS-CACHE-NEXT-SLOT
+               END-IF
+           END-IF
+
+           MOVE "Y" TO WS-CACHE-IN-USE(WS-CACHE-IDX)
+           MOVE WS-FULL-URL TO WS-CACHE-URL(WS-CACHE-IDX)
+           MOVE LS-TENANT-ID TO WS-CACHE-TENANT-ID(WS-CACHE-IDX)
+           MOVE LS-AUTH-TOKEN TO WS-CACHE-AUTH-TOKEN(WS-CACHE-IDX)
+           MOVE LS-RESULT-DATA TO WS-CACHE-BODY(WS-CACHE-IDX)
+           MOVE LS-RESULT-DATA-LEN TO WS-CACHE-BODY-LEN(WS-CACHE-IDX).
+
+      ******************************************************************
+      * CLEAR-GET-CACHE: Empty the GET-result cache. Called before any
+      * write request, since a POST/PUT/PATCH/DELETE may make a cached
+      * GET result stale.
+      ******************************************************************
+       CLEAR-GET-CACHE.
+           PERFORM VARYING WS-CACHE-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-CACHE-SCAN-IDX > WS-GET-CACHE-MAX
+               MOVE "N" TO WS-CACHE-IN-USE(WS-CACHE-SCAN-IDX)
+           END-PERFORM
+           MOVE 1 TO WS-CACHE-NEXT-SLOT.
+
       ******************************************************************
       * BUILD-URL: Construct full URL from config and path
       ******************************************************************
@@ -168,18 +455,64 @@
            MOVE SPACES TO LS-RES-ERR-CODE
            MOVE SPACES TO LS-RES-ERR-MSG
            MOVE SPACES TO LS-RES-ERR-DETAILS
-           
-      *    Initialize HTTP library
-           CALL "HTTP-INIT" USING HTTP-HANDLE
-                                  HTTP-RETURN-CODE
-           
-           IF HTTP-RETURN-CODE NOT = 0
-               CALL "ERROR-NETWORK" USING 
-                   "Failed to initialize HTTP library"
-                   LS-RESULT-ERROR
+           MOVE "N" TO WS-HTTP-NOT-MODIFIED
+
+      *    Stamp this attempt with a correlation ID up front, so it
+      *    covers the outbound header, the audit trail, and whatever
+      *    the caller gets back, even if the call short-circuits below
+           PERFORM GENERATE-CORRELATION-ID
+           MOVE WS-CORRELATION-ID TO LS-RESULT-CORRELATION-ID
+
+      *    Mark the start of this attempt so every audit record below
+      *    can report how long it took
+           MOVE FUNCTION CURRENT-DATE TO WS-TIME-SOURCE
+           PERFORM CONVERT-TIME-TO-MS
+           MOVE WS-TIME-MS TO WS-REQ-START-MS
+
+      *    Short-circuit while the breaker is open and still cooling
+      *    down - skip the real call entirely rather than let this
+      *    item pay for a connect/read timeout the run has already
+      *    seen fail WS-BREAKER-THRESHOLD times in a row
+           IF WS-BREAKER-IS-OPEN AND WS-BREAKER-COOLDOWN-CALLS > 0
+               SUBTRACT 1 FROM WS-BREAKER-COOLDOWN-CALLS
+               CALL "ERROR-CIRCUIT-OPEN" USING SPACES LS-RESULT-ERROR
+               PERFORM MEASURE-ELAPSED-MS
+               CALL "AUDIT-LOG-CALL-TIMED-CID" USING WS-METHOD
+                                           WS-FULL-URL
+                                           0
+                                           0
+                                           "N"
+                                           WS-REQ-ELAPSED-MS
+                                           WS-CORRELATION-ID
+               MOVE SPACES TO WS-CONDITIONAL-ETAG
                GOBACK
            END-IF
-           
+
+      *    Reuse the run's open handle if there is one, otherwise open
+      *    a fresh one and keep it open for subsequent calls
+           IF WS-HANDLE-OPEN = "Y"
+               CALL "HTTP-RESET" USING HTTP-HANDLE
+                                       HTTP-RETURN-CODE
+               IF HTTP-RETURN-CODE NOT = 0
+                   MOVE "N" TO WS-HANDLE-OPEN
+               END-IF
+           END-IF
+
+           IF WS-HANDLE-OPEN NOT = "Y"
+               CALL "HTTP-INIT" USING HTTP-HANDLE
+                                      HTTP-RETURN-CODE
+
+               IF HTTP-RETURN-CODE NOT = 0
+                   CALL "ERROR-NETWORK" USING
+                       "Failed to initialize HTTP library"
+                       LS-RESULT-ERROR
+                   MOVE SPACES TO WS-CONDITIONAL-ETAG
+                   GOBACK
+               END-IF
+
+               MOVE "Y" TO WS-HANDLE-OPEN
+           END-IF
+
       *    Set URL
            CALL "HTTP-SET-URL" USING HTTP-HANDLE
                                      WS-FULL-URL
@@ -190,11 +523,26 @@
                                         WS-METHOD
                                         HTTP-RETURN-CODE
            
-      *    Set timeout
+      *    Set timeouts - connect (time to establish the connection)
+      *    and overall (time for the whole request/response) are
+      *    tracked separately so a job can fail fast on an unreachable
+      *    host without also cutting short a slow-but-reachable one
            CALL "HTTP-SET-TIMEOUT" USING HTTP-HANDLE
                                          LS-TIMEOUT
                                          HTTP-RETURN-CODE
-           
+
+           CALL "HTTP-SET-CONNECT-TIMEOUT" USING HTTP-HANDLE
+                                         LS-CONNECT-TIMEOUT
+                                         HTTP-RETURN-CODE
+
+      *    Route through an outbound proxy, when the shop's config
+      *    requires one
+           IF LS-PROXY-URL NOT = SPACES
+               CALL "HTTP-SET-PROXY" USING HTTP-HANDLE
+                                           LS-PROXY-URL
+                                           HTTP-RETURN-CODE
+           END-IF
+
       *    Set headers
            PERFORM SET-HEADERS
            
@@ -205,13 +553,52 @@
                                           HTTP-RETURN-CODE
            END-IF
            
-      *    Execute request
-           CALL "HTTP-EXECUTE" USING HTTP-HANDLE
-                                     WS-HTTP-STATUS
-                                     WS-HTTP-BODY
-                                     WS-HTTP-BODY-LEN
-                                     HTTP-RETURN-CODE
-           
+      *    Execute request, retrying transient failures (connection
+      *    timeouts and 5xx responses) with exponential backoff
+           PERFORM VARYING WS-RETRY-COUNT FROM 1 BY 1
+                       UNTIL WS-RETRY-COUNT > WS-MAX-RETRIES
+               CALL "HTTP-EXECUTE" USING HTTP-HANDLE
+                                         WS-HTTP-STATUS
+                                         WS-HTTP-BODY
+                                         WS-HTTP-BODY-LEN
+                                         WS-HTTP-CONTENT-TYPE
+                                         HTTP-ETAG
+                                         HTTP-RETRY-AFTER
+                                         HTTP-TRUNCATED
+                                         HTTP-RETURN-CODE
+
+               MOVE "N" TO WS-SHOULD-RETRY
+               IF HTTP-RETURN-CODE = 28
+                   MOVE "Y" TO WS-SHOULD-RETRY
+               ELSE
+                   IF HTTP-RETURN-CODE = 0
+                       AND WS-HTTP-STATUS >= 500
+                       AND WS-HTTP-STATUS < 600
+                       MOVE "Y" TO WS-SHOULD-RETRY
+                   ELSE
+                       IF HTTP-RETURN-CODE = 0
+                           AND WS-HTTP-STATUS = 429
+                           MOVE "Y" TO WS-SHOULD-RETRY
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-SHOULD-RETRY = "N"
+                   OR WS-RETRY-COUNT = WS-MAX-RETRIES
+                   EXIT PERFORM
+               END-IF
+
+      *        A 429 with a Retry-After header takes precedence over
+      *        the usual exponential backoff so we honor the server's
+      *        own guidance on when it will accept traffic again
+               IF WS-HTTP-STATUS = 429 AND HTTP-RETRY-AFTER > 0
+                   MOVE HTTP-RETRY-AFTER TO WS-BACKOFF-SECS
+               ELSE
+                   COMPUTE WS-BACKOFF-SECS = 2 ** (WS-RETRY-COUNT - 1)
+               END-IF
+               CALL "C$SLEEP" USING WS-BACKOFF-SECS
+           END-PERFORM
+
       *    Check for network error
            IF HTTP-RETURN-CODE NOT = 0
                EVALUATE HTTP-RETURN-CODE
@@ -225,27 +612,196 @@
                            "Network error occurred"
                            LS-RESULT-ERROR
                END-EVALUATE
-               PERFORM CLEANUP-HTTP
+               PERFORM RECORD-BREAKER-FAILURE
+               PERFORM MEASURE-ELAPSED-MS
+               CALL "AUDIT-LOG-CALL-TIMED-CID" USING WS-METHOD
+                                           WS-FULL-URL
+                                           WS-HTTP-STATUS
+                                           HTTP-RETURN-CODE
+                                           "N"
+                                           WS-REQ-ELAPSED-MS
+                                           WS-CORRELATION-ID
+               MOVE SPACES TO WS-CONDITIONAL-ETAG
                GOBACK
            END-IF
-           
-      *    Process response based on status code
-           IF WS-HTTP-STATUS >= 200 AND WS-HTTP-STATUS < 300
-               MOVE "Y" TO LS-RESULT-OK
-               MOVE WS-HTTP-BODY TO LS-RESULT-DATA
-               MOVE WS-HTTP-BODY-LEN TO LS-RESULT-DATA-LEN
-           ELSE
-      *        Error response - create normalized error
+
+      *    Auto-refresh the access token once on a 401 and retry the
+      *    same request, rather than failing it outright
+           IF WS-HTTP-STATUS = 401
+               AND WS-REFRESH-ATTEMPTED = "N"
+               AND LS-CFG-REFRESH-TOKEN NOT = SPACES
+               AND LS-PATH NOT = "/auth/refresh"
+               AND LS-PATH NOT = "/auth/login"
+               MOVE "Y" TO WS-REFRESH-ATTEMPTED
+               PERFORM ATTEMPT-TOKEN-REFRESH
+               IF WS-REFRESH-RESULT-OK = "Y"
+                   PERFORM EXECUTE-REQUEST
+                   MOVE SPACES TO WS-CONDITIONAL-ETAG
+                   GOBACK
+               END-IF
+           END-IF
+
+      *    A body that overflowed the response buffer was only
+      *    partially captured; flag it as an error instead of letting
+      *    a caller parse truncated JSON as if it were complete
+           IF HTTP-TRUNCATED = "Y"
                MOVE SPACES TO WS-TEMP-STRING
-               CALL "ERROR-FROM-HTTP-STATUS" USING
-                   WS-HTTP-STATUS
+               CALL "ERROR-TRUNCATED-RESPONSE" USING
                    WS-TEMP-STRING
-                   WS-HTTP-BODY
                    LS-RESULT-ERROR
+               MOVE "N" TO LS-RESULT-OK
+               PERFORM MEASURE-ELAPSED-MS
+               CALL "AUDIT-LOG-CALL-TIMED-CID" USING WS-METHOD
+                                           WS-FULL-URL
+                                           WS-HTTP-STATUS
+                                           HTTP-RETURN-CODE
+                                           "N"
+                                           WS-REQ-ELAPSED-MS
+                                           WS-CORRELATION-ID
+               MOVE SPACES TO WS-CONDITIONAL-ETAG
+               GOBACK
            END-IF
-           
-           PERFORM CLEANUP-HTTP.
-      
+
+      *    Process response based on status code
+           IF WS-HTTP-STATUS = 304
+      *        Not Modified - the caller's cached copy (matched by the
+      *        If-None-Match value it sent) is still current
+               MOVE "Y" TO LS-RESULT-OK
+               MOVE "Y" TO WS-HTTP-NOT-MODIFIED
+               MOVE SPACES TO LS-RESULT-DATA
+               MOVE 0 TO LS-RESULT-DATA-LEN
+               PERFORM RECORD-BREAKER-SUCCESS
+           ELSE
+               IF WS-HTTP-STATUS >= 200 AND WS-HTTP-STATUS < 300
+                   PERFORM CHECK-JSON-CONTENT-TYPE
+                   IF WS-CONTENT-TYPE-OK = "N"
+                       MOVE SPACES TO WS-TEMP-STRING
+                       CALL "ERROR-INVALID-CONTENT-TYPE" USING
+                           WS-TEMP-STRING
+                           LS-RESULT-ERROR
+                       MOVE "N" TO LS-RESULT-OK
+                   ELSE
+                       MOVE "Y" TO LS-RESULT-OK
+                       MOVE WS-HTTP-BODY TO LS-RESULT-DATA
+                       MOVE WS-HTTP-BODY-LEN TO LS-RESULT-DATA-LEN
+                       PERFORM RECORD-BREAKER-SUCCESS
+                   END-IF
+               ELSE
+      *            Error response - create normalized error
+                   MOVE SPACES TO WS-TEMP-STRING
+                   CALL "ERROR-FROM-HTTP-STATUS" USING
+                       WS-HTTP-STATUS
+                       WS-TEMP-STRING
+                       WS-HTTP-BODY
+                       LS-RESULT-ERROR
+                   IF WS-HTTP-STATUS >= 500 AND WS-HTTP-STATUS < 600
+                       PERFORM RECORD-BREAKER-FAILURE
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM MEASURE-ELAPSED-MS
+           CALL "AUDIT-LOG-CALL-TIMED-CID" USING WS-METHOD
+                                       WS-FULL-URL
+                                       WS-HTTP-STATUS
+                                       HTTP-RETURN-CODE
+                                       LS-RESULT-OK
+                                       WS-REQ-ELAPSED-MS
+                                       WS-CORRELATION-ID.
+
+      ******************************************************************
+      * CHECK-JSON-CONTENT-TYPE: A successful status code is only
+      * trustworthy if the body behind it is actually JSON - a proxy
+      * or load balancer in front of Grey can return an HTML or plain
+      * text error page with a 200 status. An empty Content-Type is
+      * let through rather than rejected, since some environments
+      * don't reliably surface it for a response that is otherwise
+      * fine.
+      ******************************************************************
+       CHECK-JSON-CONTENT-TYPE.
+           MOVE "Y" TO WS-CONTENT-TYPE-OK
+           IF WS-HTTP-CONTENT-TYPE NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(WS-HTTP-CONTENT-TYPE)
+                   TO WS-CONTENT-TYPE-UC
+               MOVE 0 TO WS-JSON-MATCH-COUNT
+               INSPECT WS-CONTENT-TYPE-UC TALLYING WS-JSON-MATCH-COUNT
+                   FOR ALL "JSON"
+               IF WS-JSON-MATCH-COUNT = 0
+                   MOVE "N" TO WS-CONTENT-TYPE-OK
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * RECORD-BREAKER-SUCCESS: A real call got a normal response -
+      * close the breaker and reset the failure streak
+      ******************************************************************
+       RECORD-BREAKER-SUCCESS.
+           MOVE 0 TO WS-BREAKER-FAIL-COUNT
+           MOVE "N" TO WS-BREAKER-OPEN.
+
+      ******************************************************************
+      * CONVERT-TIME-TO-MS: Turn the time-of-day portion of a
+      * FUNCTION CURRENT-DATE value (in WS-TIME-SOURCE) into
+      * milliseconds since midnight, for measuring how long a single
+      * request attempt took
+      ******************************************************************
+       CONVERT-TIME-TO-MS.
+           MOVE WS-TIME-SOURCE(9:2)  TO WS-TIME-HH
+           MOVE WS-TIME-SOURCE(11:2) TO WS-TIME-MIN
+           MOVE WS-TIME-SOURCE(13:2) TO WS-TIME-SEC
+           MOVE WS-TIME-SOURCE(15:2) TO WS-TIME-HUNDREDTHS
+           COMPUTE WS-TIME-MS =
+               ((WS-TIME-HH * 3600) + (WS-TIME-MIN * 60) + WS-TIME-SEC)
+                   * 1000 + (WS-TIME-HUNDREDTHS * 10).
+
+      ******************************************************************
+      * MEASURE-ELAPSED-MS: Compute how long the current attempt has
+      * been running, from WS-REQ-START-MS to now. A run that happens
+      * to straddle midnight just reports zero rather than a bogus
+      * negative-turned-huge number.
+      ******************************************************************
+       MEASURE-ELAPSED-MS.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIME-SOURCE
+           PERFORM CONVERT-TIME-TO-MS
+           IF WS-TIME-MS >= WS-REQ-START-MS
+               COMPUTE WS-REQ-ELAPSED-MS = WS-TIME-MS - WS-REQ-START-MS
+           ELSE
+               MOVE 0 TO WS-REQ-ELAPSED-MS
+           END-IF.
+
+      ******************************************************************
+      * GENERATE-CORRELATION-ID: Build a value unique to this attempt
+      * by pairing FUNCTION CURRENT-DATE down to hundredths of a
+      * second with an in-process sequence number, so two requests
+      * issued in the same clock tick still get distinct IDs
+      ******************************************************************
+       GENERATE-CORRELATION-ID.
+           ADD 1 TO WS-CORRELATION-SEQ
+           IF WS-CORRELATION-SEQ > 999999
+               MOVE 1 TO WS-CORRELATION-SEQ
+           END-IF
+           MOVE WS-CORRELATION-SEQ TO WS-CORRELATION-SEQ-DISPLAY
+           MOVE FUNCTION CURRENT-DATE TO WS-TIME-SOURCE
+           MOVE SPACES TO WS-CORRELATION-ID
+           STRING "GREY-" DELIMITED BY SIZE
+                  WS-TIME-SOURCE(1:14) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CORRELATION-SEQ-DISPLAY DELIMITED BY SIZE
+                  INTO WS-CORRELATION-ID.
+
+      ******************************************************************
+      * RECORD-BREAKER-FAILURE: A real call hit a network error or a
+      * 5xx - count it, and once WS-BREAKER-THRESHOLD in a row have
+      * failed this way, open the breaker for another cooldown
+      ******************************************************************
+       RECORD-BREAKER-FAILURE.
+           ADD 1 TO WS-BREAKER-FAIL-COUNT
+           IF WS-BREAKER-FAIL-COUNT >= WS-BREAKER-THRESHOLD
+               MOVE "Y" TO WS-BREAKER-OPEN
+               MOVE WS-BREAKER-COOLDOWN-RESET
+                   TO WS-BREAKER-COOLDOWN-CALLS
+           END-IF.
+
       ******************************************************************
       * SET-HEADERS: Set HTTP request headers
       ******************************************************************
@@ -271,8 +827,75 @@
                                             "Authorization"
                                             WS-TEMP-STRING
                                             HTTP-RETURN-CODE
-           END-IF.
+           END-IF
+
+      *    Service API key, for a job authenticating without a
+      *    username/password session
+           IF LS-API-KEY NOT = SPACES
+               CALL "HTTP-ADD-HEADER" USING HTTP-HANDLE
+                                            "X-API-Key"
+                                            LS-API-KEY
+                                            HTTP-RETURN-CODE
+           END-IF
+
+      *    Tenant identifier, if the config was assigned one
+           IF LS-TENANT-ID NOT = SPACES
+               MOVE SPACES TO WS-TEMP-STRING
+               MOVE LS-TENANT-ID TO WS-TEMP-STRING
+               CALL "HTTP-ADD-HEADER" USING HTTP-HANDLE
+                                            "X-Tenant-ID"
+                                            WS-TEMP-STRING
+                                            HTTP-RETURN-CODE
+           END-IF
+
+      *    Conditional If-None-Match, for a caller checking whether a
+      *    previously-fetched resource has changed
+           IF WS-CONDITIONAL-ETAG NOT = SPACES
+               CALL "HTTP-ADD-HEADER" USING HTTP-HANDLE
+                                            "If-None-Match"
+                                            WS-CONDITIONAL-ETAG
+                                            HTTP-RETURN-CODE
+           END-IF
+
+      *    Correlation ID, so this attempt can be traced through
+      *    Grey's own logs by the same value that lands in our audit
+      *    log and gets handed back to the caller
+           CALL "HTTP-ADD-HEADER" USING HTTP-HANDLE
+                                        "X-Correlation-ID"
+                                        WS-CORRELATION-ID
+                                        HTTP-RETURN-CODE
+
+      *    Custom headers added via SDK-ADD-HEADER
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > LS-HEADER-COUNT
+               CALL "HTTP-ADD-HEADER" USING HTTP-HANDLE
+                                            LS-HEADER-NAME(WS-IDX)
+                                            LS-HEADER-VALUE(WS-IDX)
+                                            HTTP-RETURN-CODE
+           END-PERFORM.
       
+      ******************************************************************
+      * ATTEMPT-TOKEN-REFRESH: Exchange the stored refresh token for a
+      * new access token via AUTH-REFRESH and update LS-CONFIG in place
+      ******************************************************************
+       ATTEMPT-TOKEN-REFRESH.
+           MOVE SPACES TO WS-REFRESH-REQUEST
+           MOVE SPACES TO WS-REFRESH-RESPONSE
+           MOVE SPACES TO WS-REFRESH-RESULT
+           MOVE LS-CFG-REFRESH-TOKEN TO WS-REFRESH-TOKEN-IN
+
+           CALL "AUTH-REFRESH" USING LS-CONFIG
+                                     WS-REFRESH-REQUEST
+                                     WS-REFRESH-RESPONSE
+                                     WS-REFRESH-RESULT
+
+           IF WS-REFRESH-RESULT-OK = "Y"
+               MOVE WS-REFRESH-ACCESS-TOKEN TO LS-AUTH-TOKEN
+               IF WS-REFRESH-NEW-TOKEN NOT = SPACES
+                   MOVE WS-REFRESH-NEW-TOKEN TO LS-CFG-REFRESH-TOKEN
+               END-IF
+           END-IF.
+
       ******************************************************************
       * CLEANUP-HTTP: Clean up HTTP resources
       ******************************************************************
