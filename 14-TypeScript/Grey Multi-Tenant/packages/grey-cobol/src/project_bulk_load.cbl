@@ -0,0 +1,282 @@
+      ******************************************************************
+      * project_bulk_load.cbl - Grey SDK Bulk Project Load Driver
+      * Reads a flat sequential input file of "name|description"
+      * records and creates one Grey project per line via
+      * PROJECTS-CREATE, writing a load report of what succeeded and
+      * what failed so a bad line doesn't have to be tracked down by
+      * hand afterward.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT-BULK-LOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-INPUT-FILE ASSIGN TO WS-LOAD-INPUT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAD-INPUT-FILE-STATUS.
+
+           SELECT LOAD-REPORT-FILE ASSIGN TO WS-LOAD-REPORT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAD-INPUT-FILE.
+       01  LOAD-INPUT-RECORD           PIC X(1536).
+
+       FD  LOAD-REPORT-FILE.
+       01  LOAD-REPORT-RECORD          PIC X(1536).
+
+       WORKING-STORAGE SECTION.
+       COPY GREYCONF.
+       COPY GREYERR.
+       COPY GREYRES.
+       COPY GREYAUTH.
+       COPY GREYPROJ.
+
+       01  WS-LOAD-INPUT-FILE-NAME     PIC X(64)
+               VALUE "/tmp/grey_project_load_input.txt".
+       01  WS-LOAD-INPUT-FILE-STATUS   PIC XX     VALUE SPACES.
+       01  WS-LOAD-REPORT-FILE-NAME    PIC X(64)
+               VALUE "/tmp/grey_project_load_report.txt".
+       01  WS-LOAD-REPORT-LINE         PIC X(1536).
+       01  WS-EOF                      PIC X      VALUE "N".
+
+       01  WS-HOST-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-PORT-ENV                 PIC X(5)   VALUE SPACES.
+       01  WS-PORT-NUM                 PIC 9(5)   VALUE 0.
+       01  WS-USER-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-PASS-ENV                 PIC X(256) VALUE SPACES.
+       01  WS-TENANT-ENV               PIC X(64)  VALUE SPACES.
+       01  WS-PROXY-ENV                PIC X(512) VALUE SPACES.
+
+       01  WS-LOAD-NAME                PIC X(256) VALUE SPACES.
+       01  WS-LOAD-DESC                PIC X(1024) VALUE SPACES.
+
+       01  WS-LINE-COUNT                PIC 9(8)  VALUE 0.
+       01  WS-SUCCESS-COUNT             PIC 9(8)  VALUE 0.
+       01  WS-FAIL-COUNT                PIC 9(8)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== Grey Bulk Project Load ==="
+           MOVE 0 TO RETURN-CODE
+
+           PERFORM INITIALIZE-CONFIG
+           PERFORM AUTHENTICATE
+
+           IF WS-RESULT-OK NOT = "Y"
+               DISPLAY "Login failed: " WS-RES-ERR-MSG
+                       " (correlation id: " WS-RESULT-CORRELATION-ID
+                       ")"
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           OPEN INPUT LOAD-INPUT-FILE
+           IF WS-LOAD-INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "Cannot open load input file: "
+                       WS-LOAD-INPUT-FILE-NAME
+               MOVE 8 TO RETURN-CODE
+               CALL "SDK-SHUTDOWN"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT LOAD-REPORT-FILE
+           PERFORM WRITE-HEADER
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ LOAD-INPUT-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-LOAD-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE LOAD-INPUT-FILE
+
+           PERFORM WRITE-FOOTER
+           CLOSE LOAD-REPORT-FILE
+           CALL "SDK-SHUTDOWN"
+
+           IF WS-FAIL-COUNT > 0
+               IF WS-SUCCESS-COUNT = 0
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           DISPLAY "Bulk load complete. Created: " WS-SUCCESS-COUNT
+                   " Failed: " WS-FAIL-COUNT
+           STOP RUN.
+
+      ******************************************************************
+      * INITIALIZE-CONFIG: Build the Grey config from the job's
+      * environment (GREY_HOST/GREY_PORT), defaulting to local dev
+      ******************************************************************
+       INITIALIZE-CONFIG.
+           ACCEPT WS-HOST-ENV FROM ENVIRONMENT "GREY_HOST"
+           ACCEPT WS-PORT-ENV FROM ENVIRONMENT "GREY_PORT"
+           ACCEPT WS-USER-ENV FROM ENVIRONMENT "GREY_USERNAME"
+           ACCEPT WS-PASS-ENV FROM ENVIRONMENT "GREY_PASSWORD"
+           ACCEPT WS-TENANT-ENV FROM ENVIRONMENT "GREY_TENANT_ID"
+           ACCEPT WS-PROXY-ENV FROM ENVIRONMENT "GREY_HTTP_PROXY"
+
+           IF WS-HOST-ENV = SPACES
+               MOVE "localhost" TO WS-HOST-ENV
+           END-IF
+
+           IF WS-PORT-ENV = SPACES
+               MOVE 8080 TO WS-PORT-NUM
+           ELSE
+               MOVE WS-PORT-ENV TO WS-PORT-NUM
+           END-IF
+
+           CALL "SDK-INIT-PRODUCTION" USING WS-HOST-ENV WS-PORT-NUM
+                                            WS-GREY-CONFIG
+
+           IF WS-TENANT-ENV NOT = SPACES
+               CALL "SDK-SET-TENANT-ID" USING WS-GREY-CONFIG
+                                              WS-TENANT-ENV
+           END-IF
+
+           IF WS-PROXY-ENV NOT = SPACES
+               CALL "SDK-SET-PROXY" USING WS-GREY-CONFIG
+                                          WS-PROXY-ENV
+           END-IF.
+
+      ******************************************************************
+      * AUTHENTICATE: Reuse a session saved by an earlier step in this
+      * job if one is available, so only the first step in a job has
+      * to log in; otherwise log in with the job's service credentials
+      * and save the resulting session for the steps that follow
+      ******************************************************************
+       AUTHENTICATE.
+           CALL "SDK-LOAD-SESSION" USING WS-GREY-CONFIG WS-GREY-RESULT
+           IF WS-RESULT-OK = "Y"
+               DISPLAY "Reusing session from a prior job step"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-USER-ENV TO WS-AUTH-USERNAME
+           MOVE WS-PASS-ENV TO WS-AUTH-PASSWORD
+           MOVE SPACES TO WS-AUTH-REFRESH-TOKEN
+
+           CALL "AUTH-LOGIN" USING WS-GREY-CONFIG WS-AUTH-REQUEST
+                                   WS-AUTH-RESPONSE WS-GREY-RESULT
+
+           IF WS-RESULT-OK = "Y"
+               CALL "SDK-SAVE-SESSION" USING WS-GREY-CONFIG
+           END-IF.
+
+      ******************************************************************
+      * PROCESS-LOAD-LINE: Parse one "name|description" input line and
+      * create the corresponding Grey project, logging the outcome
+      ******************************************************************
+       PROCESS-LOAD-LINE.
+           ADD 1 TO WS-LINE-COUNT
+
+           IF LOAD-INPUT-RECORD = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-LOAD-NAME
+           MOVE SPACES TO WS-LOAD-DESC
+           UNSTRING LOAD-INPUT-RECORD DELIMITED BY "|"
+               INTO WS-LOAD-NAME WS-LOAD-DESC
+
+           IF WS-LOAD-NAME = SPACES
+               ADD 1 TO WS-FAIL-COUNT
+               PERFORM WRITE-SKIPPED-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-LOAD-NAME TO WS-PROJ-NAME-REQ
+           MOVE WS-LOAD-DESC TO WS-PROJ-DESC-REQ
+           MOVE SPACES TO WS-PROJ-METADATA-REQ
+
+           CALL "PROJECTS-CREATE" USING WS-GREY-CONFIG
+                                        WS-PROJECT-REQUEST
+                                        WS-PROJECT-RESPONSE
+                                        WS-GREY-RESULT
+
+           IF WS-RESULT-OK = "Y"
+               ADD 1 TO WS-SUCCESS-COUNT
+               PERFORM WRITE-SUCCESS-LINE
+           ELSE
+               ADD 1 TO WS-FAIL-COUNT
+               PERFORM WRITE-FAILURE-LINE
+           END-IF.
+
+      ******************************************************************
+      * WRITE-HEADER: Write the load report's column header line
+      ******************************************************************
+       WRITE-HEADER.
+           MOVE "STATUS|NAME|ID_OR_ERROR|CORRELATION_ID"
+               TO WS-LOAD-REPORT-LINE
+           MOVE WS-LOAD-REPORT-LINE TO LOAD-REPORT-RECORD
+           WRITE LOAD-REPORT-RECORD.
+
+      ******************************************************************
+      * WRITE-SUCCESS-LINE: Record a project that was created
+      ******************************************************************
+       WRITE-SUCCESS-LINE.
+           MOVE SPACES TO WS-LOAD-REPORT-LINE
+           STRING "CREATED|" DELIMITED BY SIZE
+                  WS-LOAD-NAME DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  WS-PROJ-ID DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  WS-RESULT-CORRELATION-ID DELIMITED BY SPACE
+                  INTO WS-LOAD-REPORT-LINE
+
+           MOVE WS-LOAD-REPORT-LINE TO LOAD-REPORT-RECORD
+           WRITE LOAD-REPORT-RECORD.
+
+      ******************************************************************
+      * WRITE-FAILURE-LINE: Record a project create call that Grey
+      * rejected, along with the normalized error message
+      ******************************************************************
+       WRITE-FAILURE-LINE.
+           MOVE SPACES TO WS-LOAD-REPORT-LINE
+           STRING "FAILED|" DELIMITED BY SIZE
+                  WS-LOAD-NAME DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  WS-RES-ERR-MSG DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  WS-RESULT-CORRELATION-ID DELIMITED BY SPACE
+                  INTO WS-LOAD-REPORT-LINE
+
+           MOVE WS-LOAD-REPORT-LINE TO LOAD-REPORT-RECORD
+           WRITE LOAD-REPORT-RECORD.
+
+      ******************************************************************
+      * WRITE-SKIPPED-LINE: Record an input line with no project name
+      ******************************************************************
+       WRITE-SKIPPED-LINE.
+           MOVE SPACES TO WS-LOAD-REPORT-LINE
+           STRING "SKIPPED|(blank)|line " DELIMITED BY SIZE
+                  WS-LINE-COUNT DELIMITED BY SIZE
+                  " has no project name" DELIMITED BY SIZE
+                  INTO WS-LOAD-REPORT-LINE
+
+           MOVE WS-LOAD-REPORT-LINE TO LOAD-REPORT-RECORD
+           WRITE LOAD-REPORT-RECORD.
+
+      ******************************************************************
+      * WRITE-FOOTER: Write the load report's summary totals line
+      ******************************************************************
+       WRITE-FOOTER.
+           MOVE SPACES TO WS-LOAD-REPORT-LINE
+           STRING "SUMMARY|CREATED=" DELIMITED BY SIZE
+                  WS-SUCCESS-COUNT DELIMITED BY SIZE
+                  "|FAILED=" DELIMITED BY SIZE
+                  WS-FAIL-COUNT DELIMITED BY SIZE
+                  INTO WS-LOAD-REPORT-LINE
+
+           MOVE WS-LOAD-REPORT-LINE TO LOAD-REPORT-RECORD
+           WRITE LOAD-REPORT-RECORD.
+
+       END PROGRAM PROJECT-BULK-LOAD.
