@@ -14,7 +14,43 @@
        
        01  WS-PATH                     PIC X(512).
        01  WS-QUERY                    PIC X(1024).
-       
+       01  WS-JSON-BODY                PIC X(8192).
+       01  WS-PAGE-STR                 PIC X(10).
+       01  WS-PER-PAGE-STR             PIC X(10).
+       01  WS-ITEM-IDX                 PIC 9(3).
+       01  WS-ITEM-JSON                PIC X(32000).
+
+       01  WS-ESC-USERNAME             PIC X(4096).
+       01  WS-ESC-EMAIL                PIC X(4096).
+       01  WS-ESC-FIRST-NAME           PIC X(4096).
+       01  WS-ESC-LAST-NAME            PIC X(4096).
+       01  WS-ESC-PASSWORD             PIC X(4096).
+       01  WS-ESC-IN-BUF               PIC X(2048).
+
+      *    WS-JSON-PTR tracks the write position in WS-JSON-BODY as it
+      *    is built up. Names and passwords can legitimately contain
+      *    embedded spaces, so once one is appended WS-JSON-BODY
+      *    itself contains spaces - re-reading it as a DELIMITED BY
+      *    SPACE source on the next append (the usual "STRING
+      *    WS-JSON-BODY ... INTO WS-JSON-BODY" idiom) would stop at
+      *    that first embedded space instead of the end of the text
+      *    built so far. WS-JSON-PTR sidesteps that by never reading
+      *    WS-JSON-BODY back as a source at all.
+       01  WS-JSON-PTR                 PIC 9(5)   VALUE 0.
+       01  WS-PAYLOAD-LEN              PIC 9(5)   VALUE 0.
+       01  WS-BODY-OVERFLOW            PIC X      VALUE "N".
+
+      ******************************************************************
+      * JSON-GET-STRING always clears the full 2048-byte LS-STRING-
+      * VALUE it was handed before extracting into it, regardless of
+      * how much smaller the caller's own field is. Landing that call
+      * directly on a short LS-USERS row field would blank whatever
+      * live data follows it in the table; every such call is routed
+      * through this scratch field first and then MOVEd into the
+      * real, correctly-sized field.
+      ******************************************************************
+       01  WS-JSON-STR-SCRATCH         PIC X(2048).
+
        LINKAGE SECTION.
        01  LS-CONFIG.
            05  LS-HOST                 PIC X(256).
@@ -22,9 +58,24 @@
            05  LS-USE-TLS              PIC X.
            05  LS-TIMEOUT              PIC 9(3).
            05  LS-AUTH-TOKEN           PIC X(2048).
-       
+
        01  LS-USER-ID-IN               PIC X(64).
-       
+
+       01  LS-USER-REQUEST.
+           05  LS-USER-ID-REQ          PIC X(64).
+           05  LS-USER-USERNAME-REQ    PIC X(256).
+           05  LS-USER-EMAIL-REQ       PIC X(256).
+           05  LS-USER-FIRST-NAME-REQ  PIC X(128).
+           05  LS-USER-LAST-NAME-REQ   PIC X(128).
+           05  LS-USER-PASSWORD-REQ    PIC X(256).
+           05  LS-USER-STATUS-REQ      PIC X(32).
+
+       01  LS-USER-LIST-REQUEST.
+           05  LS-USER-PAGE            PIC 9(5).
+           05  LS-USER-PER-PAGE        PIC 9(3).
+           05  LS-USER-SORT-BY         PIC X(32).
+           05  LS-USER-SORT-ORDER      PIC X(4).
+
        01  LS-USER-RESPONSE.
            05  LS-USER-ID              PIC X(64).
            05  LS-USER-USERNAME        PIC X(256).
@@ -34,7 +85,18 @@
            05  LS-USER-CREATED-AT      PIC X(32).
            05  LS-USER-UPDATED-AT      PIC X(32).
            05  LS-USER-STATUS          PIC X(32).
-       
+
+       01  LS-USER-LIST-RESPONSE.
+           05  LS-USER-TOTAL-COUNT     PIC 9(8).
+           05  LS-USER-PAGE-COUNT      PIC 9(5).
+           05  LS-USER-CURRENT-PAGE    PIC 9(5).
+           05  LS-USER-COUNT           PIC 9(3).
+           05  LS-USERS OCCURS 100 TIMES.
+               10  LS-USER-ITEM-ID       PIC X(64).
+               10  LS-USER-ITEM-USERNAME PIC X(256).
+               10  LS-USER-ITEM-EMAIL    PIC X(256).
+               10  LS-USER-ITEM-CREATED  PIC X(32).
+
        01  LS-RESULT.
            05  LS-RESULT-OK            PIC X.
            05  LS-RESULT-DATA          PIC X(32000).
@@ -106,7 +168,407 @@
            END-IF
            
            GOBACK.
-      
+
+      ******************************************************************
+      * USER-LIST: List all users with pagination
+      * Input:  LS-CONFIG, LS-USER-LIST-REQUEST
+      * Output: LS-USER-LIST-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "USER-LIST" USING LS-CONFIG LS-USER-LIST-REQUEST
+                               LS-USER-LIST-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-LIST-RESPONSE
+
+           IF LS-USER-PAGE < 1
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Page must be >= 1"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           IF LS-USER-PER-PAGE < 1 OR LS-USER-PER-PAGE > 100
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Per page must be between 1 and 100"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE LS-USER-PAGE TO WS-PAGE-STR
+           MOVE LS-USER-PER-PAGE TO WS-PER-PAGE-STR
+
+           MOVE SPACES TO WS-QUERY
+           STRING "page=" DELIMITED BY SIZE
+                  WS-PAGE-STR DELIMITED BY SPACE
+                  "&per_page=" DELIMITED BY SIZE
+                  WS-PER-PAGE-STR DELIMITED BY SPACE
+                  "&sort_by=" DELIMITED BY SIZE
+                  LS-USER-SORT-BY DELIMITED BY SPACE
+                  "&sort_order=" DELIMITED BY SIZE
+                  LS-USER-SORT-ORDER DELIMITED BY SPACE
+                  INTO WS-QUERY
+
+           MOVE "/users" TO WS-PATH
+           CALL "HTTP-GET" USING LS-CONFIG WS-PATH WS-QUERY
+                                 LS-RESULT
+
+           IF LS-RESULT-OK = "Y"
+               PERFORM PARSE-LIST-RESPONSE
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * USER-CREATE: Create a new user
+      * Input:  LS-CONFIG, LS-USER-REQUEST (username, email, names,
+      *         password)
+      * Output: LS-USER-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "USER-CREATE" USING LS-CONFIG LS-USER-REQUEST
+                                 LS-USER-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-USER-RESPONSE
+
+           IF LS-USER-USERNAME-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Username is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           IF LS-USER-EMAIL-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Email is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-ESC-IN-BUF
+           MOVE LS-USER-USERNAME-REQ TO WS-ESC-IN-BUF
+           CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                           WS-ESC-USERNAME
+           MOVE SPACES TO WS-ESC-IN-BUF
+           MOVE LS-USER-EMAIL-REQ TO WS-ESC-IN-BUF
+           CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF WS-ESC-EMAIL
+
+           MOVE "N" TO WS-BODY-OVERFLOW
+           MOVE SPACES TO WS-JSON-BODY
+           MOVE 1 TO WS-JSON-PTR
+
+           MOVE LENGTH OF WS-ESC-USERNAME TO WS-PAYLOAD-LEN
+           PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                      OR WS-ESC-USERNAME(WS-PAYLOAD-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-PAYLOAD-LEN
+           END-PERFORM
+           STRING '{"username":"' DELIMITED BY SIZE
+                  WS-ESC-USERNAME(1:WS-PAYLOAD-LEN) DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                  ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+           END-STRING
+
+           MOVE LENGTH OF WS-ESC-EMAIL TO WS-PAYLOAD-LEN
+           PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                      OR WS-ESC-EMAIL(WS-PAYLOAD-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-PAYLOAD-LEN
+           END-PERFORM
+           STRING '","email":"' DELIMITED BY SIZE
+                  WS-ESC-EMAIL(1:WS-PAYLOAD-LEN) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                  ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+           END-STRING
+
+           IF LS-USER-FIRST-NAME-REQ NOT = SPACES
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-USER-FIRST-NAME-REQ TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-FIRST-NAME
+               MOVE LENGTH OF WS-ESC-FIRST-NAME TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-FIRST-NAME(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING ',"first_name":"' DELIMITED BY SIZE
+                      WS-ESC-FIRST-NAME(1:WS-PAYLOAD-LEN)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+           END-IF
+
+           IF LS-USER-LAST-NAME-REQ NOT = SPACES
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-USER-LAST-NAME-REQ TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-LAST-NAME
+               MOVE LENGTH OF WS-ESC-LAST-NAME TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-LAST-NAME(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING ',"last_name":"' DELIMITED BY SIZE
+                      WS-ESC-LAST-NAME(1:WS-PAYLOAD-LEN)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+           END-IF
+
+           IF LS-USER-PASSWORD-REQ NOT = SPACES
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-USER-PASSWORD-REQ TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-PASSWORD
+               MOVE LENGTH OF WS-ESC-PASSWORD TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-PASSWORD(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING ',"password":"' DELIMITED BY SIZE
+                      WS-ESC-PASSWORD(1:WS-PAYLOAD-LEN)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+           END-IF
+
+           STRING '}' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                  ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+           END-STRING
+
+           IF WS-BODY-OVERFLOW = "Y"
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "User data too large to send"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE "/users" TO WS-PATH
+           CALL "HTTP-POST" USING LS-CONFIG WS-PATH WS-JSON-BODY
+                                  LS-RESULT
+
+           IF LS-RESULT-OK = "Y"
+               PERFORM PARSE-USER-RESPONSE
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * USER-UPDATE: Update an existing user
+      * Input:  LS-CONFIG, LS-USER-REQUEST (id, plus any fields to
+      *         change)
+      * Output: LS-USER-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "USER-UPDATE" USING LS-CONFIG LS-USER-REQUEST
+                                 LS-USER-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-USER-RESPONSE
+
+           IF LS-USER-ID-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "User ID is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE "N" TO WS-BODY-OVERFLOW
+           MOVE SPACES TO WS-JSON-BODY
+           MOVE "{" TO WS-JSON-BODY
+           MOVE 2 TO WS-JSON-PTR
+
+           IF LS-USER-EMAIL-REQ NOT = SPACES
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-USER-EMAIL-REQ TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-EMAIL
+               MOVE LENGTH OF WS-ESC-EMAIL TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-EMAIL(WS-PAYLOAD-LEN:1) NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING '"email":"' DELIMITED BY SIZE
+                      WS-ESC-EMAIL(1:WS-PAYLOAD-LEN) DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+           END-IF
+
+           IF LS-USER-FIRST-NAME-REQ NOT = SPACES
+               IF WS-JSON-BODY NOT = "{"
+                   STRING ',' DELIMITED BY SIZE
+                          INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                          ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+                   END-STRING
+               END-IF
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-USER-FIRST-NAME-REQ TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-FIRST-NAME
+               MOVE LENGTH OF WS-ESC-FIRST-NAME TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-FIRST-NAME(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING '"first_name":"' DELIMITED BY SIZE
+                      WS-ESC-FIRST-NAME(1:WS-PAYLOAD-LEN)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+           END-IF
+
+           IF LS-USER-LAST-NAME-REQ NOT = SPACES
+               IF WS-JSON-BODY NOT = "{"
+                   STRING ',' DELIMITED BY SIZE
+                          INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                          ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+                   END-STRING
+               END-IF
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-USER-LAST-NAME-REQ TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-LAST-NAME
+               MOVE LENGTH OF WS-ESC-LAST-NAME TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-LAST-NAME(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING '"last_name":"' DELIMITED BY SIZE
+                      WS-ESC-LAST-NAME(1:WS-PAYLOAD-LEN)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+           END-IF
+
+           STRING '}' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                  ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+           END-STRING
+
+           IF WS-BODY-OVERFLOW = "Y"
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "User data too large to send"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-PATH
+           STRING "/users/" DELIMITED BY SIZE
+                  LS-USER-ID-REQ DELIMITED BY SPACE
+                  INTO WS-PATH
+
+           CALL "HTTP-PATCH" USING LS-CONFIG WS-PATH WS-JSON-BODY
+                                   LS-RESULT
+
+           IF LS-RESULT-OK = "Y"
+               PERFORM PARSE-USER-RESPONSE
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * USER-DELETE: Delete a user
+      * Input:  LS-CONFIG, LS-USER-REQUEST (id)
+      * Output: LS-RESULT
+      ******************************************************************
+       ENTRY "USER-DELETE" USING LS-CONFIG LS-USER-REQUEST LS-RESULT.
+           PERFORM INIT-RESULT
+
+           IF LS-USER-ID-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "User ID is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-PATH
+           STRING "/users/" DELIMITED BY SIZE
+                  LS-USER-ID-REQ DELIMITED BY SPACE
+                  INTO WS-PATH
+
+           CALL "HTTP-DELETE" USING LS-CONFIG WS-PATH LS-RESULT
+
+           GOBACK.
+
+      ******************************************************************
+      * USER-SET-STATUS: Suspend or reactivate a user account
+      * Input:  LS-CONFIG, LS-USER-REQUEST (id, status of "active" or
+      *         "suspended")
+      * Output: LS-USER-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "USER-SET-STATUS" USING LS-CONFIG LS-USER-REQUEST
+                                     LS-USER-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-USER-RESPONSE
+
+           IF LS-USER-ID-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "User ID is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           IF LS-USER-STATUS-REQ NOT = "active"
+               AND LS-USER-STATUS-REQ NOT = "suspended"
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Status must be active or suspended"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-JSON-BODY
+           STRING '{"status":"' DELIMITED BY SIZE
+                  LS-USER-STATUS-REQ DELIMITED BY SPACE
+                  '"}' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY
+
+           MOVE SPACES TO WS-PATH
+           STRING "/users/" DELIMITED BY SIZE
+                  LS-USER-ID-REQ DELIMITED BY SPACE
+                  "/status" DELIMITED BY SIZE
+                  INTO WS-PATH
+
+           CALL "HTTP-PATCH" USING LS-CONFIG WS-PATH WS-JSON-BODY
+                                   LS-RESULT
+
+           IF LS-RESULT-OK = "Y"
+               PERFORM PARSE-USER-RESPONSE
+           END-IF
+
+           GOBACK.
+
       ******************************************************************
       * Internal: Initialize result structure
       ******************************************************************
@@ -166,5 +628,81 @@
            CALL "JSON-GET-STRING" USING LS-RESULT-DATA
                                         "status"
                                         LS-USER-STATUS.
-       
+
+      ******************************************************************
+      * Internal: Initialize user list response
+      ******************************************************************
+       INIT-LIST-RESPONSE.
+           MOVE 0 TO LS-USER-TOTAL-COUNT
+           MOVE 0 TO LS-USER-PAGE-COUNT
+           MOVE 0 TO LS-USER-CURRENT-PAGE
+           MOVE 0 TO LS-USER-COUNT.
+
+      ******************************************************************
+      * Internal: Parse user list response JSON
+      ******************************************************************
+       PARSE-LIST-RESPONSE.
+           CALL "JSON-GET-NUMBER" USING LS-RESULT-DATA
+                                        "total_count"
+                                        LS-USER-TOTAL-COUNT
+
+           CALL "JSON-GET-NUMBER" USING LS-RESULT-DATA
+                                        "page_count"
+                                        LS-USER-PAGE-COUNT
+
+           CALL "JSON-GET-NUMBER" USING LS-RESULT-DATA
+                                        "current_page"
+                                        LS-USER-CURRENT-PAGE
+
+           CALL "JSON-GET-ARRAY-LENGTH" USING LS-RESULT-DATA
+                                              "users"
+                                              LS-USER-COUNT
+
+      *    OCCURS 100 caps how many rows a single page can hold
+           IF LS-USER-COUNT > 100
+               MOVE 100 TO LS-USER-COUNT
+           END-IF
+
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                       UNTIL WS-ITEM-IDX > LS-USER-COUNT
+               MOVE SPACES TO WS-ITEM-JSON
+               CALL "JSON-GET-ARRAY-ELEMENT" USING LS-RESULT-DATA
+                                                   "users"
+                                                   WS-ITEM-IDX
+                                                   WS-ITEM-JSON
+               PERFORM PARSE-LIST-ITEM
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Parse one user item out of the users array and
+      * populate the corresponding LS-USERS row
+      ******************************************************************
+       PARSE-LIST-ITEM.
+           MOVE SPACES TO LS-USER-ITEM-ID(WS-ITEM-IDX)
+           MOVE SPACES TO LS-USER-ITEM-USERNAME(WS-ITEM-IDX)
+           MOVE SPACES TO LS-USER-ITEM-EMAIL(WS-ITEM-IDX)
+           MOVE SPACES TO LS-USER-ITEM-CREATED(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "id"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-USER-ITEM-ID(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "username"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO
+                                  LS-USER-ITEM-USERNAME(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "email"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-USER-ITEM-EMAIL(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "created_at"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO
+                                    LS-USER-ITEM-CREATED(WS-ITEM-IDX).
+
        END PROGRAM USER-CLIENT.
