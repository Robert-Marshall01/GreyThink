@@ -6,6 +6,7 @@
            05  WS-QRY-STRING           PIC X(8000) VALUE SPACES.
            05  WS-QRY-VARIABLES        PIC X(4000) VALUE SPACES.
            05  WS-QRY-OPERATION-NAME   PIC X(256) VALUE SPACES.
+           05  WS-QRY-PERSISTED-ID     PIC X(128) VALUE SPACES.
       
        01  WS-QUERY-RESPONSE.
            05  WS-QRY-DATA             PIC X(32000) VALUE SPACES.
@@ -40,3 +41,25 @@
            05  WS-BATCH-RESULTS OCCURS 50 TIMES.
                10  WS-BATCH-RES-DATA   PIC X(8000).
                10  WS-BATCH-RES-OK     PIC X      VALUE "N".
+
+      ******************************************************************
+      * WS-BATCH-ALL-REQUEST/RESPONSE - accumulator shapes for
+      * QUERY-BATCH-ALL/MUTATION-BATCH-ALL, which auto-chunk a batch
+      * larger than the 50-item-per-call API limit into successive
+      * QUERY-BATCH/MUTATION-BATCH-sized calls and fold the results
+      * together into one larger table
+      ******************************************************************
+       01  WS-BATCH-ALL-REQUEST.
+           05  WS-BATCH-ALL-COUNT      PIC 9(5)   VALUE 0.
+           05  WS-BATCH-ALL-ITEMS OCCURS 500 TIMES.
+               10  WS-BATCH-ALL-STRING PIC X(4000).
+               10  WS-BATCH-ALL-VARS   PIC X(2000).
+               10  WS-BATCH-ALL-OP-NAME PIC X(128).
+
+       01  WS-BATCH-ALL-RESPONSE.
+           05  WS-BATCH-ALL-RESULT-COUNT PIC 9(5) VALUE 0.
+           05  WS-BATCH-ALL-TRUNCATED  PIC X      VALUE "N".
+               88  WS-BATCH-ALL-IS-TRUNCATED       VALUE "Y".
+           05  WS-BATCH-ALL-RESULTS OCCURS 500 TIMES.
+               10  WS-BATCH-ALL-RES-DATA PIC X(8000).
+               10  WS-BATCH-ALL-RES-OK PIC X       VALUE "N".
