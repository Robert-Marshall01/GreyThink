@@ -7,13 +7,20 @@
                88  WS-ERR-UNAUTHORIZED            VALUE "UNAUTHORIZED".
                88  WS-ERR-FORBIDDEN               VALUE "FORBIDDEN".
                88  WS-ERR-NOT-FOUND               VALUE "NOT-FOUND".
-               88  WS-ERR-VALIDATION              VALUE "VALIDATION-ERROR".
+               88  WS-ERR-VALIDATION         VALUE "VALIDATION-ERROR".
                88  WS-ERR-NETWORK                 VALUE "NETWORK-ERROR".
                88  WS-ERR-TIMEOUT                 VALUE "TIMEOUT".
                88  WS-ERR-SERVER                  VALUE "SERVER-ERROR".
                88  WS-ERR-UNKNOWN                 VALUE "UNKNOWN".
+               88  WS-ERR-TRUNCATED         VALUE "TRUNCATED-RESPONSE".
+               88  WS-ERR-RATE-LIMITED            VALUE "RATE-LIMITED".
+               88  WS-ERR-CIRCUIT-OPEN            VALUE "CIRCUIT-OPEN".
+               88  WS-ERR-INVALID-CONTENT-TYPE
+                       VALUE "INVALID-CONTENT-TYPE".
            05  WS-ERROR-MESSAGE        PIC X(256) VALUE SPACES.
            05  WS-ERROR-DETAILS        PIC X(1024) VALUE SPACES.
+           05  WS-ERROR-RETRYABLE      PIC X      VALUE "N".
+               88  WS-ERROR-IS-RETRYABLE          VALUE "Y".
       
       ******************************************************************
       * Error code constants
@@ -22,8 +29,14 @@
            05  EC-UNAUTHORIZED         PIC X(32) VALUE "UNAUTHORIZED".
            05  EC-FORBIDDEN            PIC X(32) VALUE "FORBIDDEN".
            05  EC-NOT-FOUND            PIC X(32) VALUE "NOT-FOUND".
-           05  EC-VALIDATION-ERROR     PIC X(32) VALUE "VALIDATION-ERROR".
+           05  EC-VALIDATION-ERROR PIC X(32) VALUE "VALIDATION-ERROR".
            05  EC-NETWORK-ERROR        PIC X(32) VALUE "NETWORK-ERROR".
            05  EC-TIMEOUT              PIC X(32) VALUE "TIMEOUT".
            05  EC-SERVER-ERROR         PIC X(32) VALUE "SERVER-ERROR".
            05  EC-UNKNOWN              PIC X(32) VALUE "UNKNOWN".
+           05  EC-TRUNCATED-RESPONSE   PIC X(32)
+                   VALUE "TRUNCATED-RESPONSE".
+           05  EC-RATE-LIMITED         PIC X(32) VALUE "RATE-LIMITED".
+           05  EC-CIRCUIT-OPEN         PIC X(32) VALUE "CIRCUIT-OPEN".
+           05  EC-INVALID-CONTENT-TYPE PIC X(32)
+                   VALUE "INVALID-CONTENT-TYPE".
