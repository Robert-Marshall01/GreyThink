@@ -16,7 +16,14 @@
                10  WS-HEADERS OCCURS 10 TIMES.
                    15  WS-HEADER-NAME  PIC X(64).
                    15  WS-HEADER-VALUE PIC X(256).
-      
+           05  WS-CFG-REFRESH-TOKEN    PIC X(2048) VALUE SPACES.
+           05  WS-TENANT-ID            PIC X(64)  VALUE SPACES.
+           05  WS-API-KEY              PIC X(256) VALUE SPACES.
+           05  WS-CONNECT-TIMEOUT      PIC 9(3)   VALUE 10.
+           05  WS-DRY-RUN              PIC X      VALUE "N".
+               88  WS-DRY-RUN-ENABLED             VALUE "Y".
+           05  WS-PROXY-URL            PIC X(512) VALUE SPACES.
+
       ******************************************************************
       * Configuration helper flags
       ******************************************************************
