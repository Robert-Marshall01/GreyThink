@@ -0,0 +1,451 @@
+      ******************************************************************
+      * webhook_client.cbl - Grey SDK Webhook Subscriptions Client
+      * Lets a caller register a URL to receive event push notifications
+      * instead of polling PROJECTS-LIST/QUERY-EXECUTE on a timer.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEBHOOK-CLIENT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY GREYCONF.
+       COPY GREYERR.
+       COPY GREYRES.
+       COPY GREYWHK.
+
+       01  WS-JSON-BODY                PIC X(4096).
+       01  WS-PATH                     PIC X(512).
+       01  WS-QUERY                    PIC X(1024).
+       01  WS-PAGE-STR                 PIC X(10).
+       01  WS-PER-PAGE-STR             PIC X(10).
+       01  WS-ITEM-IDX                 PIC 9(3).
+       01  WS-ITEM-JSON                PIC X(4096).
+
+       01  WS-ESC-URL                  PIC X(4096).
+       01  WS-ESC-EVENT-TYPE           PIC X(4096).
+       01  WS-ESC-SECRET               PIC X(4096).
+       01  WS-ESC-IN-BUF               PIC X(2048).
+
+      *    WS-JSON-PTR tracks the write position in WS-JSON-BODY as it
+      *    is built up. An event type such as "project updated" or a
+      *    url with a query string can legitimately contain embedded
+      *    spaces, so once one is appended WS-JSON-BODY itself
+      *    contains spaces - re-reading it as a DELIMITED BY SPACE
+      *    source on the next append would stop at that first
+      *    embedded space instead of the end of the text built so
+      *    far. WS-JSON-PTR sidesteps that by never reading
+      *    WS-JSON-BODY back as a source at all.
+       01  WS-JSON-PTR                 PIC 9(5)   VALUE 0.
+       01  WS-PAYLOAD-LEN              PIC 9(5)   VALUE 0.
+       01  WS-BODY-OVERFLOW            PIC X      VALUE "N".
+
+      ******************************************************************
+      * JSON-GET-STRING always clears the full 2048-byte LS-STRING-
+      * VALUE it was handed before extracting into it, regardless of
+      * how much smaller the caller's own field is. Landing that call
+      * directly on a short LS-WHK-* field would blank whatever live
+      * data follows it in the record or table; every such call is
+      * routed through this scratch field first and then MOVEd into
+      * the real, correctly-sized field.
+      ******************************************************************
+       01  WS-JSON-STR-SCRATCH         PIC X(2048).
+
+       LINKAGE SECTION.
+       01  LS-CONFIG.
+           05  LS-HOST                 PIC X(256).
+           05  LS-PORT                 PIC 9(5).
+           05  LS-USE-TLS              PIC X.
+           05  LS-TIMEOUT              PIC 9(3).
+           05  LS-AUTH-TOKEN           PIC X(2048).
+
+       01  LS-WEBHOOK-REQUEST.
+           05  LS-WHK-ID-REQ           PIC X(64).
+           05  LS-WHK-URL-REQ          PIC X(1024).
+           05  LS-WHK-EVENT-TYPE-REQ   PIC X(64).
+           05  LS-WHK-SECRET-REQ       PIC X(256).
+
+       01  LS-WEBHOOK-LIST-REQUEST.
+           05  LS-WHK-PAGE             PIC 9(5).
+           05  LS-WHK-PER-PAGE         PIC 9(3).
+
+       01  LS-WEBHOOK-RESPONSE.
+           05  LS-WHK-ID               PIC X(64).
+           05  LS-WHK-URL              PIC X(1024).
+           05  LS-WHK-EVENT-TYPE       PIC X(64).
+           05  LS-WHK-STATUS           PIC X(16).
+           05  LS-WHK-CREATED-AT       PIC X(32).
+
+       01  LS-WEBHOOK-LIST-RESPONSE.
+           05  LS-WHK-TOTAL-COUNT      PIC 9(8).
+           05  LS-WHK-PAGE-COUNT       PIC 9(5).
+           05  LS-WHK-CURRENT-PAGE     PIC 9(5).
+           05  LS-WEBHOOK-COUNT        PIC 9(3).
+           05  LS-WEBHOOKS OCCURS 100 TIMES.
+               10  LS-WHK-ITEM-ID          PIC X(64).
+               10  LS-WHK-ITEM-URL         PIC X(1024).
+               10  LS-WHK-ITEM-EVENT-TYPE  PIC X(64).
+               10  LS-WHK-ITEM-STATUS      PIC X(16).
+
+       01  LS-RESULT.
+           05  LS-RESULT-OK            PIC X.
+           05  LS-RESULT-DATA          PIC X(32000).
+           05  LS-RESULT-DATA-LEN      PIC 9(5).
+           05  LS-RESULT-ERROR.
+               10  LS-RES-ERR-CODE     PIC X(32).
+               10  LS-RES-ERR-MSG      PIC X(256).
+               10  LS-RES-ERR-DETAILS  PIC X(1024).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * WEBHOOK-SUBSCRIBE: Register a URL to receive push notifications
+      * for a given event type, instead of polling for changes
+      * Input:  LS-CONFIG, LS-WEBHOOK-REQUEST (url, event_type, secret)
+      * Output: LS-WEBHOOK-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "WEBHOOK-SUBSCRIBE" USING LS-CONFIG LS-WEBHOOK-REQUEST
+                                       LS-WEBHOOK-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-WEBHOOK-RESPONSE
+
+      *    Validate inputs
+           IF LS-WHK-URL-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Webhook URL is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           IF LS-WHK-EVENT-TYPE-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Webhook event type is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+      *    Build JSON request body
+           MOVE SPACES TO WS-ESC-IN-BUF
+           MOVE LS-WHK-URL-REQ TO WS-ESC-IN-BUF
+           CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF WS-ESC-URL
+
+           MOVE SPACES TO WS-ESC-IN-BUF
+           MOVE LS-WHK-EVENT-TYPE-REQ TO WS-ESC-IN-BUF
+           CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                           WS-ESC-EVENT-TYPE
+
+           MOVE "N" TO WS-BODY-OVERFLOW
+           MOVE SPACES TO WS-JSON-BODY
+           MOVE 1 TO WS-JSON-PTR
+
+           MOVE LENGTH OF WS-ESC-URL TO WS-PAYLOAD-LEN
+           PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                      OR WS-ESC-URL(WS-PAYLOAD-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-PAYLOAD-LEN
+           END-PERFORM
+           STRING '{"url":"' DELIMITED BY SIZE
+                  WS-ESC-URL(1:WS-PAYLOAD-LEN) DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                  ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+           END-STRING
+
+           MOVE LENGTH OF WS-ESC-EVENT-TYPE TO WS-PAYLOAD-LEN
+           PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                      OR WS-ESC-EVENT-TYPE(WS-PAYLOAD-LEN:1)
+                             NOT = SPACE
+               SUBTRACT 1 FROM WS-PAYLOAD-LEN
+           END-PERFORM
+           STRING '","event_type":"' DELIMITED BY SIZE
+                  WS-ESC-EVENT-TYPE(1:WS-PAYLOAD-LEN)
+                      DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                  ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+           END-STRING
+
+           IF LS-WHK-SECRET-REQ NOT = SPACES
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-WHK-SECRET-REQ TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-SECRET
+               MOVE LENGTH OF WS-ESC-SECRET TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-SECRET(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING ',"secret":"' DELIMITED BY SIZE
+                      WS-ESC-SECRET(1:WS-PAYLOAD-LEN)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+           END-IF
+
+           STRING '}' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                  ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+           END-STRING
+
+           IF WS-BODY-OVERFLOW = "Y"
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Webhook data too large to send"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+      *    Make HTTP request
+           MOVE "/webhooks" TO WS-PATH
+           CALL "HTTP-POST" USING LS-CONFIG WS-PATH WS-JSON-BODY
+                                  LS-RESULT
+
+      *    Parse response if successful
+           IF LS-RESULT-OK = "Y"
+               PERFORM PARSE-WEBHOOK-RESPONSE
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * WEBHOOK-LIST: List registered webhook subscriptions
+      * Input:  LS-CONFIG, LS-WEBHOOK-LIST-REQUEST
+      * Output: LS-WEBHOOK-LIST-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "WEBHOOK-LIST" USING LS-CONFIG LS-WEBHOOK-LIST-REQUEST
+                                  LS-WEBHOOK-LIST-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-LIST-RESPONSE
+
+           IF LS-WHK-PAGE < 1
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Page must be >= 1"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           IF LS-WHK-PER-PAGE < 1 OR LS-WHK-PER-PAGE > 100
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Per page must be between 1 and 100"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE LS-WHK-PAGE TO WS-PAGE-STR
+           MOVE LS-WHK-PER-PAGE TO WS-PER-PAGE-STR
+
+           MOVE SPACES TO WS-QUERY
+           STRING "page=" DELIMITED BY SIZE
+                  WS-PAGE-STR DELIMITED BY SPACE
+                  "&per_page=" DELIMITED BY SIZE
+                  WS-PER-PAGE-STR DELIMITED BY SPACE
+                  INTO WS-QUERY
+
+           MOVE "/webhooks" TO WS-PATH
+           CALL "HTTP-GET" USING LS-CONFIG WS-PATH WS-QUERY
+                                 LS-RESULT
+
+           IF LS-RESULT-OK = "Y"
+               PERFORM PARSE-LIST-RESPONSE
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * WEBHOOK-GET: Get a webhook subscription by ID
+      * Input:  LS-CONFIG, LS-WEBHOOK-REQUEST (id)
+      * Output: LS-WEBHOOK-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "WEBHOOK-GET" USING LS-CONFIG LS-WEBHOOK-REQUEST
+                                 LS-WEBHOOK-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-WEBHOOK-RESPONSE
+
+           IF LS-WHK-ID-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Webhook ID is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-PATH
+           STRING "/webhooks/" DELIMITED BY SIZE
+                  LS-WHK-ID-REQ DELIMITED BY SPACE
+                  INTO WS-PATH
+
+           MOVE SPACES TO WS-QUERY
+           CALL "HTTP-GET" USING LS-CONFIG WS-PATH WS-QUERY
+                                 LS-RESULT
+
+           IF LS-RESULT-OK = "Y"
+               PERFORM PARSE-WEBHOOK-RESPONSE
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      * WEBHOOK-UNSUBSCRIBE: Remove a webhook subscription
+      * Input:  LS-CONFIG, LS-WEBHOOK-REQUEST (id)
+      * Output: LS-RESULT
+      ******************************************************************
+       ENTRY "WEBHOOK-UNSUBSCRIBE" USING LS-CONFIG LS-WEBHOOK-REQUEST
+                                         LS-RESULT.
+           PERFORM INIT-RESULT
+
+           IF LS-WHK-ID-REQ = SPACES
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Webhook ID is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-PATH
+           STRING "/webhooks/" DELIMITED BY SIZE
+                  LS-WHK-ID-REQ DELIMITED BY SPACE
+                  INTO WS-PATH
+
+           CALL "HTTP-DELETE" USING LS-CONFIG WS-PATH
+                                    LS-RESULT
+
+           GOBACK.
+
+      ******************************************************************
+      * Internal: Initialize result structure
+      ******************************************************************
+       INIT-RESULT.
+           MOVE "N" TO LS-RESULT-OK
+           MOVE SPACES TO LS-RESULT-DATA
+           MOVE 0 TO LS-RESULT-DATA-LEN
+           MOVE SPACES TO LS-RES-ERR-CODE
+           MOVE SPACES TO LS-RES-ERR-MSG
+           MOVE SPACES TO LS-RES-ERR-DETAILS.
+
+      ******************************************************************
+      * Internal: Initialize webhook response
+      ******************************************************************
+       INIT-WEBHOOK-RESPONSE.
+           MOVE SPACES TO LS-WHK-ID
+           MOVE SPACES TO LS-WHK-URL
+           MOVE SPACES TO LS-WHK-EVENT-TYPE
+           MOVE SPACES TO LS-WHK-STATUS
+           MOVE SPACES TO LS-WHK-CREATED-AT.
+
+      ******************************************************************
+      * Internal: Initialize list response
+      ******************************************************************
+       INIT-LIST-RESPONSE.
+           MOVE 0 TO LS-WHK-TOTAL-COUNT
+           MOVE 0 TO LS-WHK-PAGE-COUNT
+           MOVE 0 TO LS-WHK-CURRENT-PAGE
+           MOVE 0 TO LS-WEBHOOK-COUNT.
+
+      ******************************************************************
+      * Internal: Parse webhook response JSON
+      ******************************************************************
+       PARSE-WEBHOOK-RESPONSE.
+           CALL "JSON-GET-STRING" USING LS-RESULT-DATA
+                                        "id"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-WHK-ID
+
+           CALL "JSON-GET-STRING" USING LS-RESULT-DATA
+                                        "url"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-WHK-URL
+
+           CALL "JSON-GET-STRING" USING LS-RESULT-DATA
+                                        "event_type"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-WHK-EVENT-TYPE
+
+           CALL "JSON-GET-STRING" USING LS-RESULT-DATA
+                                        "status"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-WHK-STATUS
+
+           CALL "JSON-GET-STRING" USING LS-RESULT-DATA
+                                        "created_at"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-WHK-CREATED-AT.
+
+      ******************************************************************
+      * Internal: Parse webhook list response JSON
+      ******************************************************************
+       PARSE-LIST-RESPONSE.
+           CALL "JSON-GET-NUMBER" USING LS-RESULT-DATA
+                                        "total_count"
+                                        LS-WHK-TOTAL-COUNT
+
+           CALL "JSON-GET-NUMBER" USING LS-RESULT-DATA
+                                        "page_count"
+                                        LS-WHK-PAGE-COUNT
+
+           CALL "JSON-GET-NUMBER" USING LS-RESULT-DATA
+                                        "current_page"
+                                        LS-WHK-CURRENT-PAGE
+
+           CALL "JSON-GET-ARRAY-LENGTH" USING LS-RESULT-DATA
+                                              "webhooks"
+                                              LS-WEBHOOK-COUNT
+
+      *    OCCURS 100 caps how many rows a single page can hold
+           IF LS-WEBHOOK-COUNT > 100
+               MOVE 100 TO LS-WEBHOOK-COUNT
+           END-IF
+
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                       UNTIL WS-ITEM-IDX > LS-WEBHOOK-COUNT
+               MOVE SPACES TO WS-ITEM-JSON
+               CALL "JSON-GET-ARRAY-ELEMENT" USING LS-RESULT-DATA
+                                                   "webhooks"
+                                                   WS-ITEM-IDX
+                                                   WS-ITEM-JSON
+               PERFORM PARSE-LIST-ITEM
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Parse one webhook item out of the webhooks array and
+      * populate the corresponding LS-WEBHOOKS row
+      ******************************************************************
+       PARSE-LIST-ITEM.
+           MOVE SPACES TO LS-WHK-ITEM-ID(WS-ITEM-IDX)
+           MOVE SPACES TO LS-WHK-ITEM-URL(WS-ITEM-IDX)
+           MOVE SPACES TO LS-WHK-ITEM-EVENT-TYPE(WS-ITEM-IDX)
+           MOVE SPACES TO LS-WHK-ITEM-STATUS(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "id"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-WHK-ITEM-ID(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "url"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO LS-WHK-ITEM-URL(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "event_type"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO
+                                  LS-WHK-ITEM-EVENT-TYPE(WS-ITEM-IDX)
+
+           CALL "JSON-GET-STRING" USING WS-ITEM-JSON
+                                        "status"
+                                        WS-JSON-STR-SCRATCH
+           MOVE WS-JSON-STR-SCRATCH TO
+                                     LS-WHK-ITEM-STATUS(WS-ITEM-IDX).
+
+       END PROGRAM WEBHOOK-CLIENT.
