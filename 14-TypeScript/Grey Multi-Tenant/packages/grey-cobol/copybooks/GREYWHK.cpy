@@ -0,0 +1,35 @@
+      ******************************************************************
+      * GREYWHK.cpy - Grey SDK Webhook Subscriptions Copybook
+      * Contains webhook subscription data structures, so callers can
+      * register for event push notifications instead of polling
+      * PROJECTS-LIST/QUERY-EXECUTE on a timer.
+      ******************************************************************
+       01  WS-WEBHOOK-REQUEST.
+           05  WS-WHK-ID-REQ           PIC X(64)  VALUE SPACES.
+           05  WS-WHK-URL-REQ          PIC X(1024) VALUE SPACES.
+           05  WS-WHK-EVENT-TYPE-REQ   PIC X(64)  VALUE SPACES.
+           05  WS-WHK-SECRET-REQ       PIC X(256) VALUE SPACES.
+
+       01  WS-WEBHOOK-LIST-REQUEST.
+           05  WS-WHK-PAGE             PIC 9(5)   VALUE 1.
+           05  WS-WHK-PER-PAGE         PIC 9(3)   VALUE 20.
+
+       01  WS-WEBHOOK-RESPONSE.
+           05  WS-WHK-ID               PIC X(64)  VALUE SPACES.
+           05  WS-WHK-URL              PIC X(1024) VALUE SPACES.
+           05  WS-WHK-EVENT-TYPE       PIC X(64)  VALUE SPACES.
+           05  WS-WHK-STATUS           PIC X(16)  VALUE SPACES.
+               88  WS-WHK-ACTIVE                  VALUE "active".
+               88  WS-WHK-DISABLED                VALUE "disabled".
+           05  WS-WHK-CREATED-AT       PIC X(32)  VALUE SPACES.
+
+       01  WS-WEBHOOK-LIST-RESPONSE.
+           05  WS-WHK-TOTAL-COUNT      PIC 9(8)   VALUE 0.
+           05  WS-WHK-PAGE-COUNT       PIC 9(5)   VALUE 0.
+           05  WS-WHK-CURRENT-PAGE     PIC 9(5)   VALUE 0.
+           05  WS-WEBHOOK-COUNT        PIC 9(3)   VALUE 0.
+           05  WS-WEBHOOKS OCCURS 100 TIMES.
+               10  WS-WHK-ITEM-ID          PIC X(64).
+               10  WS-WHK-ITEM-URL         PIC X(1024).
+               10  WS-WHK-ITEM-EVENT-TYPE  PIC X(64).
+               10  WS-WHK-ITEM-STATUS      PIC X(16).
