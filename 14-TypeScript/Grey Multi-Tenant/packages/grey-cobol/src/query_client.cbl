@@ -15,7 +15,33 @@
        01  WS-JSON-BODY                PIC X(16000).
        01  WS-PATH                     PIC X(512).
        01  WS-IDX                      PIC 9(3).
-       
+       01  WS-ITEM-JSON                PIC X(32000).
+       01  WS-ITEM-HAS-ERRORS          PIC X.
+       01  WS-BODY-OVERFLOW            PIC X.
+
+       01  WS-CHUNK-START               PIC 9(5)   VALUE 0.
+       01  WS-CHUNK-END                 PIC 9(5)   VALUE 0.
+       01  WS-CHUNK-RESULT-COUNT        PIC 9(3)   VALUE 0.
+       01  WS-BATCH-ALL-STOP            PIC X      VALUE "N".
+
+      *    WS-JSON-PTR tracks the write position in WS-JSON-BODY as it
+      *    is built up. Query text, variables, and operation names can
+      *    all legitimately contain embedded spaces, so once one is
+      *    appended WS-JSON-BODY itself contains spaces - re-reading it
+      *    as a DELIMITED BY SPACE source on the next append (the usual
+      *    "STRING WS-JSON-BODY ... INTO WS-JSON-BODY" idiom) would
+      *    stop at that first embedded space instead of the end of the
+      *    text built so far. WS-JSON-PTR sidesteps that by never
+      *    reading WS-JSON-BODY back as a source at all.
+       01  WS-JSON-PTR                  PIC 9(5)   VALUE 0.
+       01  WS-PAYLOAD-LEN                PIC 9(5)   VALUE 0.
+
+       01  WS-ESC-QUERY-STRING          PIC X(16000).
+       01  WS-ESC-OP-NAME               PIC X(4096).
+       01  WS-ESC-IN-BUF                PIC X(2048).
+       01  WS-ESC-BATCH-QUERY-IN        PIC X(8000).
+       01  WS-ESC-BATCH-QUERY           PIC X(16000).
+
        LINKAGE SECTION.
        01  LS-CONFIG.
            05  LS-HOST                 PIC X(256).
@@ -28,6 +54,7 @@
            05  LS-QRY-STRING           PIC X(8000).
            05  LS-QRY-VARIABLES        PIC X(4000).
            05  LS-QRY-OPERATION-NAME   PIC X(256).
+           05  LS-QRY-PERSISTED-ID     PIC X(128).
        
        01  LS-QUERY-RESPONSE.
            05  LS-QRY-DATA             PIC X(32000).
@@ -47,7 +74,21 @@
            05  LS-BATCH-RESULTS OCCURS 50 TIMES.
                10  LS-BATCH-RES-DATA   PIC X(8000).
                10  LS-BATCH-RES-OK     PIC X.
-       
+
+       01  LS-BATCH-ALL-REQUEST.
+           05  LS-BATCH-ALL-COUNT      PIC 9(5).
+           05  LS-BATCH-ALL-ITEMS OCCURS 500 TIMES.
+               10  LS-BATCH-ALL-STRING PIC X(4000).
+               10  LS-BATCH-ALL-VARS   PIC X(2000).
+               10  LS-BATCH-ALL-OP-NAME PIC X(128).
+
+       01  LS-BATCH-ALL-RESPONSE.
+           05  LS-BATCH-ALL-RESULT-COUNT PIC 9(5).
+           05  LS-BATCH-ALL-TRUNCATED  PIC X.
+           05  LS-BATCH-ALL-RESULTS OCCURS 500 TIMES.
+               10  LS-BATCH-ALL-RES-DATA PIC X(8000).
+               10  LS-BATCH-ALL-RES-OK PIC X.
+
        01  LS-RESULT.
            05  LS-RESULT-OK            PIC X.
            05  LS-RESULT-DATA          PIC X(32000).
@@ -68,43 +109,113 @@
                                    LS-QUERY-RESPONSE LS-RESULT.
            PERFORM INIT-RESULT
            PERFORM INIT-QUERY-RESPONSE
-           
-      *    Validate inputs
-           IF LS-QRY-STRING = SPACES
+
+      *    Validate inputs - either full query text or the id of a
+      *    query already persisted (registered) with the server must
+      *    be supplied
+           IF LS-QRY-STRING = SPACES AND LS-QRY-PERSISTED-ID = SPACES
                MOVE "N" TO LS-RESULT-OK
                CALL "ERROR-VALIDATION" USING
-                   "Query string is required"
+                   "Query string or persisted query id is required"
                    SPACES
                    LS-RESULT-ERROR
                GOBACK
            END-IF
-           
-      *    Build JSON request body
+
+      *    Build JSON request body, watching for overflow of the fixed
+      *    size body buffer rather than letting STRING silently
+      *    truncate an oversized query. A persisted query id is sent
+      *    in place of the full query text so a caller that already
+      *    registered the query with the server doesn't have to keep
+      *    resending it on every call
+           MOVE "N" TO WS-BODY-OVERFLOW
            MOVE SPACES TO WS-JSON-BODY
-           STRING '{"query":"' DELIMITED BY SIZE
-                  LS-QRY-STRING DELIMITED BY SPACE
-                  '"' DELIMITED BY SIZE
-                  INTO WS-JSON-BODY
-           
+           MOVE 1 TO WS-JSON-PTR
+
+           IF LS-QRY-PERSISTED-ID NOT = SPACES
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-QRY-PERSISTED-ID TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-OP-NAME
+               MOVE LENGTH OF WS-ESC-OP-NAME TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-OP-NAME(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING '{"id":"' DELIMITED BY SIZE
+                      WS-ESC-OP-NAME(1:WS-PAYLOAD-LEN) DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+           ELSE
+               CALL "JSON-ESCAPE-QUERY-STRING" USING LS-QRY-STRING
+                                                     WS-ESC-QUERY-STRING
+
+               MOVE LENGTH OF WS-ESC-QUERY-STRING TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-QUERY-STRING(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING '{"query":"' DELIMITED BY SIZE
+                      WS-ESC-QUERY-STRING(1:WS-PAYLOAD-LEN)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+           END-IF
+
            IF LS-QRY-VARIABLES NOT = SPACES
-               STRING WS-JSON-BODY DELIMITED BY SPACE
-                      ',"variables":' DELIMITED BY SIZE
-                      LS-QRY-VARIABLES DELIMITED BY SPACE
-                      INTO WS-JSON-BODY
+               MOVE LENGTH OF LS-QRY-VARIABLES TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR LS-QRY-VARIABLES(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING ',"variables":' DELIMITED BY SIZE
+                      LS-QRY-VARIABLES(1:WS-PAYLOAD-LEN)
+                          DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
            END-IF
-           
+
            IF LS-QRY-OPERATION-NAME NOT = SPACES
-               STRING WS-JSON-BODY DELIMITED BY SPACE
-                      ',"operationName":"' DELIMITED BY SIZE
-                      LS-QRY-OPERATION-NAME DELIMITED BY SPACE
+               MOVE SPACES TO WS-ESC-IN-BUF
+               MOVE LS-QRY-OPERATION-NAME TO WS-ESC-IN-BUF
+               CALL "JSON-ESCAPE-STRING" USING WS-ESC-IN-BUF
+                                               WS-ESC-OP-NAME
+               MOVE LENGTH OF WS-ESC-OP-NAME TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-OP-NAME(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING ',"operationName":"' DELIMITED BY SIZE
+                      WS-ESC-OP-NAME(1:WS-PAYLOAD-LEN) DELIMITED BY SIZE
                       '"' DELIMITED BY SIZE
-                      INTO WS-JSON-BODY
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
            END-IF
-           
-           STRING WS-JSON-BODY DELIMITED BY SPACE
-                  '}' DELIMITED BY SIZE
-                  INTO WS-JSON-BODY
-           
+
+           STRING '}' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                  ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+           END-STRING
+
+           IF WS-BODY-OVERFLOW = "Y"
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Query text too large to send"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
       *    Make HTTP request
            MOVE "/graphql" TO WS-PATH
            CALL "HTTP-POST" USING LS-CONFIG WS-PATH WS-JSON-BODY
@@ -150,28 +261,102 @@
                END-IF
            END-PERFORM
            
-      *    Build JSON request body
+      *    Build JSON request body, watching for overflow of the fixed
+      *    size body buffer rather than letting STRING silently
+      *    truncate an oversized batch
+           MOVE "N" TO WS-BODY-OVERFLOW
            MOVE SPACES TO WS-JSON-BODY
-           MOVE '{"queries":[' TO WS-JSON-BODY
-           
+           MOVE 1 TO WS-JSON-PTR
+           STRING '{"queries":[' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+
            PERFORM VARYING WS-IDX FROM 1 BY 1
                UNTIL WS-IDX > LS-BATCH-COUNT
                IF WS-IDX > 1
-                   STRING WS-JSON-BODY DELIMITED BY SPACE
-                          ',' DELIMITED BY SIZE
-                          INTO WS-JSON-BODY
+                   STRING ',' DELIMITED BY SIZE
+                          INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                          ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+                   END-STRING
                END-IF
-               STRING WS-JSON-BODY DELIMITED BY SPACE
-                      '{"query":"' DELIMITED BY SIZE
-                      LS-BATCH-STRING(WS-IDX) DELIMITED BY SPACE
-                      '"}' DELIMITED BY SIZE
-                      INTO WS-JSON-BODY
+               MOVE SPACES TO WS-ESC-BATCH-QUERY-IN
+               MOVE LS-BATCH-STRING(WS-IDX) TO WS-ESC-BATCH-QUERY-IN
+               CALL "JSON-ESCAPE-QUERY-STRING" USING
+                                               WS-ESC-BATCH-QUERY-IN
+                                               WS-ESC-BATCH-QUERY
+               MOVE LENGTH OF WS-ESC-BATCH-QUERY TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-BATCH-QUERY(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING '{"query":"' DELIMITED BY SIZE
+                      WS-ESC-BATCH-QUERY(1:WS-PAYLOAD-LEN)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+
+      *        Each batch item can carry its own variables and
+      *        operation name, same as a single QUERY-EXECUTE call
+               IF LS-BATCH-VARS(WS-IDX) NOT = SPACES
+                   MOVE LENGTH OF LS-BATCH-VARS(WS-IDX) TO
+                       WS-PAYLOAD-LEN
+                   PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                              OR LS-BATCH-VARS(WS-IDX)
+                                     (WS-PAYLOAD-LEN:1) NOT = SPACE
+                       SUBTRACT 1 FROM WS-PAYLOAD-LEN
+                   END-PERFORM
+                   STRING ',"variables":' DELIMITED BY SIZE
+                          LS-BATCH-VARS(WS-IDX)(1:WS-PAYLOAD-LEN)
+                              DELIMITED BY SIZE
+                          INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                          ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+                   END-STRING
+               END-IF
+
+               IF LS-BATCH-OP-NAME(WS-IDX) NOT = SPACES
+                   MOVE SPACES TO WS-ESC-BATCH-QUERY-IN
+                   MOVE LS-BATCH-OP-NAME(WS-IDX) TO
+                       WS-ESC-BATCH-QUERY-IN
+                   CALL "JSON-ESCAPE-STRING" USING
+                                             WS-ESC-BATCH-QUERY-IN
+                                             WS-ESC-BATCH-QUERY
+                   MOVE LENGTH OF WS-ESC-BATCH-QUERY TO WS-PAYLOAD-LEN
+                   PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                              OR WS-ESC-BATCH-QUERY(WS-PAYLOAD-LEN:1)
+                                     NOT = SPACE
+                       SUBTRACT 1 FROM WS-PAYLOAD-LEN
+                   END-PERFORM
+                   STRING ',"operationName":"' DELIMITED BY SIZE
+                          WS-ESC-BATCH-QUERY(1:WS-PAYLOAD-LEN)
+                              DELIMITED BY SIZE
+                          '"' DELIMITED BY SIZE
+                          INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                          ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+                   END-STRING
+               END-IF
+
+               STRING '}' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
            END-PERFORM
-           
-           STRING WS-JSON-BODY DELIMITED BY SPACE
-                  ']}' DELIMITED BY SIZE
-                  INTO WS-JSON-BODY
-           
+
+           STRING ']}' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                  ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+           END-STRING
+
+           IF WS-BODY-OVERFLOW = "Y"
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Batch query text too large to send"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
       *    Make HTTP request
            MOVE "/graphql/batch" TO WS-PATH
            CALL "HTTP-POST" USING LS-CONFIG WS-PATH WS-JSON-BODY
@@ -183,7 +368,36 @@
            END-IF
            
            GOBACK.
-      
+
+      ******************************************************************
+      * QUERY-BATCH-ALL: Execute a batch of any size by auto-chunking
+      * it into successive 50-item QUERY-BATCH-sized calls and folding
+      * the results together
+      * Input:  LS-CONFIG, LS-BATCH-ALL-REQUEST
+      * Output: LS-BATCH-ALL-RESPONSE, LS-RESULT
+      ******************************************************************
+       ENTRY "QUERY-BATCH-ALL" USING LS-CONFIG LS-BATCH-ALL-REQUEST
+                                     LS-BATCH-ALL-RESPONSE LS-RESULT.
+           PERFORM INIT-RESULT
+           PERFORM INIT-BATCH-ALL-RESPONSE
+
+           IF LS-BATCH-ALL-COUNT < 1
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "At least one query is required"
+                   SPACES
+                   LS-RESULT-ERROR
+               GOBACK
+           END-IF
+
+           PERFORM VARYING WS-CHUNK-START FROM 1 BY 50
+                       UNTIL WS-CHUNK-START > LS-BATCH-ALL-COUNT
+                          OR WS-BATCH-ALL-STOP = "Y"
+               PERFORM SEND-CHUNK
+           END-PERFORM
+
+           GOBACK.
+
       ******************************************************************
       * Internal: Initialize result structure
       ******************************************************************
@@ -217,10 +431,17 @@
            MOVE LS-RESULT-DATA TO LS-QRY-DATA
            MOVE LS-RESULT-DATA-LEN TO LS-QRY-DATA-LEN
            
-      *    Check for errors in response
+      *    Check for errors in response, and if present, capture the
+      *    raw errors array so the caller can see the actual detail
+      *    instead of just a yes/no flag
            CALL "JSON-HAS-KEY" USING LS-RESULT-DATA
                                      "errors"
-                                     LS-QRY-HAS-ERRORS.
+                                     LS-QRY-HAS-ERRORS
+           IF LS-QRY-HAS-ERRORS = "Y"
+               CALL "JSON-GET-RAW-VALUE" USING LS-RESULT-DATA
+                                         "errors"
+                                         LS-QRY-ERRORS
+           END-IF.
       
       ******************************************************************
       * Internal: Parse batch response JSON
@@ -228,6 +449,210 @@
        PARSE-BATCH-RESPONSE.
            CALL "JSON-GET-ARRAY-LENGTH" USING LS-RESULT-DATA
                                               "results"
-                                              LS-BATCH-RESULT-COUNT.
-       
+                                              LS-BATCH-RESULT-COUNT
+
+           IF LS-BATCH-RESULT-COUNT > 50
+               MOVE 50 TO LS-BATCH-RESULT-COUNT
+           END-IF
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > LS-BATCH-RESULT-COUNT
+               MOVE SPACES TO WS-ITEM-JSON
+               CALL "JSON-GET-ARRAY-ELEMENT" USING LS-RESULT-DATA
+                                                   "results"
+                                                   WS-IDX
+                                                   WS-ITEM-JSON
+               PERFORM PARSE-BATCH-ITEM
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Parse one batch result item and populate the
+      * corresponding LS-BATCH-RESULTS row
+      ******************************************************************
+       PARSE-BATCH-ITEM.
+           MOVE WS-ITEM-JSON TO LS-BATCH-RES-DATA(WS-IDX)
+
+           CALL "JSON-HAS-KEY" USING WS-ITEM-JSON
+                                     "errors"
+                                     WS-ITEM-HAS-ERRORS
+
+           IF WS-ITEM-HAS-ERRORS = "Y"
+               MOVE "N" TO LS-BATCH-RES-OK(WS-IDX)
+           ELSE
+               MOVE "Y" TO LS-BATCH-RES-OK(WS-IDX)
+           END-IF.
+
+      ******************************************************************
+      * Internal: Initialize the QUERY-BATCH-ALL accumulator
+      ******************************************************************
+       INIT-BATCH-ALL-RESPONSE.
+           MOVE 0 TO LS-BATCH-ALL-RESULT-COUNT
+           MOVE "N" TO LS-BATCH-ALL-TRUNCATED
+           MOVE "N" TO WS-BATCH-ALL-STOP.
+
+      ******************************************************************
+      * Internal: Send one chunk (up to 50 items starting at
+      * WS-CHUNK-START) of a QUERY-BATCH-ALL request and fold its
+      * results into the accumulator; stops the driving loop on the
+      * first chunk that overflows the body buffer or fails outright
+      ******************************************************************
+       SEND-CHUNK.
+           COMPUTE WS-CHUNK-END = WS-CHUNK-START + 49
+           IF WS-CHUNK-END > LS-BATCH-ALL-COUNT
+               MOVE LS-BATCH-ALL-COUNT TO WS-CHUNK-END
+           END-IF
+
+           MOVE "N" TO WS-BODY-OVERFLOW
+           MOVE SPACES TO WS-JSON-BODY
+           MOVE 1 TO WS-JSON-PTR
+           STRING '{"queries":[' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+
+           PERFORM VARYING WS-IDX FROM WS-CHUNK-START BY 1
+                       UNTIL WS-IDX > WS-CHUNK-END
+               IF WS-IDX > WS-CHUNK-START
+                   STRING ',' DELIMITED BY SIZE
+                          INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                          ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+                   END-STRING
+               END-IF
+               MOVE SPACES TO WS-ESC-BATCH-QUERY-IN
+               MOVE LS-BATCH-ALL-STRING(WS-IDX) TO
+                   WS-ESC-BATCH-QUERY-IN
+               CALL "JSON-ESCAPE-QUERY-STRING" USING
+                                               WS-ESC-BATCH-QUERY-IN
+                                               WS-ESC-BATCH-QUERY
+               MOVE LENGTH OF WS-ESC-BATCH-QUERY TO WS-PAYLOAD-LEN
+               PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                          OR WS-ESC-BATCH-QUERY(WS-PAYLOAD-LEN:1)
+                                 NOT = SPACE
+                   SUBTRACT 1 FROM WS-PAYLOAD-LEN
+               END-PERFORM
+               STRING '{"query":"' DELIMITED BY SIZE
+                      WS-ESC-BATCH-QUERY(1:WS-PAYLOAD-LEN)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+
+      *        Each batch item can carry its own variables and
+      *        operation name, same as a single QUERY-EXECUTE call
+               IF LS-BATCH-ALL-VARS(WS-IDX) NOT = SPACES
+                   MOVE LENGTH OF LS-BATCH-ALL-VARS(WS-IDX) TO
+                       WS-PAYLOAD-LEN
+                   PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                              OR LS-BATCH-ALL-VARS(WS-IDX)
+                                     (WS-PAYLOAD-LEN:1) NOT = SPACE
+                       SUBTRACT 1 FROM WS-PAYLOAD-LEN
+                   END-PERFORM
+                   STRING ',"variables":' DELIMITED BY SIZE
+                          LS-BATCH-ALL-VARS(WS-IDX)(1:WS-PAYLOAD-LEN)
+                              DELIMITED BY SIZE
+                          INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                          ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+                   END-STRING
+               END-IF
+
+               IF LS-BATCH-ALL-OP-NAME(WS-IDX) NOT = SPACES
+                   MOVE SPACES TO WS-ESC-BATCH-QUERY-IN
+                   MOVE LS-BATCH-ALL-OP-NAME(WS-IDX) TO
+                       WS-ESC-BATCH-QUERY-IN
+                   CALL "JSON-ESCAPE-STRING" USING
+                                             WS-ESC-BATCH-QUERY-IN
+                                             WS-ESC-BATCH-QUERY
+                   MOVE LENGTH OF WS-ESC-BATCH-QUERY TO WS-PAYLOAD-LEN
+                   PERFORM UNTIL WS-PAYLOAD-LEN = 0
+                              OR WS-ESC-BATCH-QUERY(WS-PAYLOAD-LEN:1)
+                                     NOT = SPACE
+                       SUBTRACT 1 FROM WS-PAYLOAD-LEN
+                   END-PERFORM
+                   STRING ',"operationName":"' DELIMITED BY SIZE
+                          WS-ESC-BATCH-QUERY(1:WS-PAYLOAD-LEN)
+                              DELIMITED BY SIZE
+                          '"' DELIMITED BY SIZE
+                          INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                          ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+                   END-STRING
+               END-IF
+
+               STRING '}' DELIMITED BY SIZE
+                      INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                      ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+               END-STRING
+           END-PERFORM
+
+           STRING ']}' DELIMITED BY SIZE
+                  INTO WS-JSON-BODY WITH POINTER WS-JSON-PTR
+                  ON OVERFLOW MOVE "Y" TO WS-BODY-OVERFLOW
+           END-STRING
+
+           IF WS-BODY-OVERFLOW = "Y"
+               MOVE "N" TO LS-RESULT-OK
+               CALL "ERROR-VALIDATION" USING
+                   "Batch chunk too large to send"
+                   SPACES
+                   LS-RESULT-ERROR
+               MOVE "Y" TO WS-BATCH-ALL-STOP
+           ELSE
+               MOVE "/graphql/batch" TO WS-PATH
+               CALL "HTTP-POST" USING LS-CONFIG WS-PATH WS-JSON-BODY
+                                      LS-RESULT
+
+               IF LS-RESULT-OK NOT = "Y"
+                   MOVE "Y" TO WS-BATCH-ALL-STOP
+               ELSE
+                   PERFORM PARSE-CHUNK-RESPONSE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Internal: Parse one chunk's "results" array into the
+      * QUERY-BATCH-ALL accumulator table
+      ******************************************************************
+       PARSE-CHUNK-RESPONSE.
+           CALL "JSON-GET-ARRAY-LENGTH" USING LS-RESULT-DATA
+                                              "results"
+                                              WS-CHUNK-RESULT-COUNT
+
+           IF WS-CHUNK-RESULT-COUNT > 50
+               MOVE 50 TO WS-CHUNK-RESULT-COUNT
+           END-IF
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-CHUNK-RESULT-COUNT
+               IF LS-BATCH-ALL-RESULT-COUNT < 500
+                   ADD 1 TO LS-BATCH-ALL-RESULT-COUNT
+                   MOVE SPACES TO WS-ITEM-JSON
+                   CALL "JSON-GET-ARRAY-ELEMENT" USING LS-RESULT-DATA
+                                                       "results"
+                                                       WS-IDX
+                                                       WS-ITEM-JSON
+                   PERFORM PARSE-CHUNK-ITEM
+               ELSE
+                   MOVE "Y" TO LS-BATCH-ALL-TRUNCATED
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Internal: Parse one batch result item into the accumulator row
+      * at LS-BATCH-ALL-RESULT-COUNT (the row was already reserved by
+      * the caller)
+      ******************************************************************
+       PARSE-CHUNK-ITEM.
+           MOVE WS-ITEM-JSON
+               TO LS-BATCH-ALL-RES-DATA(LS-BATCH-ALL-RESULT-COUNT)
+
+           CALL "JSON-HAS-KEY" USING WS-ITEM-JSON
+                                     "errors"
+                                     WS-ITEM-HAS-ERRORS
+
+           IF WS-ITEM-HAS-ERRORS = "Y"
+               MOVE "N" TO LS-BATCH-ALL-RES-OK
+                               (LS-BATCH-ALL-RESULT-COUNT)
+           ELSE
+               MOVE "Y" TO LS-BATCH-ALL-RES-OK
+                               (LS-BATCH-ALL-RESULT-COUNT)
+           END-IF.
+
        END PROGRAM QUERY-CLIENT.
